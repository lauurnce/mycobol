@@ -1,6 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GRADES.
        AUTHOR. Lawrence Panes.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Made the number of quizzes dynamic (up to 8,
+      *                determined from INPUT.TXT instead of a fixed
+      *                five), added drop-lowest averaging, class-level
+      *                high/low/average statistics, and an exception
+      *                list for quiz codes that fall outside range.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -8,10 +15,12 @@
            SELECT STUDENT-FILE ASSIGN TO 'INPUT.TXT'
                ORGANIZATION IS SEQUENTIAL.
            SELECT REPORT-FILE  ASSIGN TO 'OUTPUT.TXT'.
+      * shared run-log written alongside OUTPUT.TXT
+           COPY RUNLOGSL.
 
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  STUDENT-FILE
            LABEL RECORD IS STANDARD
            DATA RECORD IS INREC.
@@ -26,24 +35,60 @@
            LABEL RECORD IS STANDARD.
        01  PRINT-LINE  PIC X(100).
 
+       COPY RUNLOGFD.
+
        WORKING-STORAGE SECTION.
+      * shared run-log working-storage
+       COPY RUNLOGWS.
+
        01  WS-FLAGS.
            05 EOF-SW         PIC X VALUE 'N'.
            05 FIRST-REC-SW   PIC X VALUE 'Y'.
-           
+           05 SCAN-EOF-SW    PIC X VALUE 'N'.
+
+      * maximum quiz slots supported; the actual count
+      *used on a given run is derived from INPUT.TXT itself
+       01  WS-QUIZ-LIMITS.
+           05 WS-MAX-QUIZZES  PIC 9 VALUE 8.
+           05 WS-QUIZ-COUNT   PIC 9 VALUE 5.
+           05 WS-FIRST-BLANK  PIC 9 VALUE 0.
+
+      * grading policy switch: drop the lowest quiz
+      *before computing the average
+       01  WS-GRADE-POLICY.
+           05 WS-DROP-LOWEST  PIC X VALUE 'Y'.
+              88 DROP-LOWEST-ON VALUE 'Y'.
+
        01  WS-CALCS.
            05 SUB            PIC 9.
-           05 WS-TOTAL       PIC 9(3).
+           05 WS-TOTAL       PIC 9(4).
+           05 WS-LOW-QUIZ    PIC 9(3).
+           05 WS-DIVISOR     PIC 9.
            05 WS-AVG         PIC 99V99.
       * New Requirement: Counter for total students
            05 WS-STUDENT-CTR PIC 9(3) VALUE 0.
 
+      * class-level statistics accumulated as each
+      *student's average is computed
+       01  WS-CLASS-STATS.
+           05 WS-CLASS-HIGH  PIC 99V99 VALUE 0.
+           05 WS-CLASS-LOW   PIC 99V99 VALUE 99.99.
+           05 WS-CLASS-TOTAL PIC 9(6)V99 VALUE 0.
+           05 WS-CLASS-AVG   PIC 99V99 VALUE 0.
+
+      * quiz rows whose IN-QCODE was out of range
+       01  WS-SKIPPED-TABLE.
+           05 WS-SKIPPED-COUNT PIC 9(3) VALUE 0.
+           05 WS-SKIPPED-ENTRY OCCURS 50 TIMES INDEXED BY SKP-IDX.
+              10 SK-SNO         PIC 9(5).
+              10 SK-QCODE       PIC 9.
+
       * Buffer to hold data for the current student being processed
        01  WS-HOLD-STUDENT.
            05 WS-HOLD-SNO    PIC 9(5).
            05 WS-HOLD-SNA    PIC X(25).
            05 WS-HOLD-TBL.
-              10 WS-HOLD-QUIZ PIC 9(3) OCCURS 5 TIMES.
+              10 WS-HOLD-QUIZ PIC 9(3) OCCURS 8 TIMES.
 
        01  HEADER-1.
            05 FILLER         PIC X(40) VALUE SPACES.
@@ -59,21 +104,15 @@
        01  HEADER-3.
            05 FILLER         PIC X(15) VALUE "Student".
            05 FILLER         PIC X(26) VALUE "Student".
-           05 FILLER         PIC X(8)  VALUE "Quiz".
-           05 FILLER         PIC X(8)  VALUE "Quiz".
-           05 FILLER         PIC X(8)  VALUE "Quiz".
-           05 FILLER         PIC X(8)  VALUE "Quiz".
-           05 FILLER         PIC X(8)  VALUE "Quiz".
+           05 HDR-QUIZ-LABEL PIC X(6)  VALUE "Quiz" OCCURS 8 TIMES.
            05 FILLER         PIC X(10) VALUE "Average".
 
        01  HEADER-4.
            05 FILLER         PIC X(15) VALUE "Number".
            05 FILLER         PIC X(26) VALUE "Name".
-           05 FILLER         PIC X(8)  VALUE "1".
-           05 FILLER         PIC X(8)  VALUE "2".
-           05 FILLER         PIC X(8)  VALUE "3".
-           05 FILLER         PIC X(8)  VALUE "4".
-           05 FILLER         PIC X(8)  VALUE "5".
+           05 HDR-Q-GROUP OCCURS 8 TIMES.
+              10 HDR-Q-NO    PIC 9.
+              10 FILLER      PIC X(5) VALUE SPACES.
            05 FILLER         PIC X(10) VALUE SPACES.
 
        01  DETALYE.
@@ -81,9 +120,9 @@
            05 FILLER         PIC X(10) VALUE SPACES.
            05 P-SNA          PIC X(25).
            05 FILLER         PIC X(2)  VALUE SPACES.
-           05 PRT-Q-GROUP OCCURS 5 TIMES.
+           05 PRT-Q-GROUP OCCURS 8 TIMES.
               10 PRT-QUIZ    PIC 999.
-              10 FILLER      PIC X(5) VALUE SPACES.
+              10 FILLER      PIC X(3) VALUE SPACES.
            05 P-AVE          PIC 999.99.
 
       * New Requirement: Footer line for Total Records
@@ -93,13 +132,52 @@
            05 P-TOTAL-CTR    PIC ZZ9.
            05 FILLER         PIC X(75) VALUE SPACES.
 
+      * class-level statistics footer
+       01  TRAILER-2.
+           05 FILLER         PIC X(17) VALUE "Class High Score:".
+           05 FILLER         PIC X(1)  VALUE SPACES.
+           05 P-CLASS-HIGH   PIC Z9.99.
+           05 FILLER         PIC X(4)  VALUE SPACES.
+           05 FILLER         PIC X(16) VALUE "Class Low Score:".
+           05 FILLER         PIC X(1)  VALUE SPACES.
+           05 P-CLASS-LOW    PIC Z9.99.
+           05 FILLER         PIC X(4)  VALUE SPACES.
+           05 FILLER         PIC X(14) VALUE "Class Average:".
+           05 FILLER         PIC X(1)  VALUE SPACES.
+           05 P-CLASS-AVG    PIC Z9.99.
+           05 FILLER         PIC X(31) VALUE SPACES.
+
+      * skipped quiz-code exception section
+       01  SKIPPED-HEADER.
+           05 FILLER         PIC X(37) VALUE
+              "Quiz Rows Skipped (Bad Quiz Code):".
+           05 FILLER         PIC X(63) VALUE SPACES.
+
+       01  SKIPPED-LINE.
+           05 FILLER         PIC X(5)  VALUE SPACES.
+           05 SK-L-SNO       PIC 9(5).
+           05 FILLER         PIC X(10) VALUE SPACES.
+           05 SK-L-QCODE     PIC 9.
+           05 FILLER         PIC X(79) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Drop lowest quiz before averaging (Y/N): ".
+           ACCEPT WS-DROP-LOWEST.
+           IF WS-DROP-LOWEST NOT = 'N' AND WS-DROP-LOWEST NOT = 'n'
+               MOVE 'Y' TO WS-DROP-LOWEST
+           ELSE
+               MOVE 'N' TO WS-DROP-LOWEST
+           END-IF.
+
+           PERFORM DETECT-QUIZ-COUNT.
+
            OPEN INPUT STUDENT-FILE
                 OUTPUT REPORT-FILE.
+           PERFORM RUNLOG-START-RTN.
 
            PERFORM PRINT-HEADERS.
-           
+
            READ STUDENT-FILE
                 AT END MOVE 'Y' TO EOF-SW.
 
@@ -122,24 +200,65 @@
            WRITE PRINT-LINE FROM SPACES AFTER ADVANCING 1 LINE.
            WRITE PRINT-LINE FROM TRAILER-1 AFTER ADVANCING 1 LINE.
 
+           PERFORM PRINT-CLASS-STATS.
+           PERFORM PRINT-SKIPPED-ROWS.
+
+           MOVE WS-STUDENT-CTR TO WS-RUNLOG-COUNT.
+           PERFORM RUNLOG-END-RTN.
+
            CLOSE STUDENT-FILE
                  REPORT-FILE.
-           STOP RUN.
+           GOBACK.
+
+      * a preliminary pass to find the highest quiz
+      *code actually used in INPUT.TXT, capped at WS-MAX-QUIZZES
+       DETECT-QUIZ-COUNT.
+           MOVE 1 TO WS-QUIZ-COUNT.
+           OPEN INPUT STUDENT-FILE.
+
+           PERFORM UNTIL SCAN-EOF-SW = 'Y'
+               READ STUDENT-FILE
+                   AT END MOVE 'Y' TO SCAN-EOF-SW
+                   NOT AT END
+                       IF IN-QCODE >= 1 AND IN-QCODE <= WS-MAX-QUIZZES
+                           AND IN-QCODE > WS-QUIZ-COUNT
+                           MOVE IN-QCODE TO WS-QUIZ-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-FILE.
+
+           COMPUTE WS-FIRST-BLANK = WS-QUIZ-COUNT + 1.
 
        PRINT-HEADERS.
            WRITE PRINT-LINE FROM HEADER-1 AFTER ADVANCING 1 LINE.
            WRITE PRINT-LINE FROM HEADER-2 AFTER ADVANCING 1 LINE.
            WRITE PRINT-LINE FROM SPACES AFTER ADVANCING 1 LINE.
+           PERFORM NUMBER-HEADER-RTN
+               VARYING SUB FROM 1 BY 1 UNTIL SUB > WS-QUIZ-COUNT.
+           IF WS-FIRST-BLANK <= 8
+               PERFORM BLANK-HEADER-RTN
+                   VARYING SUB FROM WS-FIRST-BLANK BY 1
+                   UNTIL SUB > 8
+           END-IF.
            WRITE PRINT-LINE FROM HEADER-3 AFTER ADVANCING 1 LINE.
            WRITE PRINT-LINE FROM HEADER-4 AFTER ADVANCING 1 LINE.
            MOVE SPACES TO PRINT-LINE.
            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
 
+       NUMBER-HEADER-RTN.
+           MOVE SUB TO HDR-Q-NO(SUB).
+
+       BLANK-HEADER-RTN.
+           MOVE SPACES TO HDR-QUIZ-LABEL(SUB).
+           MOVE SPACES TO HDR-Q-GROUP(SUB).
+
        PROCESS-RECORDS.
       * Check if Student Number changed (Control Break)
            IF SNO NOT = WS-HOLD-SNO
                PERFORM PRINT-ROUTINE
-               
+
       * Reset for the new student
                MOVE SNO TO WS-HOLD-SNO
                MOVE SNA TO WS-HOLD-SNA
@@ -148,29 +267,112 @@
 
            MOVE 'N' TO FIRST-REC-SW.
 
-      * Store the quiz based on the Quiz Code (1-5)
-           IF IN-QCODE >= 1 AND IN-QCODE <= 5
+      * Store the quiz based on the Quiz Code, now sized to however
+      * many quiz slots this run actually uses
+           IF IN-QCODE >= 1 AND IN-QCODE <= WS-QUIZ-COUNT
                MOVE IN-QUIZ TO WS-HOLD-QUIZ(IN-QCODE)
+           ELSE
+      * remember the skipped row for the exception list
+               PERFORM RECORD-SKIPPED-ROW
            END-IF.
 
            READ STUDENT-FILE
                 AT END MOVE 'Y' TO EOF-SW.
 
+       RECORD-SKIPPED-ROW.
+           IF WS-SKIPPED-COUNT < 50
+               ADD 1 TO WS-SKIPPED-COUNT
+               SET SKP-IDX TO WS-SKIPPED-COUNT
+               MOVE SNO TO SK-SNO(SKP-IDX)
+               MOVE IN-QCODE TO SK-QCODE(SKP-IDX)
+           END-IF.
+
        PRINT-ROUTINE.
            MOVE WS-HOLD-SNO TO P-SNO.
            MOVE WS-HOLD-SNA TO P-SNA.
            MOVE 0 TO WS-TOTAL.
-           
-           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 5
+
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > WS-QUIZ-COUNT
       * Move quiz from holder table to output line
               MOVE WS-HOLD-QUIZ(SUB) TO PRT-QUIZ(SUB)
               ADD WS-HOLD-QUIZ(SUB) TO WS-TOTAL
            END-PERFORM.
 
-           COMPUTE WS-AVG = WS-TOTAL / 5.
+      * blank the unused quiz columns so a prior student's
+      * leftover values do not bleed into this detail line
+           IF WS-FIRST-BLANK <= 8
+               PERFORM VARYING SUB FROM WS-FIRST-BLANK BY 1
+                   UNTIL SUB > 8
+                   MOVE SPACES TO PRT-Q-GROUP(SUB)
+               END-PERFORM
+           END-IF.
+
+      * optionally drop the lowest quiz before averaging
+           MOVE WS-QUIZ-COUNT TO WS-DIVISOR.
+           IF DROP-LOWEST-ON AND WS-QUIZ-COUNT > 1
+               PERFORM FIND-LOWEST-QUIZ
+               SUBTRACT WS-LOW-QUIZ FROM WS-TOTAL
+               SUBTRACT 1 FROM WS-DIVISOR
+           END-IF.
+
+           COMPUTE WS-AVG = WS-TOTAL / WS-DIVISOR.
            MOVE WS-AVG TO P-AVE.
 
            WRITE PRINT-LINE FROM DETALYE AFTER ADVANCING 1 LINE.
 
       * Increment the total student counter
-           ADD 1 TO WS-STUDENT-CTR.
\ No newline at end of file
+           ADD 1 TO WS-STUDENT-CTR.
+
+           PERFORM UPDATE-CLASS-STATS.
+
+       FIND-LOWEST-QUIZ.
+           MOVE WS-HOLD-QUIZ(1) TO WS-LOW-QUIZ.
+           PERFORM CHECK-LOWEST-QUIZ
+               VARYING SUB FROM 2 BY 1 UNTIL SUB > WS-QUIZ-COUNT.
+
+       CHECK-LOWEST-QUIZ.
+           IF WS-HOLD-QUIZ(SUB) < WS-LOW-QUIZ
+               MOVE WS-HOLD-QUIZ(SUB) TO WS-LOW-QUIZ
+           END-IF.
+
+      * roll this student's average into the class
+      *high/low/average statistics
+       UPDATE-CLASS-STATS.
+           IF WS-AVG > WS-CLASS-HIGH
+               MOVE WS-AVG TO WS-CLASS-HIGH
+           END-IF.
+           IF WS-AVG < WS-CLASS-LOW
+               MOVE WS-AVG TO WS-CLASS-LOW
+           END-IF.
+           ADD WS-AVG TO WS-CLASS-TOTAL.
+
+       PRINT-CLASS-STATS.
+           IF WS-STUDENT-CTR > 0
+               COMPUTE WS-CLASS-AVG ROUNDED =
+                   WS-CLASS-TOTAL / WS-STUDENT-CTR
+               MOVE WS-CLASS-HIGH TO P-CLASS-HIGH
+               MOVE WS-CLASS-LOW TO P-CLASS-LOW
+               MOVE WS-CLASS-AVG TO P-CLASS-AVG
+               WRITE PRINT-LINE FROM TRAILER-2 AFTER ADVANCING 1 LINE
+           END-IF.
+
+      * list every quiz row that was rejected for a
+      *bad quiz code instead of silently dropping it
+       PRINT-SKIPPED-ROWS.
+           IF WS-SKIPPED-COUNT > 0
+               WRITE PRINT-LINE FROM SPACES AFTER ADVANCING 1 LINE
+               WRITE PRINT-LINE FROM SKIPPED-HEADER
+                   AFTER ADVANCING 1 LINE
+               PERFORM PRINT-SKIPPED-LINE-RTN
+                   VARYING SKP-IDX FROM 1 BY 1
+                   UNTIL SKP-IDX > WS-SKIPPED-COUNT
+           END-IF.
+
+       PRINT-SKIPPED-LINE-RTN.
+           MOVE SK-SNO(SKP-IDX) TO SK-L-SNO.
+           MOVE SK-QCODE(SKP-IDX) TO SK-L-QCODE.
+           WRITE PRINT-LINE FROM SKIPPED-LINE AFTER ADVANCING 1 LINE.
+
+      * shared run-log paragraphs
+       COPY RUNLOGRTN
+           REPLACING ==RUNLOG-PROGNAME== BY =="GRADES"==.
