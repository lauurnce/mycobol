@@ -163,4 +163,4 @@
            END-PERFORM.
            
            MOVE GRAND-TOTAL TO P-GRAND-TOT.
-           WRITE BAWAS FROM TOTAL-LINE AFTER ADVANCING 2 LINES.
\ No newline at end of file
+           WRITE BAWAS FROM TOTAL-LINE AFTER ADVANCING 2 LINES.
