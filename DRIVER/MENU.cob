@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+      *AUTHOR. LAWRENCE PANES.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  New program - a single front end that lets the
+      *                operator pick which nightly report to run
+      *                instead of having to know and launch every
+      *                PROGRAM-ID by hand.
+      *2026-08-09  LP  Switched the report CALLs from dynamic
+      *                identifier-name to static literal-name so the
+      *                menu and the seven reports can be built as one
+      *                statically linked executable, e.g.:
+      *                cobc -x DRIVER/MENU.cob ASSNMNT/BANK.cob
+      *                    2DTABLE/2DTABLE.cob ENHANCE/QUIZ.cob
+      *                    PRAC/FPRAC.cob PRAC/TLPS.cob PRAC/WSP.cob
+      *                    COBOL/trial3.cob -o MAINMENU
+      *                A dynamic-name CALL only ever resolves against
+      *                a loadable module on COB_LIBRARY_PATH; this
+      *                shop has no such module build step, so it left
+      *                every menu selection unable to find its report.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ANS           PIC X VALUE SPACES.
+       01  WS-CHOICE     PIC 9 VALUE 0.
+
+      * one line per report, table-driven the same way
+      *the other programs in this system look up a fixed list, used
+      *here to look up the chosen report's menu description; the
+      *report is CALLed by its own literal PROGRAM-ID in
+      *RUN-CHOICE-RTN below, not out of this table
+       01  WS-MENU-NAMES-TABLE.
+           02 FILLER PIC X(25) VALUE "Bank Statement Report".
+           02 FILLER PIC X(25) VALUE "Student Census Report".
+           02 FILLER PIC X(25) VALUE "Quiz Grades Report".
+           02 FILLER PIC X(25) VALUE "PRC Exam Result".
+           02 FILLER PIC X(25) VALUE "TV Ratings Survey".
+           02 FILLER PIC X(25) VALUE "Weather/Storm Processing".
+           02 FILLER PIC X(25) VALUE "Sales Commission Report".
+       01  WS-MENU-ENTRY REDEFINES WS-MENU-NAMES-TABLE
+               OCCURS 7 TIMES INDEXED BY MNU-IDX.
+           02 MNU-DESC      PIC X(25).
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM UNTIL ANS = 'N' OR ANS = 'n'
+               PERFORM SHOW-MENU-RTN
+               PERFORM RUN-CHOICE-RTN
+               DISPLAY 'Run another report? (Y/N): '
+               ACCEPT ANS
+           END-PERFORM.
+           STOP RUN.
+
+       SHOW-MENU-RTN.
+           DISPLAY ' '.
+           DISPLAY '========================================'.
+           DISPLAY '       NIGHTLY BATCH REPORT MENU         '.
+           DISPLAY '========================================'.
+           PERFORM DISPLAY-ONE-CHOICE-RTN
+               VARYING MNU-IDX FROM 1 BY 1 UNTIL MNU-IDX > 7.
+           DISPLAY 'Enter report number (1-7): '.
+           ACCEPT WS-CHOICE.
+
+       DISPLAY-ONE-CHOICE-RTN.
+           DISPLAY MNU-IDX ' - ' MNU-DESC(MNU-IDX).
+
+      * static literal-name CALL, one per report - a dynamic
+      *identifier-name CALL (the table-driven MNU-PROGRAM approach)
+      *always resolves at run time against a loadable module, which
+      *this shop's plain cobc -x builds never produce, so the report
+      *PROGRAM-IDs are named directly here instead. Each called
+      *program ends in GOBACK so it returns control here instead of
+      *ending the whole run. CANCEL afterward so a report picked
+      *twice in one session starts with fresh WORKING-STORAGE instead
+      *of carrying over the first run's running totals and tables.
+       RUN-CHOICE-RTN.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   CALL "BANK-REPORT"
+                   CANCEL "BANK-REPORT"
+               WHEN 2
+                   CALL "STUDENT-REPORT"
+                   CANCEL "STUDENT-REPORT"
+               WHEN 3
+                   CALL "GRADES"
+                   CANCEL "GRADES"
+               WHEN 4
+                   CALL "PRC"
+                   CANCEL "PRC"
+               WHEN 5
+                   CALL "TLPS"
+                   CANCEL "TLPS"
+               WHEN 6
+                   CALL "WSP"
+                   CANCEL "WSP"
+               WHEN 7
+                   CALL "SALE"
+                   CANCEL "SALE"
+               WHEN OTHER
+                   DISPLAY 'Invalid selection.'
+           END-EVALUATE.
