@@ -1,11 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT-REPORT.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Grew the course table to BSCS/BSIT/BSIS/BSCpE,
+      *                added a percentage-of-total column per year
+      *                level, and rejected bad year/course codes into
+      *                an exception section instead of miscounting.
+      *2026-08-08  LP  Wired into the nightly report menu: ends in
+      *                GOBACK so it returns control to the caller
+      *                instead of ending the whole run, and logs a
+      *                start/end entry to the shared RUNLOG.TXT the
+      *                same way the other six report programs do.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INFILE ASSIGN TO "BILANG.txt".
            SELECT OUTFILE ASSIGN TO "DAMI.txt".
+      * shared run-log written alongside DAMI.txt
+           COPY RUNLOGSL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,61 +34,111 @@
            LABEL RECORD IS OMITTED.
        01 BAWAS    PIC X(80).
 
+       COPY RUNLOGFD.
+
        WORKING-STORAGE SECTION.
+      * shared run-log working-storage
+       COPY RUNLOGWS.
+
        01 EOFSW    PIC 9 VALUE 0.
        01 SUB1     PIC 9 VALUE 0.
        01 SUB2     PIC 9 VALUE 0.
+       01 VALID-SW PIC X VALUE 'Y'.
 
+      * four courses tracked instead of two
        01 MESA.
            02 TAON OCCURS 4 TIMES.
-               03 KURS PIC 999 OCCURS 2 TIMES VALUE ZERO.
+               03 KURS PIC 999 OCCURS 4 TIMES VALUE ZERO.
 
        01 TS-YEAR-TABLE.
            02 TOT-YR    PIC 9(4) OCCURS 4 TIMES VALUE ZERO.
        01 TS-COUR-TABLE.
-           02 TOT-CR    PIC 9(4) OCCURS 2 TIMES VALUE ZERO.
+           02 TOT-CR    PIC 9(4) OCCURS 4 TIMES VALUE ZERO.
+
+      * grand total population, used for the
+      *percentage-of-total column
+       01 WS-GRAND-TOTAL PIC 9(5) VALUE ZERO.
+       01 WS-PCT          PIC 999V9 VALUE ZERO.
+
+      * rows rejected for a bad year or course code
+       01 WS-REJECT-TABLE.
+           02 WS-REJECT-COUNT PIC 9(3) VALUE 0.
+           02 WS-REJECT-ENTRY OCCURS 50 TIMES INDEXED BY REJ-IDX.
+               03 RJ-SNO  PIC X(10).
+               03 RJ-YR   PIC 9.
+               03 RJ-CC   PIC X(5).
 
        01 HDR-1.
            02 FILLER PIC X(30) VALUE SPACES.
            02 FILLER PIC X(3) VALUE "PUP".
-           02 FILLER PIC X(57) VALUE SPACES.
+           02 FILLER PIC X(47) VALUE SPACES.
        01 HDR-2.
            02 FILLER PIC X(36) VALUE SPACES.
            02 FILLER PIC X(20) VALUE "Sta. Mesa, Manila".
-       01 HDR-3. 
+       01 HDR-3.
            02 FILLER PIC X(36) VALUE SPACES.
            02 FILLER PIC X(20) VALUE "Student Population".
        01 HDR-4.
-           02 FILLER PIC X(30) VALUE "Year Level".
-           02 FILLER PIC X(15) VALUE "BSCS".
-           02 FILLER PIC X(15) VALUE "BSIT".
-           02 FILLER PIC X(10) VALUE "Total".
+           02 FILLER PIC X(12) VALUE "Year Level".
+           02 FILLER PIC X(8)  VALUE "BSCS".
+           02 FILLER PIC X(8)  VALUE "BSIT".
+           02 FILLER PIC X(8)  VALUE "BSIS".
+           02 FILLER PIC X(8)  VALUE "BSCpE".
+           02 FILLER PIC X(8)  VALUE "Total".
+           02 FILLER PIC X(8)  VALUE "Pct".
 
        01 DETALYE.
-           02 P-YEAR    PIC X(15).
-           02 FILLER    PIC X(15) VALUE SPACES.
+           02 P-YEAR    PIC X(12).
            02 P-BSCS    PIC ZZ9.
-           02 FILLER    PIC X(12) VALUE SPACES.
+           02 FILLER    PIC X(5)  VALUE SPACES.
            02 P-BSIT    PIC ZZ9.
-           02 FILLER    PIC X(10) VALUE SPACES.
+           02 FILLER    PIC X(5)  VALUE SPACES.
+           02 P-BSIS    PIC ZZ9.
+           02 FILLER    PIC X(5)  VALUE SPACES.
+           02 P-BSCPE   PIC ZZ9.
+           02 FILLER    PIC X(5)  VALUE SPACES.
            02 P-TOT-YR  PIC Z,ZZ9.
+           02 FILLER    PIC X(3)  VALUE SPACES.
+           02 P-PCT     PIC ZZ9.9.
+           02 FILLER    PIC X(2)  VALUE SPACES.
 
        01 TOTAL-LINE.
-           02 FILLER    PIC X(15) VALUE "Total".
-           02 FILLER    PIC X(14) VALUE SPACES.
-           02 P-TOT-CS  PIC Z,ZZ9.
-           02 FILLER    PIC X(10) VALUE SPACES.
-           02 P-TOT-IT  PIC Z,ZZ9.
+           02 FILLER    PIC X(12) VALUE "Total".
+           02 P-TOT-CS  PIC ZZ9.
+           02 FILLER    PIC X(5)  VALUE SPACES.
+           02 P-TOT-IT  PIC ZZ9.
+           02 FILLER    PIC X(5)  VALUE SPACES.
+           02 P-TOT-IS  PIC ZZ9.
+           02 FILLER    PIC X(5)  VALUE SPACES.
+           02 P-TOT-CPE PIC ZZ9.
+           02 FILLER    PIC X(5)  VALUE SPACES.
+           02 P-TOT-ALL PIC Z,ZZ9.
+
+      * exception section heading/line
+       01 REJECT-HEADER.
+           02 FILLER PIC X(35) VALUE
+              "Rejected Rows (Bad Year/Course):".
+           02 FILLER PIC X(45) VALUE SPACES.
+
+       01 REJECT-LINE.
+           02 FILLER  PIC X(2)  VALUE SPACES.
+           02 RJ-L-SNO PIC X(10).
+           02 FILLER  PIC X(3)  VALUE SPACES.
+           02 RJ-L-YR  PIC 9.
+           02 FILLER  PIC X(3)  VALUE SPACES.
+           02 RJ-L-CC  PIC X(5).
+           02 FILLER  PIC X(53) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM INIT-RTN.
            PERFORM PROCESS-RTN UNTIL EOFSW = 1.
            PERFORM FINISH-RTN.
-           STOP RUN.
+           GOBACK.
 
        INIT-RTN.
            OPEN INPUT INFILE, OUTPUT OUTFILE.
+           PERFORM RUNLOG-START-RTN.
            PERFORM HEADING-RTN.
            READ INFILE AT END MOVE 1 TO EOFSW.
 
@@ -89,27 +152,65 @@
            WRITE BAWAS FROM HDR-4 AFTER ADVANCING 1 LINE.
 
        PROCESS-RTN.
-           IF CC = "BSCS"
-           MOVE 1 TO SUB2
+      * validate the year and course code before they
+      *are allowed to subscript the population table
+           MOVE 'Y' TO VALID-SW.
+
+           IF YR NOT NUMERIC OR YR < 1 OR YR > 4
+               MOVE 'N' TO VALID-SW
+           END-IF.
+
+           EVALUATE CC
+               WHEN "BSCS" MOVE 1 TO SUB2
+               WHEN "BSIT" MOVE 2 TO SUB2
+               WHEN "BSIS" MOVE 3 TO SUB2
+               WHEN "BSCPE" MOVE 4 TO SUB2
+               WHEN OTHER MOVE 'N' TO VALID-SW
+           END-EVALUATE.
+
+           IF VALID-SW = 'Y'
+               ADD 1 TO KURS(YR, SUB2)
+               ADD 1 TO TOT-YR(YR)
+               ADD 1 TO TOT-CR(SUB2)
            ELSE
-           MOVE 2 TO SUB2.
-    
-           ADD 1 TO KURS(YR, SUB2).
-    
-           ADD 1 TO TOT-YR(YR).
-           ADD 1 TO TOT-CR(SUB2).
-    
+               PERFORM REJECT-RTN
+           END-IF.
+
            READ INFILE AT END MOVE 1 TO EOFSW.
 
+       REJECT-RTN.
+           IF WS-REJECT-COUNT < 50
+               ADD 1 TO WS-REJECT-COUNT
+               SET REJ-IDX TO WS-REJECT-COUNT
+               MOVE SNO TO RJ-SNO(REJ-IDX)
+               MOVE YR  TO RJ-YR(REJ-IDX)
+               MOVE CC  TO RJ-CC(REJ-IDX)
+           END-IF.
+
        FINISH-RTN.
-           PERFORM MOVE-AND-WRITE-RTN VARYING SUB1 FROM 1 BY 1 
-           UNTIL SUB1 > 4.
-   
+           PERFORM SUM-GRAND-TOTAL-RTN VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > 4.
+
+           PERFORM MOVE-AND-WRITE-RTN VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > 4.
+
            MOVE TOT-CR(1) TO P-TOT-CS.
            MOVE TOT-CR(2) TO P-TOT-IT.
+           MOVE TOT-CR(3) TO P-TOT-IS.
+           MOVE TOT-CR(4) TO P-TOT-CPE.
+           MOVE WS-GRAND-TOTAL TO P-TOT-ALL.
            WRITE BAWAS FROM TOTAL-LINE AFTER ADVANCING 2 LINES.
+
+           PERFORM REJECT-REPORT-RTN.
+
+           MOVE WS-GRAND-TOTAL TO WS-RUNLOG-COUNT.
+           PERFORM RUNLOG-END-RTN.
+
            CLOSE INFILE, OUTFILE.
 
+       SUM-GRAND-TOTAL-RTN.
+           ADD TOT-YR(SUB1) TO WS-GRAND-TOTAL.
+
        MOVE-AND-WRITE-RTN.
            EVALUATE SUB1
            WHEN 1 MOVE "Freshmen" TO P-YEAR
@@ -117,8 +218,41 @@
            WHEN 3 MOVE "Junior"    TO P-YEAR
            WHEN 4 MOVE "Senior"    TO P-YEAR
            END-EVALUATE.
-    
+
            MOVE KURS(SUB1, 1) TO P-BSCS.
            MOVE KURS(SUB1, 2) TO P-BSIT.
+           MOVE KURS(SUB1, 3) TO P-BSIS.
+           MOVE KURS(SUB1, 4) TO P-BSCPE.
            MOVE TOT-YR(SUB1)  TO P-TOT-YR.
-           WRITE BAWAS FROM DETALYE AFTER ADVANCING 1 LINE.
\ No newline at end of file
+
+           IF WS-GRAND-TOTAL > 0
+               COMPUTE WS-PCT ROUNDED =
+                   (TOT-YR(SUB1) * 1000) / WS-GRAND-TOTAL / 10
+           ELSE
+               MOVE 0 TO WS-PCT
+           END-IF.
+           MOVE WS-PCT TO P-PCT.
+
+           WRITE BAWAS FROM DETALYE AFTER ADVANCING 1 LINE.
+
+      * list every row that was rejected for a bad
+      *year or course code
+       REJECT-REPORT-RTN.
+           IF WS-REJECT-COUNT > 0
+               MOVE SPACES TO BAWAS
+               WRITE BAWAS AFTER ADVANCING 2 LINES
+               WRITE BAWAS FROM REJECT-HEADER AFTER ADVANCING 1 LINE
+               PERFORM PRINT-REJECT-LINE-RTN
+                   VARYING REJ-IDX FROM 1 BY 1
+                   UNTIL REJ-IDX > WS-REJECT-COUNT
+           END-IF.
+
+       PRINT-REJECT-LINE-RTN.
+           MOVE RJ-SNO(REJ-IDX) TO RJ-L-SNO.
+           MOVE RJ-YR(REJ-IDX)  TO RJ-L-YR.
+           MOVE RJ-CC(REJ-IDX)  TO RJ-L-CC.
+           WRITE BAWAS FROM REJECT-LINE AFTER ADVANCING 1 LINE.
+
+      * shared run-log paragraphs
+       COPY RUNLOGRTN
+           REPLACING ==RUNLOG-PROGNAME== BY =="STUDENT-REPORT"==.
