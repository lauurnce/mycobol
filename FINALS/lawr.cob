@@ -1,15 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. KEZIA-REV.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Create STUDENT.TXT automatically on a first run,
+      *                reject duplicate student numbers, and add a
+      *                lookup mode that reads a record back by number.
+      *2026-08-08  LP  LOOKUP-RTN was reading the matched record's
+      *                fields back out of the table by STU-IDX after
+      *                the PERFORM VARYING that found it had already
+      *                advanced the index past the match; it now reads
+      *                from WS-LOOKUP-IDX, captured by SEARCH-TABLE-RTN
+      *                itself at the point of the match.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
-      
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "STUDENT.TXT"
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      * restart checkpoint so a rerun can pick up the
+      *count of records already on file instead of losing track
+           COPY CKPTSEL
+               REPLACING ==CKPT-FILENAME== BY =="KEZRCKPT"==.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,7 +41,12 @@
            05 R-AVG       PIC 9V99.
            05 R-REM       PIC X(6).
 
+       COPY CKPTFD.
+
        WORKING-STORAGE SECTION.
+      * shared restart-checkpoint working-storage
+       COPY CKPTWS.
+
        01  SNO            PIC 9(5) VALUE ZERO.
        01  SNA            PIC X(25) VALUE SPACES.
        01  YS             PIC X(5) VALUE SPACES.
@@ -41,15 +62,46 @@
        01  AVG            PIC 9V99 VALUE ZERO.
        01  DISP-AVG       PIC Z9.99.
        01  REM            PIC X(6) VALUE SPACES.
-       
+
        01  VAL            PIC X VALUE 'Y'.
 
+      * file-status feedback, used to detect a missing
+      *STUDENT.TXT so it can be created automatically
+       01  WS-FILE-STATUS PIC XX VALUE SPACES.
+       01  LOAD-EOF-SW    PIC X VALUE 'N'.
+
+      * data-entry mode selector
+       01  WS-MODE        PIC X VALUE 'A'.
+       01  WS-LOOKUP-SNO  PIC 9(5) VALUE ZERO.
+       01  WS-LOOKUP-IDX  PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-SW    PIC X VALUE 'N'.
+
+      * every record already on STUDENT.TXT,
+      *loaded once at start-up so new entries can be checked for a
+      *duplicate SNO and so a lookup doesn't need to re-read the file
+       01  WS-STUDENT-TABLE.
+           05 WS-STUDENT-COUNT PIC 9(3) VALUE 0.
+           05 WS-STUDENT-ENTRY OCCURS 200 TIMES INDEXED BY STU-IDX.
+              10 TBL-SNO        PIC 9(5).
+              10 TBL-SNA        PIC X(25).
+              10 TBL-CRS-DESC   PIC X(4).
+              10 TBL-YS         PIC X(5).
+              10 TBL-ST-DESC    PIC X(9).
+              10 TBL-MG         PIC 9V99.
+              10 TBL-FG         PIC 9V99.
+              10 TBL-AVG        PIC 9V99.
+              10 TBL-REM        PIC X(6).
+
        SCREEN SECTION.
        01  CLS.
            02 BLANK SCREEN.
 
        PROCEDURE DIVISION.
        MAIN-RTN.
+           PERFORM ENSURE-FILE-EXISTS.
+           PERFORM LOAD-STUDENT-TABLE.
+           PERFORM LOAD-CKPT-RTN.
+
            OPEN EXTEND STUDENT-FILE.
 
            PERFORM PROCESS-RTN UNTIL VAL = 'N' OR VAL = 'n'.
@@ -57,15 +109,104 @@
            CLOSE STUDENT-FILE.
            STOP RUN.
 
+      * STUDENT.TXT is created empty the first time this
+      *runs on a machine where it doesn't exist yet
+       ENSURE-FILE-EXISTS.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-FILE
+           END-IF.
+           CLOSE STUDENT-FILE.
+
+       LOAD-STUDENT-TABLE.
+           OPEN INPUT STUDENT-FILE.
+           PERFORM UNTIL LOAD-EOF-SW = 'Y'
+               READ STUDENT-FILE
+                   AT END MOVE 'Y' TO LOAD-EOF-SW
+                   NOT AT END PERFORM ADD-TABLE-ENTRY
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-FILE.
+
+       ADD-TABLE-ENTRY.
+           IF WS-STUDENT-COUNT < 200
+               ADD 1 TO WS-STUDENT-COUNT
+               SET STU-IDX TO WS-STUDENT-COUNT
+               MOVE R-SNO TO TBL-SNO(STU-IDX)
+               MOVE R-SNA TO TBL-SNA(STU-IDX)
+               MOVE R-CRS-DESC TO TBL-CRS-DESC(STU-IDX)
+               MOVE R-YS TO TBL-YS(STU-IDX)
+               MOVE R-ST-DESC TO TBL-ST-DESC(STU-IDX)
+               MOVE R-MG TO TBL-MG(STU-IDX)
+               MOVE R-FG TO TBL-FG(STU-IDX)
+               MOVE R-AVG TO TBL-AVG(STU-IDX)
+               MOVE R-REM TO TBL-REM(STU-IDX)
+           END-IF.
+
        PROCESS-RTN.
            DISPLAY CLS.
            DISPLAY 'PUP - CCIS ENROLLMENT SYSTEM' LINE 2 COLUMN 25.
            DISPLAY '----------------------------' LINE 3 COLUMN 25.
 
-      
+           DISPLAY 'Mode: (A)dd, (L)ookup         : ' LINE 4 COLUMN 5.
+           ACCEPT WS-MODE LINE 4 COLUMN 38.
+
+           EVALUATE WS-MODE
+               WHEN 'L' WHEN 'l'
+                   PERFORM LOOKUP-RTN
+               WHEN OTHER
+                   PERFORM ADD-RTN
+           END-EVALUATE.
+
+           DISPLAY "Enter Another Record? (Y/N): " LINE 22 COLUMN 5.
+           ACCEPT VAL LINE 22 COLUMN 35.
+       PROCESS-END.
+
+      * read back a stored record by student number
+       LOOKUP-RTN.
+           DISPLAY 'Student Number to look up: ' LINE 5 COLUMN 5.
+           ACCEPT WS-LOOKUP-SNO LINE 5 COLUMN 35.
+
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM SEARCH-TABLE-RTN
+               VARYING STU-IDX FROM 1 BY 1
+               UNTIL STU-IDX > WS-STUDENT-COUNT OR WS-FOUND-SW = 'Y'.
+
+      * TBL-*(WS-LOOKUP-IDX) below, not TBL-*(STU-IDX) --
+      *SEARCH-TABLE-RTN captured the matched index into WS-LOOKUP-IDX
+      *itself, since STU-IDX no longer points at the match once the
+      *PERFORM VARYING that found it has returned
+           IF WS-FOUND-SW = 'Y'
+               DISPLAY '----------------------------' LINE 7 COLUMN 25
+               DISPLAY 'RECORD FOUND'               LINE 8 COLUMN 28
+               DISPLAY 'Name  : '    LINE 9  COLUMN 5
+               DISPLAY TBL-SNA(WS-LOOKUP-IDX)   LINE 9  COLUMN 15
+               DISPLAY 'Course: '    LINE 10 COLUMN 5
+               DISPLAY TBL-CRS-DESC(WS-LOOKUP-IDX) LINE 10 COLUMN 15
+               DISPLAY 'Y & S : '    LINE 11 COLUMN 5
+               DISPLAY TBL-YS(WS-LOOKUP-IDX)    LINE 11 COLUMN 15
+               DISPLAY 'Type  : '    LINE 12 COLUMN 5
+               DISPLAY TBL-ST-DESC(WS-LOOKUP-IDX)  LINE 12 COLUMN 15
+               DISPLAY 'Ave   : '    LINE 13 COLUMN 5
+               DISPLAY TBL-AVG(WS-LOOKUP-IDX)   LINE 13 COLUMN 15
+               DISPLAY 'Remark: '    LINE 14 COLUMN 5
+               DISPLAY TBL-REM(WS-LOOKUP-IDX)   LINE 14 COLUMN 15
+           ELSE
+               DISPLAY 'NO RECORD FOUND FOR THAT SNO.' LINE 7 COLUMN 25
+           END-IF.
+
+       SEARCH-TABLE-RTN.
+           IF TBL-SNO(STU-IDX) = WS-LOOKUP-SNO
+               MOVE 'Y' TO WS-FOUND-SW
+               SET WS-LOOKUP-IDX TO STU-IDX
+           END-IF.
+
+      * the original add-a-record flow, now rejecting a
+      *duplicate SNO before the new record is written
+       ADD-RTN.
            DISPLAY 'Student Number : ' LINE 5 COLUMN 5.
            ACCEPT SNO LINE 5 COLUMN 25.
-           
+
            DISPLAY 'Student Name   : ' LINE 6 COLUMN 5.
            ACCEPT SNA LINE 6 COLUMN 25.
 
@@ -73,7 +214,7 @@
            PERFORM UNTIL VALID-FLAG = 'Y'
                DISPLAY 'Course [1-BSIT, 2-BSCS]: ' LINE 7 COLUMN 5
                ACCEPT RAW-CRS LINE 7 COLUMN 30
-               
+
                IF RAW-CRS = 1
                    MOVE "BSIT" TO D-CRS
                    MOVE 'Y' TO VALID-FLAG
@@ -84,7 +225,7 @@
                    DISPLAY 'INVALID! ENTER 1 OR 2   ' LINE 7 COLUMN 40
                END-IF
            END-PERFORM.
-    
+
            DISPLAY '                        ' LINE 7 COLUMN 40.
 
            DISPLAY 'Year & Section : ' LINE 8 COLUMN 5.
@@ -105,12 +246,12 @@
                    DISPLAY 'INVALID! ENTER 1 OR 2   ' LINE 9 COLUMN 40
                END-IF
            END-PERFORM.
-   
+
            DISPLAY '                        ' LINE 9 COLUMN 40.
 
            DISPLAY 'Midterm Grade  : ' LINE 10 COLUMN 5.
            ACCEPT MG LINE 10 COLUMN 25.
-           
+
            DISPLAY 'Final Grade    : ' LINE 11 COLUMN 5.
            ACCEPT FG LINE 11 COLUMN 25.
 
@@ -122,30 +263,43 @@
            ELSE
                MOVE "FAILED" TO REM.
 
-           DISPLAY '----------------------------' LINE 13 COLUMN 25.
-           DISPLAY 'SUMMARY REPORT'             LINE 14 COLUMN 28.
-           DISPLAY 'Course: ' LINE 15 COLUMN 5.
-           DISPLAY D-CRS LINE 15 COLUMN 15.
-           DISPLAY 'Type  : ' LINE 16 COLUMN 5.
-           DISPLAY D-ST LINE 16 COLUMN 15.
-           DISPLAY 'Ave   : ' LINE 17 COLUMN 5.
-           DISPLAY DISP-AVG LINE 17 COLUMN 15.
-           DISPLAY 'Remark: ' LINE 18 COLUMN 5.
-           DISPLAY REM LINE 18 COLUMN 15.
-           DISPLAY '----------------------------' LINE 19 COLUMN 25.
-           DISPLAY 'RECORD SAVED TO DISK.' LINE 20 COLUMN 25.
-
-           MOVE SNO TO R-SNO.
-           MOVE SNA TO R-SNA.
-           MOVE D-CRS TO R-CRS-DESC.
-           MOVE YS TO R-YS.
-           MOVE D-ST TO R-ST-DESC.
-           MOVE MG TO R-MG.
-           MOVE FG TO R-FG.
-           MOVE AVG TO R-AVG.
-           MOVE REM TO R-REM.
-           WRITE STUDENT-REC.
+           MOVE SNO TO WS-LOOKUP-SNO.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM SEARCH-TABLE-RTN
+               VARYING STU-IDX FROM 1 BY 1
+               UNTIL STU-IDX > WS-STUDENT-COUNT OR WS-FOUND-SW = 'Y'.
 
-           DISPLAY "Enter Another Record? (Y/N): " LINE 22 COLUMN 5.
-           ACCEPT VAL LINE 22 COLUMN 35.
-       PROCESS-END. 
\ No newline at end of file
+           IF WS-FOUND-SW = 'Y'
+               DISPLAY '----------------------------' LINE 13 COLUMN 25
+               DISPLAY 'DUPLICATE SNO - RECORD NOT SAVED.'
+                   LINE 14 COLUMN 23
+           ELSE
+               DISPLAY '----------------------------' LINE 13 COLUMN 25
+               DISPLAY 'SUMMARY REPORT'             LINE 14 COLUMN 28
+               DISPLAY 'Course: ' LINE 15 COLUMN 5
+               DISPLAY D-CRS LINE 15 COLUMN 15
+               DISPLAY 'Type  : ' LINE 16 COLUMN 5
+               DISPLAY D-ST LINE 16 COLUMN 15
+               DISPLAY 'Ave   : ' LINE 17 COLUMN 5
+               DISPLAY DISP-AVG LINE 17 COLUMN 15
+               DISPLAY 'Remark: ' LINE 18 COLUMN 5
+               DISPLAY REM LINE 18 COLUMN 15
+               DISPLAY '----------------------------' LINE 19 COLUMN 25
+               DISPLAY 'RECORD SAVED TO DISK.' LINE 20 COLUMN 25
+
+               MOVE SNO TO R-SNO
+               MOVE SNA TO R-SNA
+               MOVE D-CRS TO R-CRS-DESC
+               MOVE YS TO R-YS
+               MOVE D-ST TO R-ST-DESC
+               MOVE MG TO R-MG
+               MOVE FG TO R-FG
+               MOVE AVG TO R-AVG
+               MOVE REM TO R-REM
+               WRITE STUDENT-REC
+               PERFORM ADD-TABLE-ENTRY
+               PERFORM SAVE-CKPT-RTN
+           END-IF.
+
+      * shared restart-checkpoint paragraphs
+       COPY CKPTRTN.
