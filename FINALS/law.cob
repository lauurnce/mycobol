@@ -1,13 +1,51 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. KEZIA.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Persist each entered record to STUDENT.TXT the
+      *                same way KEZIA-REV does, instead of the entry
+      *                being lost the moment the screen is cleared.
+      *2026-08-08  LP  OPEN EXTEND on a first run failed with status
+      *                35 instead of creating STUDENT.TXT, since there
+      *                was no FILE STATUS clause or existence check;
+      *                added the same ENSURE-FILE-EXISTS KEZIA-REV
+      *                uses before the OPEN EXTEND.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
-         
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      * restart checkpoint so a rerun can pick up the
+      *count of records already on file instead of losing track
+           COPY CKPTSEL
+               REPLACING ==CKPT-FILENAME== BY =="KEZCKPT"==.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-REC.
+           05 R-SNO       PIC 9(5).
+           05 R-SNA       PIC X(25).
+           05 R-CRS-DESC  PIC X(4).
+           05 R-YS        PIC X(5).
+           05 R-ST-DESC   PIC X(9).
+           05 R-MG        PIC 9V99.
+           05 R-FG        PIC 9V99.
+           05 R-AVG       PIC 9V99.
+           05 R-REM       PIC X(6).
+
+       COPY CKPTFD.
+
        WORKING-STORAGE SECTION.
+      * shared restart-checkpoint working-storage
+       COPY CKPTWS.
+
        01  SNO PIC 9(5) VALUE ZERO.
        01  SNA PIC X(25) VALUE ZERO.
        01  CRS PIC 9 VALUE ZERO.
@@ -18,17 +56,37 @@
        01  AVG PIC 9V99 VALUE ZERO.
        01  REM PIC X(6) VALUE SPACES.
        01  VAL PIC X VALUE ZERO.
+       01  WS-FILE-STATUS PIC XX VALUE SPACES.
+
+      * decoded text used on the persisted record, the
+      *same way KEZIA-REV decodes its course/type codes
+       01  D-CRS PIC X(4) VALUE SPACES.
+       01  D-ST  PIC X(9) VALUE SPACES.
 
        SCREEN SECTION.
        01  SCRE.
            02 BLANK SCREEN.
-       
+
        PROCEDURE DIVISION.
        MAIN-RTN.
+           PERFORM ENSURE-FILE-EXISTS.
+           PERFORM LOAD-CKPT-RTN.
+           OPEN EXTEND STUDENT-FILE.
            PERFORM PROCESS-RTN THRU PROCESS-END
                UNTIL VAL = 'N' OR VAL = 'n'.
+           CLOSE STUDENT-FILE.
            STOP RUN.
 
+      * OPEN EXTEND on a file that doesn't exist yet fails
+      *with status 35 instead of creating it, the same gap
+      *KEZIA-REV's ENSURE-FILE-EXISTS closes
+       ENSURE-FILE-EXISTS.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-FILE
+           END-IF.
+           CLOSE STUDENT-FILE.
+
        PROCESS-RTN.
            DISPLAY SCRE.
            DISPLAY 'PUP' LINE 1 COLUMN 20 .
@@ -56,6 +114,33 @@
            ELSE
                MOVE "FAILED" TO REM.
            DISPLAY REM LINE 13 COLUMN 20.
+
+           EVALUATE CRS
+               WHEN 1 MOVE "BSIT" TO D-CRS
+               WHEN 2 MOVE "BSCS" TO D-CRS
+               WHEN OTHER MOVE SPACES TO D-CRS
+           END-EVALUATE.
+           EVALUATE ST
+               WHEN 1 MOVE "REGULAR  " TO D-ST
+               WHEN 2 MOVE "IRREGULAR" TO D-ST
+               WHEN OTHER MOVE SPACES TO D-ST
+           END-EVALUATE.
+
+           MOVE SNO TO R-SNO.
+           MOVE SNA TO R-SNA.
+           MOVE D-CRS TO R-CRS-DESC.
+           MOVE YS TO R-YS.
+           MOVE D-ST TO R-ST-DESC.
+           MOVE MG TO R-MG.
+           MOVE FG TO R-FG.
+           MOVE AVG TO R-AVG.
+           MOVE REM TO R-REM.
+           WRITE STUDENT-REC.
+           PERFORM SAVE-CKPT-RTN.
+
            DISPLAY "Enter Another Record? (Y/N)" LINE 15 COLUMN 1
            ACCEPT VAL.
-       PROCESS-END.
\ No newline at end of file
+       PROCESS-END.
+
+      * shared restart-checkpoint paragraphs
+       COPY CKPTRTN.
