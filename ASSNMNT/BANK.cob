@@ -1,6 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BANK-REPORT.
       *AUTHOR.     LAWRENCE PANES.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Added transfer transaction code, overdraft and
+      *                out-of-sequence exception reporting, per-branch
+      *                subtotals, a per-transaction statement mode and
+      *                minimum-balance maintenance fee logic.
+      *2026-08-08  LP  A transfer whose destination account had no
+      *                transactions of its own this run was never
+      *                getting its credit posted anywhere; the
+      *                transfer table now tracks whether each credit
+      *                was applied, and any left over is listed in a
+      *                new exception section instead of being
+      *                silently dropped.
+      *2026-08-08  LP  The fee line was printing whenever the balance
+      *                was within one fee of the minimum, even on
+      *                accounts where no fee was actually deducted;
+      *                a switch now records whether the fee was
+      *                charged and the fee line follows it.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,25 +29,59 @@
            SELECT REPORT-FILE ASSIGN TO "REPORT.OUT"
                ORGANIZATION IS SEQUENTIAL.
 
+      * shared run-log written alongside REPORT.OUT
+           COPY RUNLOGSL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE.
        01  TRANS-REC.
            05 TR-ACCT-NO        PIC X(10).
-           05 TR-ACCT-NAME      PIC X(25).
+      * shared customer-name layout
+           05 TR-ACCT-NAME.
+               COPY PERSNAME.
            05 TR-CODE           PIC X.
               88 IS-DEPOSIT     VALUE 'D'.
               88 IS-WITHDRAWAL  VALUE 'W'.
+              88 IS-TRANSFER    VALUE 'T'.
            05 TR-AMOUNT         PIC 9(7)V99.
+           05 TR-TO-ACCT-NO     PIC X(10).
            05 FILLER            PIC X(2).
 
        FD  REPORT-FILE.
        01  PRINT-LINE           PIC X(80).
 
+           COPY RUNLOGFD.
+
        WORKING-STORAGE SECTION.
+      * shared run-log working-storage
+           COPY RUNLOGWS.
+
        01  WS-FLAGS.
            05 WS-EOF            PIC X VALUE 'N'.
               88 END-OF-FILE    VALUE 'Y'.
+           05 WS-BUILD-EOF      PIC X VALUE 'N'.
+              88 BUILD-END-OF-FILE VALUE 'Y'.
+           05 WS-SEQ-ERR-SW     PIC X VALUE 'N'.
+              88 IS-SEQ-ERROR   VALUE 'Y'.
+           05 WS-FOUND-SW       PIC X VALUE 'N'.
+              88 ENTRY-FOUND    VALUE 'Y'.
+           05 WS-UNAPPLIED-SW   PIC X VALUE 'N'.
+              88 UNAPPLIED-XFER-EXISTS VALUE 'Y'.
+           05 WS-FEE-CHARGED-SW PIC X VALUE 'N'.
+              88 FEE-WAS-CHARGED VALUE 'Y'.
+           05 WS-WENT-NEG-SW    PIC X VALUE 'N'.
+              88 ACCT-WENT-NEGATIVE VALUE 'Y'.
+
+      * per-transaction statement mode switch
+       01  WS-MODES.
+           05 WS-STATEMENT-MODE PIC X VALUE 'Y'.
+              88 STATEMENT-MODE-ON VALUE 'Y'.
+
+      * minimum-balance / maintenance fee thresholds
+       01  WS-FEE-PARMS.
+           05 WS-MIN-BALANCE    PIC S9(7)V99 VALUE 1000.00.
+           05 WS-MAINT-FEE      PIC S9(5)V99 VALUE 100.00.
 
        01  WS-HOLDERS.
            05 PREV-ACCT-NO      PIC X(10) VALUE SPACES.
@@ -40,6 +92,45 @@
            05 WS-TOTAL-BALANCE  PIC S9(10)V99 VALUE 0.
            05 WS-REC-COUNT      PIC 9(4) VALUE 0.
 
+      * branch (derived from the account-number prefix)
+      *subtotal holders
+       01  WS-BRANCH-HOLDERS.
+           05 WS-BRANCH-CODE    PIC X(2) VALUE SPACES.
+           05 PREV-BRANCH-CODE  PIC X(2) VALUE SPACES.
+           05 WS-BRANCH-COUNT   PIC 9(4) VALUE 0.
+           05 WS-BRANCH-TOTAL   PIC S9(10)V99 VALUE 0.
+
+      * inter-account transfer credit table, built on a
+      *preliminary pass over TRANS-FILE
+       01  WS-XFER-TABLE.
+           05 WS-XFER-COUNT     PIC 9(3) VALUE 0.
+           05 WS-XFER-ENTRY OCCURS 50 TIMES INDEXED BY XFER-IDX.
+              10 XT-ACCT-NO     PIC X(10) VALUE SPACES.
+              10 XT-AMOUNT      PIC S9(9)V99 VALUE 0.
+              10 XT-APPLIED-SW  PIC X VALUE 'N'.
+                 88 XT-APPLIED  VALUE 'Y'.
+
+      * accounts already closed out this run, used to
+      *detect an out-of-sequence TRANS.TXT extract
+       01  WS-CLOSED-TABLE.
+           05 WS-CLOSED-COUNT   PIC 9(3) VALUE 0.
+           05 WS-CLOSED-ENTRY   PIC X(10) OCCURS 200 TIMES
+                                 INDEXED BY CLOSED-IDX VALUE SPACES.
+
+       01  WS-SEQERR-TABLE.
+           05 WS-SEQERR-COUNT   PIC 9(3) VALUE 0.
+           05 WS-LAST-SEQERR-ACCT PIC X(10) VALUE SPACES.
+           05 WS-SEQERR-ENTRY   PIC X(10) OCCURS 50 TIMES
+                                 INDEXED BY SEQ-IDX VALUE SPACES.
+
+      * accounts that went negative during the run
+       01  WS-OVERDRAWN-TABLE.
+           05 WS-OVERDRAWN-COUNT PIC 9(3) VALUE 0.
+           05 WS-OVERDRAWN-ENTRY OCCURS 100 TIMES INDEXED BY OD-IDX.
+              10 OD-ACCT-NO      PIC X(10).
+              10 OD-ACCT-NAME    PIC X(25).
+              10 OD-BALANCE      PIC S9(7)V99.
+
        01  HEADING-1.
            05 FILLER            PIC X(32) VALUE SPACES.
            05 FILLER            PIC X(16) VALUE "China Trust Bank".
@@ -94,6 +185,36 @@
            05 DL-BALANCE        PIC Z,ZZZ,ZZ9.99.
            05 FILLER            PIC X(10) VALUE SPACES.
 
+      * one line per transaction under each account
+       01  STATEMENT-LINE.
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 SL-TYPE           PIC X(12).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 SL-AMOUNT         PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 SL-RUN-BALANCE    PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER            PIC X(9)  VALUE SPACES.
+
+      * maintenance fee line
+       01  FEE-LINE.
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 FILLER            PIC X(26) VALUE
+              "Minimum Balance Fee:   P ".
+           05 FL-FEE-AMT        PIC Z,ZZ9.99.
+           05 FILLER            PIC X(35) VALUE SPACES.
+
+      * branch subtotal line
+       01  BRANCH-SUBTOTAL-LINE.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE "Branch ".
+           05 BS-BRANCH-CODE    PIC X(2).
+           05 FILLER            PIC X(10) VALUE " Subtotal:".
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 BS-COUNT          PIC ZZZ9.
+           05 FILLER            PIC X(4)  VALUE " P  ".
+           05 BS-TOTAL          PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(10) VALUE SPACES.
+
        01  FOOTER-COUNT.
            05 FILLER            PIC X(5)  VALUE SPACES.
            05 FILLER            PIC X(29) VALUE
@@ -110,10 +231,70 @@
            05 FT-TOTAL-BAL      PIC Z,ZZZ,ZZZ,ZZ9.99.
            05 FILLER            PIC X(25) VALUE SPACES.
 
+      * exception section headings and lines
+       01  EXCEPTION-HEADER.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(26) VALUE
+              "*** Exception Report ***".
+           05 FILLER            PIC X(49) VALUE SPACES.
+
+       01  OVERDRAWN-HEADER.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(24) VALUE
+              "Overdrawn Accounts:".
+           05 FILLER            PIC X(51) VALUE SPACES.
+
+       01  OVERDRAWN-LINE.
+           05 FILLER            PIC X(7)  VALUE SPACES.
+           05 OD-L-ACCT-NO      PIC X(10).
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 OD-L-ACCT-NAME    PIC X(25).
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 OD-L-BALANCE      PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER            PIC X(9)  VALUE SPACES.
+
+       01  SEQERR-HEADER.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(35) VALUE
+              "Out-of-Sequence Accounts Rejected:".
+           05 FILLER            PIC X(40) VALUE SPACES.
+
+       01  SEQERR-LINE.
+           05 FILLER            PIC X(7)  VALUE SPACES.
+           05 SE-L-ACCT-NO      PIC X(10).
+           05 FILLER            PIC X(63) VALUE SPACES.
+
+      * a transfer whose destination account never appeared on
+      *its own this run, so its credit could not be posted to any
+      *balance
+       01  UNAPPLIED-XFER-HEADER.
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 FILLER            PIC X(27) VALUE
+              "Unapplied Transfer Credits:".
+           05 FILLER            PIC X(48) VALUE SPACES.
+
+       01  UNAPPLIED-XFER-LINE.
+           05 FILLER            PIC X(7)  VALUE SPACES.
+           05 UX-L-ACCT-NO      PIC X(10).
+           05 FILLER            PIC X(5)  VALUE SPACES.
+           05 UX-L-AMOUNT       PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER            PIC X(45) VALUE SPACES.
+
        PROCEDURE DIVISION.
        000-MAIN-LOGIC.
+           DISPLAY "Print per-transaction statement lines (Y/N): ".
+           ACCEPT WS-STATEMENT-MODE.
+           IF WS-STATEMENT-MODE = 'N' OR WS-STATEMENT-MODE = 'n'
+               MOVE 'N' TO WS-STATEMENT-MODE
+           ELSE
+               MOVE 'Y' TO WS-STATEMENT-MODE
+           END-IF.
+
+           PERFORM 050-BUILD-XFER-TABLE.
+
            OPEN INPUT TRANS-FILE
                 OUTPUT REPORT-FILE.
+           PERFORM RUNLOG-START-RTN.
 
            PERFORM 100-PRINT-HEADINGS.
 
@@ -124,6 +305,9 @@
            IF NOT END-OF-FILE
                MOVE TR-ACCT-NO TO PREV-ACCT-NO
                MOVE TR-ACCT-NAME TO PREV-ACCT-NAME
+               MOVE TR-ACCT-NO(1:2) TO PREV-BRANCH-CODE
+               MOVE 'N' TO WS-WENT-NEG-SW
+               PERFORM 240-APPLY-OPENING-CREDIT
            END-IF.
 
            PERFORM 200-PROCESS-DATA UNTIL END-OF-FILE.
@@ -132,17 +316,87 @@
                PERFORM 300-PRINT-DETAIL
            END-IF.
 
+           PERFORM 450-PRINT-BRANCH-SUBTOTAL.
            PERFORM 400-PRINT-FOOTER.
+           PERFORM 500-PRINT-EXCEPTIONS.
+
+           MOVE WS-REC-COUNT TO WS-RUNLOG-COUNT.
+           PERFORM RUNLOG-END-RTN.
 
            CLOSE TRANS-FILE
                  REPORT-FILE.
-           STOP RUN.
+           GOBACK.
+
+      * shared run-log paragraphs
+           COPY RUNLOGRTN
+               REPLACING ==RUNLOG-PROGNAME== BY =="BANK-REPORT"==.
+
+      * preliminary pass that totals every transfer's
+      *credit side so it can be applied when the destination
+      *account's own group is processed
+       050-BUILD-XFER-TABLE.
+           OPEN INPUT TRANS-FILE.
+
+           PERFORM UNTIL BUILD-END-OF-FILE
+               READ TRANS-FILE
+                   AT END SET BUILD-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF IS-TRANSFER
+                           PERFORM 055-ADD-XFER-CREDIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+
+       055-ADD-XFER-CREDIT.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 056-FIND-XFER-ENTRY
+               VARYING XFER-IDX FROM 1 BY 1
+               UNTIL XFER-IDX > WS-XFER-COUNT.
+
+           IF NOT ENTRY-FOUND AND WS-XFER-COUNT < 50
+               ADD 1 TO WS-XFER-COUNT
+               SET XFER-IDX TO WS-XFER-COUNT
+               MOVE TR-TO-ACCT-NO TO XT-ACCT-NO(XFER-IDX)
+               MOVE TR-AMOUNT TO XT-AMOUNT(XFER-IDX)
+           END-IF.
+
+       056-FIND-XFER-ENTRY.
+           IF XT-ACCT-NO(XFER-IDX) = TR-TO-ACCT-NO
+               ADD TR-AMOUNT TO XT-AMOUNT(XFER-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+
+      *Applies any accumulated transfer-in credit to the balance of
+      *the account whose group is about to start
+       240-APPLY-OPENING-CREDIT.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 241-FIND-OPENING-CREDIT
+               VARYING XFER-IDX FROM 1 BY 1
+               UNTIL XFER-IDX > WS-XFER-COUNT OR ENTRY-FOUND.
+
+       241-FIND-OPENING-CREDIT.
+           IF XT-ACCT-NO(XFER-IDX) = PREV-ACCT-NO
+               ADD XT-AMOUNT(XFER-IDX) TO WS-ACCT-BALANCE
+               SET XT-APPLIED(XFER-IDX) TO TRUE
+               MOVE 'Y' TO WS-FOUND-SW
+               IF WS-ACCT-BALANCE < 0
+                   SET ACCT-WENT-NEGATIVE TO TRUE
+               END-IF
+               IF STATEMENT-MODE-ON
+                   MOVE "Transfer In" TO SL-TYPE
+                   MOVE XT-AMOUNT(XFER-IDX) TO SL-AMOUNT
+                   MOVE WS-ACCT-BALANCE TO SL-RUN-BALANCE
+                   WRITE PRINT-LINE FROM STATEMENT-LINE
+               END-IF
+           END-IF.
 
        100-PRINT-HEADINGS.
            WRITE PRINT-LINE FROM HEADING-1.
            WRITE PRINT-LINE FROM HEADING-2.
            WRITE PRINT-LINE FROM HEADING-3.
-           
+
            MOVE SPACES TO PRINT-LINE.
            WRITE PRINT-LINE.
            WRITE PRINT-LINE.
@@ -155,39 +409,138 @@
            WRITE PRINT-LINE FROM HEADING-5.
            WRITE PRINT-LINE FROM HEADING-6.
            WRITE PRINT-LINE FROM HEADING-7.
-           
+
            MOVE SPACES TO PRINT-LINE.
            WRITE PRINT-LINE.
 
        200-PROCESS-DATA.
+           MOVE 'N' TO WS-SEQ-ERR-SW.
+
            IF TR-ACCT-NO NOT = PREV-ACCT-NO
-               PERFORM 300-PRINT-DETAIL
-               MOVE 0 TO WS-ACCT-BALANCE
-               MOVE TR-ACCT-NO TO PREV-ACCT-NO
-               MOVE TR-ACCT-NAME TO PREV-ACCT-NAME
+               PERFORM 210-CHECK-SEQUENCE
+               IF IS-SEQ-ERROR
+                   PERFORM 220-RECORD-SEQ-ERROR
+               ELSE
+                   PERFORM 300-PRINT-DETAIL
+                   PERFORM 230-CHECK-BRANCH-CHANGE
+                   MOVE 0 TO WS-ACCT-BALANCE
+                   MOVE 'N' TO WS-WENT-NEG-SW
+                   MOVE TR-ACCT-NO TO PREV-ACCT-NO
+                   MOVE TR-ACCT-NAME TO PREV-ACCT-NAME
+                   PERFORM 240-APPLY-OPENING-CREDIT
+               END-IF
            END-IF.
 
-           IF IS-DEPOSIT
-               ADD TR-AMOUNT TO WS-ACCT-BALANCE
-           ELSE
-               IF IS-WITHDRAWAL
-                   SUBTRACT TR-AMOUNT FROM WS-ACCT-BALANCE
+           IF NOT IS-SEQ-ERROR
+               EVALUATE TRUE
+                   WHEN IS-DEPOSIT
+                       ADD TR-AMOUNT TO WS-ACCT-BALANCE
+                   WHEN IS-WITHDRAWAL OR IS-TRANSFER
+                       SUBTRACT TR-AMOUNT FROM WS-ACCT-BALANCE
+               END-EVALUATE
+      * remember every time the running balance itself
+      *went negative, not just whatever it ends on
+               IF WS-ACCT-BALANCE < 0
+                   SET ACCT-WENT-NEGATIVE TO TRUE
                END-IF
+               PERFORM 260-PRINT-STATEMENT-LINE
            END-IF.
 
            READ TRANS-FILE
                AT END SET END-OF-FILE TO TRUE
            END-READ.
 
+      * a reappearing account that was already closed
+      *out means the extract is not in TR-ACCT-NO sequence
+       210-CHECK-SEQUENCE.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM 211-SEARCH-CLOSED
+               VARYING CLOSED-IDX FROM 1 BY 1
+               UNTIL CLOSED-IDX > WS-CLOSED-COUNT OR ENTRY-FOUND.
+
+           IF ENTRY-FOUND
+               SET IS-SEQ-ERROR TO TRUE
+           END-IF.
+
+       211-SEARCH-CLOSED.
+           IF WS-CLOSED-ENTRY(CLOSED-IDX) = TR-ACCT-NO
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+
+       220-RECORD-SEQ-ERROR.
+           IF TR-ACCT-NO NOT = WS-LAST-SEQERR-ACCT
+               IF WS-SEQERR-COUNT < 50
+                   ADD 1 TO WS-SEQERR-COUNT
+                   MOVE TR-ACCT-NO TO WS-SEQERR-ENTRY(WS-SEQERR-COUNT)
+               END-IF
+               MOVE TR-ACCT-NO TO WS-LAST-SEQERR-ACCT
+           END-IF.
+
+      * branch subtotals, derived from the first two
+      *characters of the account number
+       230-CHECK-BRANCH-CHANGE.
+           MOVE TR-ACCT-NO(1:2) TO WS-BRANCH-CODE.
+           IF WS-BRANCH-CODE NOT = PREV-BRANCH-CODE
+               PERFORM 450-PRINT-BRANCH-SUBTOTAL
+               MOVE WS-BRANCH-CODE TO PREV-BRANCH-CODE
+           END-IF.
+
        300-PRINT-DETAIL.
+      * apply the maintenance fee before the balance
+      *is struck for an account that falls below the minimum
+           MOVE 'N' TO WS-FEE-CHARGED-SW.
+           IF WS-ACCT-BALANCE < WS-MIN-BALANCE
+               SUBTRACT WS-MAINT-FEE FROM WS-ACCT-BALANCE
+               MOVE 'Y' TO WS-FEE-CHARGED-SW
+           END-IF.
+
            MOVE PREV-ACCT-NO TO DL-ACCT-NO.
            MOVE PREV-ACCT-NAME TO DL-ACCT-NAME.
            MOVE WS-ACCT-BALANCE TO DL-BALANCE.
-           
+
            WRITE PRINT-LINE FROM DETAIL-LINE.
 
+      * the fee line must only print when a fee was actually
+      *deducted above
+           IF FEE-WAS-CHARGED
+               MOVE WS-MAINT-FEE TO FL-FEE-AMT
+               WRITE PRINT-LINE FROM FEE-LINE
+           END-IF.
+
+      * list every account that went negative at any point
+      *during the statement, not just its closing balance
+           IF ACCT-WENT-NEGATIVE OR WS-ACCT-BALANCE < 0
+               PERFORM 510-RECORD-OVERDRAWN
+           END-IF.
+
            ADD 1 TO WS-REC-COUNT.
            ADD WS-ACCT-BALANCE TO WS-TOTAL-BALANCE.
+           ADD 1 TO WS-BRANCH-COUNT.
+           ADD WS-ACCT-BALANCE TO WS-BRANCH-TOTAL.
+
+           IF WS-CLOSED-COUNT < 200
+               ADD 1 TO WS-CLOSED-COUNT
+               MOVE PREV-ACCT-NO TO WS-CLOSED-ENTRY(WS-CLOSED-COUNT)
+           END-IF.
+
+      * a statement line for every transaction, printed
+      *as it is applied to the running balance
+       260-PRINT-STATEMENT-LINE.
+           IF STATEMENT-MODE-ON
+               EVALUATE TRUE
+                   WHEN IS-DEPOSIT
+                       MOVE "Deposit"    TO SL-TYPE
+                       MOVE TR-AMOUNT    TO SL-AMOUNT
+                   WHEN IS-WITHDRAWAL
+                       MOVE "Withdrawal" TO SL-TYPE
+                       COMPUTE SL-AMOUNT = TR-AMOUNT * -1
+                   WHEN IS-TRANSFER
+                       MOVE "Transfer"   TO SL-TYPE
+                       COMPUTE SL-AMOUNT = TR-AMOUNT * -1
+               END-EVALUATE
+               MOVE WS-ACCT-BALANCE TO SL-RUN-BALANCE
+               WRITE PRINT-LINE FROM STATEMENT-LINE
+           END-IF.
 
        400-PRINT-FOOTER.
            MOVE SPACES TO PRINT-LINE.
@@ -198,4 +551,82 @@
            WRITE PRINT-LINE FROM FOOTER-COUNT.
 
            MOVE WS-TOTAL-BALANCE TO FT-TOTAL-BAL.
-           WRITE PRINT-LINE FROM FOOTER-TOTAL.
\ No newline at end of file
+           WRITE PRINT-LINE FROM FOOTER-TOTAL.
+
+       450-PRINT-BRANCH-SUBTOTAL.
+           IF WS-BRANCH-COUNT > 0
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+               MOVE PREV-BRANCH-CODE TO BS-BRANCH-CODE
+               MOVE WS-BRANCH-COUNT TO BS-COUNT
+               MOVE WS-BRANCH-TOTAL TO BS-TOTAL
+               WRITE PRINT-LINE FROM BRANCH-SUBTOTAL-LINE
+               MOVE 0 TO WS-BRANCH-COUNT
+               MOVE 0 TO WS-BRANCH-TOTAL
+           END-IF.
+
+      * exception section printed after the
+      *footer so overdrawn and rejected accounts stand out
+       500-PRINT-EXCEPTIONS.
+           MOVE 'N' TO WS-UNAPPLIED-SW.
+           PERFORM 515-CHECK-UNAPPLIED-XFER
+               VARYING XFER-IDX FROM 1 BY 1
+               UNTIL XFER-IDX > WS-XFER-COUNT.
+
+           IF WS-OVERDRAWN-COUNT > 0 OR WS-SEQERR-COUNT > 0
+                   OR UNAPPLIED-XFER-EXISTS
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+               WRITE PRINT-LINE FROM EXCEPTION-HEADER
+           END-IF.
+
+           IF WS-OVERDRAWN-COUNT > 0
+               WRITE PRINT-LINE FROM OVERDRAWN-HEADER
+               PERFORM 520-PRINT-OVERDRAWN-LINE
+                   VARYING OD-IDX FROM 1 BY 1
+                   UNTIL OD-IDX > WS-OVERDRAWN-COUNT
+           END-IF.
+
+           IF WS-SEQERR-COUNT > 0
+               WRITE PRINT-LINE FROM SEQERR-HEADER
+               PERFORM 530-PRINT-SEQERR-LINE
+                   VARYING SEQ-IDX FROM 1 BY 1
+                   UNTIL SEQ-IDX > WS-SEQERR-COUNT
+           END-IF.
+
+           IF UNAPPLIED-XFER-EXISTS
+               WRITE PRINT-LINE FROM UNAPPLIED-XFER-HEADER
+               PERFORM 540-PRINT-UNAPPLIED-XFER-LINE
+                   VARYING XFER-IDX FROM 1 BY 1
+                   UNTIL XFER-IDX > WS-XFER-COUNT
+           END-IF.
+
+       515-CHECK-UNAPPLIED-XFER.
+           IF NOT XT-APPLIED(XFER-IDX) AND XT-AMOUNT(XFER-IDX) NOT = 0
+               SET UNAPPLIED-XFER-EXISTS TO TRUE
+           END-IF.
+
+       510-RECORD-OVERDRAWN.
+           IF WS-OVERDRAWN-COUNT < 100
+               ADD 1 TO WS-OVERDRAWN-COUNT
+               MOVE PREV-ACCT-NO TO OD-ACCT-NO(WS-OVERDRAWN-COUNT)
+               MOVE PREV-ACCT-NAME TO OD-ACCT-NAME(WS-OVERDRAWN-COUNT)
+               MOVE WS-ACCT-BALANCE TO OD-BALANCE(WS-OVERDRAWN-COUNT)
+           END-IF.
+
+       520-PRINT-OVERDRAWN-LINE.
+           MOVE OD-ACCT-NO(OD-IDX) TO OD-L-ACCT-NO.
+           MOVE OD-ACCT-NAME(OD-IDX) TO OD-L-ACCT-NAME.
+           MOVE OD-BALANCE(OD-IDX) TO OD-L-BALANCE.
+           WRITE PRINT-LINE FROM OVERDRAWN-LINE.
+
+       530-PRINT-SEQERR-LINE.
+           MOVE WS-SEQERR-ENTRY(SEQ-IDX) TO SE-L-ACCT-NO.
+           WRITE PRINT-LINE FROM SEQERR-LINE.
+
+       540-PRINT-UNAPPLIED-XFER-LINE.
+           IF NOT XT-APPLIED(XFER-IDX) AND XT-AMOUNT(XFER-IDX) NOT = 0
+               MOVE XT-ACCT-NO(XFER-IDX) TO UX-L-ACCT-NO
+               MOVE XT-AMOUNT(XFER-IDX) TO UX-L-AMOUNT
+               WRITE PRINT-LINE FROM UNAPPLIED-XFER-LINE
+           END-IF.
