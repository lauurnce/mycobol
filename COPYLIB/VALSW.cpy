@@ -0,0 +1,14 @@
+      *========================================================*
+      *  VALSW.cpy                                             *
+      *  The two switch bytes every table-driven code            *
+      *  validation loop in this system already declares         *
+      *  on its own (FINALQUIZ, PRC, TLPS, WSP): VALID-SW,       *
+      *  turned 'Y' once a typed-in code checks out against its  *
+      *  fixed list, and WS-FOUND-SW, turned 'Y' once a table     *
+      *  search lands on a match. Centralizing the declaration   *
+      *  gives every validation loop the same two names to       *
+      *  PERFORM UNTIL against instead of each program coining   *
+      *  its own.                                                 *
+      *========================================================*
+       01  VALID-SW     PIC X VALUE 'N'.
+       01  WS-FOUND-SW  PIC X VALUE 'N'.
