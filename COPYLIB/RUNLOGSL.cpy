@@ -0,0 +1,8 @@
+      *========================================================*
+      *  RUNLOGSL.cpy                                          *
+      *  FILE-CONTROL entry for the shared run-log written      *
+      *  alongside each batch report's own output.               *
+      *========================================================*
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.TXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
