@@ -0,0 +1,12 @@
+      *========================================================*
+      *  PERSNAME.cpy                                          *
+      *  Common first/middle/last name layout shared by         *
+      *  BANK-REPORT, FINALQUIZ and SALE in place of             *
+      *  each program carrying its own near-duplicate name      *
+      *  field. The parent group level is supplied by the       *
+      *  calling program, so its existing MOVEs of the whole     *
+      *  name keep working unchanged.                            *
+      *========================================================*
+           10 FN       PIC X(10).
+           10 MN       PIC X(05).
+           10 LN       PIC X(10).
