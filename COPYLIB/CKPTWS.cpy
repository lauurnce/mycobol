@@ -0,0 +1,6 @@
+      *========================================================*
+      *  CKPTWS.cpy                                            *
+      *  Working-storage for the common restart checkpoint.     *
+      *========================================================*
+       01  WS-CKPT-STATUS    PIC XX    VALUE SPACES.
+       01  WS-PRIOR-COUNT    PIC 9(05) VALUE ZERO.
