@@ -0,0 +1,33 @@
+      *========================================================*
+      *  RUNLOGRTN.cpy                                         *
+      *  Common run-log paragraphs. RUNLOG-START-RTN is          *
+      *  performed once at start-up, RUNLOG-END-RTN once          *
+      *  just before the program's own files are closed.         *
+      *  RUNLOG-PROGNAME is supplied by the calling          *
+      *  program's COPY REPLACING.                                *
+      *========================================================*
+       RUNLOG-START-RTN.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WS-RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           MOVE RUNLOG-PROGNAME  TO RL-PROGRAM.
+           MOVE "START"              TO RL-EVENT.
+           MOVE WS-RUNLOG-TIME       TO RL-TIME.
+           MOVE 0                    TO RL-COUNT.
+           WRITE RUN-LOG-REC.
+           CLOSE RUN-LOG-FILE.
+
+       RUNLOG-END-RTN.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WS-RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           MOVE RUNLOG-PROGNAME  TO RL-PROGRAM.
+           MOVE "END  "              TO RL-EVENT.
+           MOVE WS-RUNLOG-TIME       TO RL-TIME.
+           MOVE WS-RUNLOG-COUNT      TO RL-COUNT.
+           WRITE RUN-LOG-REC.
+           CLOSE RUN-LOG-FILE.
