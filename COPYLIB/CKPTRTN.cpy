@@ -0,0 +1,32 @@
+      *========================================================*
+      *  CKPTRTN.cpy                                           *
+      *  Common restart/checkpoint paragraphs.                  *
+      *  LOAD-CKPT-RTN is performed once at start-up and         *
+      *  reports how many records survive from a prior run       *
+      *  that did not get a chance to shut down cleanly.          *
+      *  SAVE-CKPT-RTN is performed after every successful        *
+      *  WRITE of the program's own data record, so the count     *
+      *  on disk is never more than one record behind.            *
+      *========================================================*
+       LOAD-CKPT-RTN.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = "35"
+               MOVE 0 TO WS-PRIOR-COUNT
+           ELSE
+               READ CKPT-FILE
+                   AT END MOVE 0 TO WS-PRIOR-COUNT
+                   NOT AT END MOVE CKPT-COUNT TO WS-PRIOR-COUNT
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+           IF WS-PRIOR-COUNT > 0
+               DISPLAY 'Resuming - ' WS-PRIOR-COUNT
+                   ' record(s) already on file from a prior run.'
+           END-IF.
+
+       SAVE-CKPT-RTN.
+           ADD 1 TO WS-PRIOR-COUNT.
+           MOVE WS-PRIOR-COUNT TO CKPT-COUNT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
