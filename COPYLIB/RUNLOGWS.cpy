@@ -0,0 +1,10 @@
+      *========================================================*
+      *  RUNLOGWS.cpy                                          *
+      *  Working-storage for the shared run-log.                *
+      *  WS-RUNLOG-COUNT is moved in by the calling program     *
+      *  (its own records-processed counter) just before         *
+      *  RUNLOG-END-RTN is performed.                             *
+      *========================================================*
+       01  WS-RUNLOG-STATUS  PIC XX    VALUE SPACES.
+       01  WS-RUNLOG-TIME    PIC 9(08) VALUE ZERO.
+       01  WS-RUNLOG-COUNT   PIC 9(07) VALUE ZERO.
