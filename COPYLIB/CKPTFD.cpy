@@ -0,0 +1,11 @@
+      *========================================================*
+      *  CKPTFD.cpy                                            *
+      *  FD/record for the common restart checkpoint file, a     *
+      *  single running count of how many                        *
+      *  records this program has written since it was first     *
+      *  put into service.                                       *
+      *========================================================*
+       FD  CKPT-FILE
+           LABEL RECORD IS OMITTED.
+       01  CKPT-REC.
+           02 CKPT-COUNT  PIC 9(5).
