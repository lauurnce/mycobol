@@ -0,0 +1,12 @@
+      *========================================================*
+      *  RUNLOGFD.cpy                                          *
+      *  One line per START/END event, appended to RUNLOG.TXT   *
+      *  by every batch report program.                          *
+      *========================================================*
+       FD  RUN-LOG-FILE
+           LABEL RECORD IS OMITTED.
+       01  RUN-LOG-REC.
+           02 RL-PROGRAM   PIC X(15).
+           02 RL-EVENT     PIC X(05).
+           02 RL-TIME      PIC 9(08).
+           02 RL-COUNT     PIC 9(07).
