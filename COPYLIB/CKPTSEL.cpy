@@ -0,0 +1,9 @@
+      *========================================================*
+      *  CKPTSEL.cpy                                           *
+      *  FILE-CONTROL entry for the common restart checkpoint   *
+      *  file. CKPT-FILENAME is supplied by the calling          *
+      *  program's COPY REPLACING.                                *
+      *========================================================*
+           SELECT CKPT-FILE ASSIGN TO CKPT-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
