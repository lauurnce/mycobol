@@ -6,6 +6,18 @@
       *DATE-COMPILED.  NOVEMBER 19,2008.
       *SECURITY.       EXCLUSIVE FOR US.
       *REMARKS         FIRST PROGRAM.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Added a sequence check ahead of the area break,
+      *                per-sale commission and salesman subtotals, a
+      *                top-salesman-per-area line, rejection of
+      *                invalid sale amounts, and a company-wide grand
+      *                total page.
+      *2026-08-08  LP  The invalid-amount check compared AMT against
+      *                99999.99, AMT's own maximum representable
+      *                value, so no sale could ever be rejected as
+      *                too large; lowered to a real ceiling of
+      *                50000.00.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER.   IBM-PC.
@@ -14,6 +26,8 @@
        FILE-CONTROL.
            SELECT INFILE ASSIGN TO 'SALES.txt'.
            SELECT OUTFILE ASSIGN TO 'BENTA'.
+      * shared run-log written alongside BENTA
+           COPY RUNLOGSL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,10 +38,9 @@
        01  INREC.
            02  AC          PIC  X.
            02  SNO         PIC  9(5).
+      * shared customer-name layout
            02  SNA.
-               05 FN       PIC X(10).
-               05 MN       PIC X(5).
-               05 LN       PIC X(10).
+               COPY PERSNAME.
            02  AMT         PIC  9(5)V99.
 
        FD  OUTFILE
@@ -36,11 +49,58 @@
        01  OUTREC.
            02  FILLER      PIC X(80).
 
+       COPY RUNLOGFD.
+
        WORKING-STORAGE SECTION.
+      * shared run-log working-storage
+       COPY RUNLOGWS.
+
        01  SVAC            PIC   X       VALUE SPACES.
        01  TNS             PIC   9(4)    VALUE ZERO.
        01  TA              PIC   9(7)V99 VALUE ZERO.
+       01  TC              PIC   9(7)V99 VALUE ZERO.
        01  EOFSW           PIC   9       VALUE ZERO.
+       01  WS-COMM-AMT     PIC   9(5)V99 VALUE ZERO.
+       01  WS-FOUND-SW     PIC   X       VALUE 'N'.
+
+      * a flat 10% commission rate on every sale
+       01  WS-COMM-RATE    PIC  V99 VALUE .10.
+
+      * company-wide totals across every area code
+       01  GTNS            PIC   9(5)    VALUE ZERO.
+       01  GTA             PIC   9(8)V99 VALUE ZERO.
+       01  GTC             PIC   9(8)V99 VALUE ZERO.
+
+      * area codes already closed out by AC-BREAK-RTN;
+      *a code reappearing here means SALES.txt is not grouped by area
+       01  WS-SEEN-TABLE.
+           02 WS-SEEN-CODE PIC X OCCURS 50 TIMES.
+       01  WS-SEEN-COUNT   PIC 99 VALUE ZERO.
+       01  WS-SEEN-IDX     PIC 99 VALUE ZERO.
+
+      * records rejected before they reach an area
+      *total, listed on their own section of the report
+       01  WS-REJECT-TABLE.
+           02 WS-REJECT-ENTRY OCCURS 100 TIMES.
+              03 WR-SNO    PIC 9(5).
+              03 WR-SNA    PIC X(25).
+              03 WR-AMT    PIC 9(5)V99.
+              03 WR-REASON PIC X(25).
+       01  WS-REJECT-COUNT PIC 999 VALUE ZERO.
+       01  WS-REJECT-IDX   PIC 999 VALUE ZERO.
+       01  WS-REJECT-REASON PIC X(25) VALUE SPACES.
+
+      * one salesman subtotal per area code, reset
+      *at every AC-BREAK-RTN
+       01  WS-SALES-TABLE.
+           02 WS-SALES-ENTRY OCCURS 50 TIMES.
+              03 WS-SNO    PIC 9(5).
+              03 WS-SNA    PIC X(25).
+              03 WS-AMT    PIC 9(7)V99.
+       01  WS-SALES-COUNT  PIC 99 VALUE ZERO.
+       01  WS-SALES-IDX    PIC 99 VALUE ZERO.
+       01  WS-BEST-IDX     PIC 99 VALUE ZERO.
+       01  WS-BEST-AMT     PIC 9(7)V99 VALUE ZERO.
 
        01  HEAD-1.
            02  FILLER  PIC X(29)     VALUE SPACES.
@@ -86,6 +146,15 @@
            02  FILLER      PIC X(7)    VALUE SPACES.
            02  P-AMT       PIC 99,999.99.
            02  FILLER      PIC X(6)    VALUE SPACES.
+
+      * the commission on each detail line
+       01  COMM-LINE.
+           02  FILLER      PIC X(34)   VALUE SPACES.
+           02  FILLER      PIC X(11)   VALUE 'Commission:'.
+           02  FILLER      PIC X(2)    VALUE SPACES.
+           02  P-COMM      PIC 99,999.99.
+           02  FILLER      PIC X(14)   VALUE SPACES.
+
        01  TOTAL-1.
            02 FILLER   PIC X(7)      VALUE SPACES.
            02 FILLER   PIC X(9)      VALUE 'TOTAL NO.'.
@@ -102,16 +171,83 @@
            02 P-TA     PIC 9,999,999.99.
            02 FILLER   PIC X(33)     VALUE SPACES.
 
+      * total commission for the area that just closed
+       01  TOTAL-3.
+           02 FILLER   PIC X(7)      VALUE SPACES.
+           02 FILLER   PIC X(5)      VALUE 'TOTAL'.
+           02 FILLER   PIC X(11)     VALUE ' COMMISSION'.
+           02 FILLER   PIC X(5)      VALUE ':PHP'.
+           02 P-TC     PIC 9,999,999.99.
+           02 FILLER   PIC X(40)     VALUE SPACES.
+
+      * the best-selling salesman in the area just closed
+       01  TOP-LINE.
+           02 FILLER   PIC X(7)      VALUE SPACES.
+           02 FILLER   PIC X(16)     VALUE 'TOP SALESMAN: '.
+           02 P-TOP-SNA PIC X(25).
+           02 FILLER   PIC X(5)      VALUE SPACES.
+           02 FILLER   PIC X(4)      VALUE 'PHP '.
+           02 P-TOP-AMT PIC Z,ZZZ,ZZ9.99.
+           02 FILLER   PIC X(14)     VALUE SPACES.
+
+      * exception section printed at the end of run
+       01  REJECT-HEADER.
+           02 FILLER   PIC X(7)      VALUE SPACES.
+           02 FILLER   PIC X(30)     VALUE 'Rejected Records:'.
+           02 FILLER   PIC X(43)     VALUE SPACES.
+
+       01  REJECT-LINE.
+           02 FILLER   PIC X(7)      VALUE SPACES.
+           02 RJ-SNO    PIC 9(5).
+           02 FILLER   PIC X(3)      VALUE SPACES.
+           02 RJ-SNA    PIC X(25).
+           02 FILLER   PIC X(3)      VALUE SPACES.
+           02 RJ-AMT    PIC Z,ZZZ,ZZ9.99-.
+           02 FILLER   PIC X(3)      VALUE SPACES.
+           02 RJ-REASON PIC X(25).
+
+      * the company-wide grand total page
+       01  GRAND-TITLE.
+           02 FILLER   PIC X(30)     VALUE SPACES.
+           02 FILLER   PIC X(20)     VALUE 'COMPANY GRAND TOTAL'.
+           02 FILLER   PIC X(30)     VALUE SPACES.
+
+       01  GRAND-1.
+           02 FILLER   PIC X(7)      VALUE SPACES.
+           02 FILLER   PIC X(9)      VALUE 'TOTAL NO.'.
+           02 FILLER   PIC X(12)     VALUE 'OF SALESMEN:'.
+           02 FILLER   PIC X(9)      VALUE SPACES.
+           02 P-GTNS   PIC 9,999.
+           02 FILLER   PIC X(38)     VALUE SPACES.
+
+       01  GRAND-2.
+           02 FILLER   PIC X(7)      VALUE SPACES.
+           02 FILLER   PIC X(6)      VALUE 'TOTAL '.
+           02 FILLER   PIC X(11)     VALUE 'ACCUMULATED'.
+           02 FILLER   PIC X(8)      VALUE ' AMOUNT:'.
+           02 FILLER   PIC X(4)      VALUE ' PHP'.
+           02 P-GTA    PIC 9,999,999.99.
+           02 FILLER   PIC X(33)     VALUE SPACES.
+
+       01  GRAND-3.
+           02 FILLER   PIC X(7)      VALUE SPACES.
+           02 FILLER   PIC X(5)      VALUE 'TOTAL'.
+           02 FILLER   PIC X(11)     VALUE ' COMMISSION'.
+           02 FILLER   PIC X(5)      VALUE ':PHP'.
+           02 P-GTC    PIC 9,999,999.99.
+           02 FILLER   PIC X(40)     VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-RTN.
       * FIX: REMOVED THE 'THRU' CLAUSE FOR SIMPLICITY
            PERFORM INIT-RTN.
            PERFORM PROCESS-RTN UNTIL EOFSW = 1.
            PERFORM FINISH-RTN.
-           STOP RUN.
+           GOBACK.
 
        INIT-RTN.
            OPEN INPUT INFILE,  OUTPUT OUTFILE.
+           PERFORM RUNLOG-START-RTN.
       * PERFORM A PRIMING READ
            READ INFILE
                AT END PERFORM END-RTN.
@@ -140,21 +276,46 @@
       * FIX: Removed 'DISPLAY SCRE.' because SCRE is not defined
       * since the SCREEN SECTION was removed.
            DISPLAY ' '.
-           IF SVAC NOT = AC
-               PERFORM AC-BREAK-RTN
-               PERFORM HEADING-RTN.
-      * FIX: REMOVED 'END-IF' - it's not supported by Realia COBOL.
-      * The period added to the 'PERFORM' line above now
-      * closes the IF statement for older compilers.
-
-           MOVE AC TO P-AC.
-           MOVE SNO TO P-SNO.
-           MOVE SNA TO P-SNA.
-           MOVE AMT TO P-AMT.
-           WRITE OUTREC FROM DETALYE AFTER 1.
+
+      * is this area code reappearing after its break?
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM CHECK-SEQUENCE-RTN
+               VARYING WS-SEEN-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-IDX > WS-SEEN-COUNT OR WS-FOUND-SW = 'Y'.
+
+           IF WS-FOUND-SW = 'Y'
+               MOVE 'Out of Sequence' TO WS-REJECT-REASON
+               PERFORM RECORD-REJECT-RTN
+           ELSE
+      * reject a non-positive or out-of-range amount
+               IF AMT = 0 OR AMT > 50000.00
+                   MOVE 'Invalid Amount' TO WS-REJECT-REASON
+                   PERFORM RECORD-REJECT-RTN
+               ELSE
+                   IF SVAC NOT = AC
+                       PERFORM AC-BREAK-RTN
+                       PERFORM HEADING-RTN
+                   END-IF
+
+                   MOVE AC TO P-AC
+                   MOVE SNO TO P-SNO
+                   MOVE SNA TO P-SNA
+                   MOVE AMT TO P-AMT
+                   WRITE OUTREC FROM DETALYE AFTER 1
+
+      * commission on this one sale
+                   COMPUTE WS-COMM-AMT ROUNDED = AMT * WS-COMM-RATE
+                   MOVE WS-COMM-AMT TO P-COMM
+                   WRITE OUTREC FROM COMM-LINE AFTER 1
+
       * FIX: REMOVED REDUNDANT 'GIVING'
-           ADD 1 TO TNS.
-           ADD AMT TO TA.
+                   ADD 1 TO TNS
+                   ADD AMT TO TA
+                   ADD WS-COMM-AMT TO TC
+                   PERFORM UPDATE-SALESMAN-RTN
+               END-IF
+           END-IF.
+
       * FIX: MOVED THE AT END LOGIC TO ITS OWN PARAGRAPH
            READ INFILE
                AT END PERFORM END-OF-FILE-PROCESSING.
@@ -164,16 +325,122 @@
       * PERFORM THE FINAL BREAK TO PRINT THE LAST GROUP'S TOTALS
            PERFORM AC-BREAK-RTN.
 
+      * has this area code already been closed out?
+       CHECK-SEQUENCE-RTN.
+           IF WS-SEEN-CODE(WS-SEEN-IDX) = AC AND AC NOT = SVAC
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+
+      * file one rejected record; it never reaches
+      *an area total
+       RECORD-REJECT-RTN.
+           IF WS-REJECT-COUNT < 100
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE SNO TO WR-SNO(WS-REJECT-COUNT)
+               MOVE SNA TO WR-SNA(WS-REJECT-COUNT)
+               MOVE WS-REJECT-REASON TO WR-REASON(WS-REJECT-COUNT)
+               MOVE AMT TO WR-AMT(WS-REJECT-COUNT)
+           END-IF.
+
+      * fold this sale into its salesman's subtotal
+      *for the current area
+       UPDATE-SALESMAN-RTN.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM FIND-SALESMAN-RTN
+               VARYING WS-SALES-IDX FROM 1 BY 1
+               UNTIL WS-SALES-IDX > WS-SALES-COUNT OR WS-FOUND-SW = 'Y'.
+           IF WS-FOUND-SW = 'N' AND WS-SALES-COUNT < 50
+               ADD 1 TO WS-SALES-COUNT
+               MOVE SNO TO WS-SNO(WS-SALES-COUNT)
+               MOVE SNA TO WS-SNA(WS-SALES-COUNT)
+               MOVE AMT TO WS-AMT(WS-SALES-COUNT)
+           END-IF.
+
+       FIND-SALESMAN-RTN.
+           IF WS-SNO(WS-SALES-IDX) = SNO
+               MOVE 'Y' TO WS-FOUND-SW
+               ADD AMT TO WS-AMT(WS-SALES-IDX)
+           END-IF.
+
        AC-BREAK-RTN.
            MOVE TNS TO P-TNS.
            WRITE OUTREC FROM TOTAL-1 AFTER 3.
            MOVE TA TO P-TA.
            WRITE OUTREC FROM TOTAL-2 AFTER 1.
-           MOVE 0 TO TNS, TA.
+           MOVE TC TO P-TC.
+           WRITE OUTREC FROM TOTAL-3 AFTER 1.
+           PERFORM PRINT-TOP-SALESMAN-RTN.
+
+           ADD TNS TO GTNS.
+           ADD TA TO GTA.
+           ADD TC TO GTC.
+
+      * this area code is now closed; a later record
+      *carrying it again is out of sequence
+           IF WS-SEEN-COUNT < 50
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE SVAC TO WS-SEEN-CODE(WS-SEEN-COUNT)
+           END-IF.
+
+           MOVE 0 TO TNS, TA, TC.
+           MOVE 0 TO WS-SALES-COUNT.
            MOVE AC TO SVAC.
 
+      * the salesman with the highest subtotal this area
+       PRINT-TOP-SALESMAN-RTN.
+           IF WS-SALES-COUNT > 0
+               MOVE 1 TO WS-BEST-IDX
+               MOVE WS-AMT(1) TO WS-BEST-AMT
+               PERFORM FIND-TOP-SALESMAN-RTN
+                   VARYING WS-SALES-IDX FROM 2 BY 1
+                   UNTIL WS-SALES-IDX > WS-SALES-COUNT
+               MOVE WS-SNA(WS-BEST-IDX) TO P-TOP-SNA
+               MOVE WS-AMT(WS-BEST-IDX) TO P-TOP-AMT
+               WRITE OUTREC FROM TOP-LINE AFTER 1
+           END-IF.
+
+       FIND-TOP-SALESMAN-RTN.
+           IF WS-AMT(WS-SALES-IDX) > WS-BEST-AMT
+               MOVE WS-SALES-IDX TO WS-BEST-IDX
+               MOVE WS-AMT(WS-SALES-IDX) TO WS-BEST-AMT
+           END-IF.
+
        FINISH-RTN.
+           PERFORM PRINT-REJECTS-RTN.
+           PERFORM PRINT-GRAND-TOTAL-RTN.
+           MOVE GTNS TO WS-RUNLOG-COUNT.
+           PERFORM RUNLOG-END-RTN.
            CLOSE INFILE, OUTFILE.
       * FIX: Removed 'LINE 6 COLUMN 20' as it is invalid syntax
       * without a SCREEN SECTION.
-           DISPLAY 'TAPOS NA'.
\ No newline at end of file
+           DISPLAY 'TAPOS NA'.
+
+      * the rejected-record exception section
+       PRINT-REJECTS-RTN.
+           IF WS-REJECT-COUNT > 0
+               WRITE OUTREC FROM REJECT-HEADER AFTER 3
+               PERFORM PRINT-ONE-REJECT-RTN
+                   VARYING WS-REJECT-IDX FROM 1 BY 1
+                   UNTIL WS-REJECT-IDX > WS-REJECT-COUNT
+           END-IF.
+
+       PRINT-ONE-REJECT-RTN.
+           MOVE WR-SNO(WS-REJECT-IDX) TO RJ-SNO.
+           MOVE WR-SNA(WS-REJECT-IDX) TO RJ-SNA.
+           MOVE WR-AMT(WS-REJECT-IDX) TO RJ-AMT.
+           MOVE WR-REASON(WS-REJECT-IDX) TO RJ-REASON.
+           WRITE OUTREC FROM REJECT-LINE AFTER 1.
+
+      * the company-wide grand total page
+       PRINT-GRAND-TOTAL-RTN.
+           WRITE OUTREC FROM GRAND-TITLE AFTER PAGE.
+           MOVE GTNS TO P-GTNS.
+           WRITE OUTREC FROM GRAND-1 AFTER 3.
+           MOVE GTA TO P-GTA.
+           WRITE OUTREC FROM GRAND-2 AFTER 1.
+           MOVE GTC TO P-GTC.
+           WRITE OUTREC FROM GRAND-3 AFTER 1.
+
+      * shared run-log paragraphs
+       COPY RUNLOGRTN
+           REPLACING ==RUNLOG-PROGNAME== BY =="SALE"==.
