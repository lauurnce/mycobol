@@ -5,6 +5,30 @@
       *DATE-WRITTEN. JANUARY 20.
       *SECURITY.     EXCLUSIVE FOR BSIT.
       *REMARKS.      FINAL PRACTICAL QUIZ.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Replaced the hardcoded branch EVALUATE with a
+      *                table, added a month-end interest posting run,
+      *                carried account balances forward between
+      *                sessions, blocked Dollar-account overdrafts, and
+      *                added a per-branch summary.
+      *2026-08-08  LP  The account type code was never saved to PANES
+      *                or the account table, so interest postings never
+      *                matched a rate and nothing ever posted; the type
+      *                code is now carried on the record and the table,
+      *                and the table also carries each account's name/
+      *                SN/type-name/branch-name so posting a run no
+      *                longer blanks them out when it rewrites PANES.
+      *2026-08-08  LP  Four lookups (account balance/type lookup,
+      *                balance-carry-forward, per-branch summary
+      *                tally, interest-rate lookup) were all reading
+      *                or updating a table slot after the PERFORM
+      *                VARYING that found it had already advanced the
+      *                index past the match; each now captures or
+      *                updates the table at the point of the match,
+      *                inside the FIND paragraph itself, and the rate
+      *                table got its own index instead of reusing the
+      *                unrelated branch table's BR-IDX.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,7 +36,13 @@
        OBJECT-COMPUTER. IBM-PC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTFILE ASSIGN TO "PANES".
+           SELECT OUTFILE ASSIGN TO "PANES"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      * restart checkpoint so a rerun can pick up the
+      *count of transactions already entered instead of losing track
+           COPY CKPTSEL
+               REPLACING ==CKPT-FILENAME== BY =="FQCKPT"==.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,33 +51,104 @@
            DATA RECORD IS OUTREC.
        01  OUTREC.
            02 FILE-ACCT-NUM       PIC 9(10).
-           02 FILE-ACCT-NAME      PIC X(25).
+      * shared customer-name layout
+           02 FILE-ACCT-NAME.
+               COPY PERSNAME.
            02 FILE-SN       PIC X(6).
            02 FILE-TN     PIC X(12).
+           02 FILE-ACCT-TYPE  PIC X.
            02 FILE-ACCT-TYPE-NAME PIC X(15).
-           02 FILE-BAL        PIC 9(12)V99.
+           02 FILE-BAL        PIC S9(12)V99.
            02 FILE-BRANCH-NAME    PIC X(15).
 
+       COPY CKPTFD.
+
        WORKING-STORAGE SECTION.
-       01  VALID-SW        PIC X VALUE SPACES.
+      * shared restart-checkpoint working-storage
+       COPY CKPTWS.
+
+      * shared validation-loop switches
+           COPY VALSW.
        01  ANS             PIC X VALUE SPACES.
        01  TOTAL-CUST      PIC 9(5) VALUE 0.
 
        01  IN-ACCT-NUM     PIC 9(10) VALUE 0.
-       01  IN-ACCT-NAME    PIC X(25) VALUE SPACES.
+       01  IN-ACCT-NAME.
+           COPY PERSNAME.
        01  IN-SEX-CODE     PIC X VALUE SPACES.
        01  IN-TRANS-TYPE   PIC X VALUE SPACES.
        01  IN-AMOUNT       PIC 9(7)V99 VALUE 0.
        01  IN-ACCT-TYPE    PIC X VALUE SPACES.
-       01  IN-INIT-BAL     PIC 9(12)V99 VALUE 0.
+       01  IN-INIT-BAL     PIC S9(12)V99 VALUE 0.
        01  IN-BRANCH-CODE  PIC X(3) VALUE SPACES.
 
        01  DER-SN       PIC X(6)  VALUE SPACES.
        01  DER-TN       PIC X(12) VALUE SPACES.
        01  DER-ACCT-TYPE-NAME  PIC X(15) VALUE SPACES.
        01  DER-BRANCH-NAME     PIC X(15) VALUE SPACES.
-       01  DER-CURR-BAL        PIC 9(12)V 99 VALUE 0.
-       01  DISPLAY-BAL         PIC Z(12).99.
+       01  DER-CURR-BAL        PIC S9(12)V99 VALUE 0.
+       01  DISPLAY-BAL         PIC -(12).99.
+
+      * batch-run mode selector
+       01  WS-FILE-STATUS  PIC XX VALUE SPACES.
+       01  WS-RUN-MODE     PIC X VALUE SPACES.
+       01  LOAD-EOF-SW     PIC X VALUE 'N'.
+
+      * branch codes/names, table-driven instead of a
+      *hardcoded EVALUATE, with a running count per branch for the
+      *per-branch end-of-day summary
+       01  WS-BRANCH-NAMES-TABLE.
+           02 FILLER PIC X(3)  VALUE "PAR".
+           02 FILLER PIC X(15) VALUE "Paranaque".
+           02 FILLER PIC X(3)  VALUE "PAS".
+           02 FILLER PIC X(15) VALUE "Pasay".
+           02 FILLER PIC X(3)  VALUE "MAN".
+           02 FILLER PIC X(15) VALUE "Mandaluyong".
+           02 FILLER PIC X(3)  VALUE "SME".
+           02 FILLER PIC X(15) VALUE "Sta. Mesa".
+           02 FILLER PIC X(3)  VALUE "SJA".
+           02 FILLER PIC X(15) VALUE "San Juan".
+       01  WS-BRANCH-TABLE REDEFINES WS-BRANCH-NAMES-TABLE.
+           02 WS-BRANCH-ENTRY OCCURS 5 TIMES INDEXED BY BR-IDX.
+              03 BR-CODE  PIC X(3).
+              03 BR-NAME  PIC X(15).
+       01  WS-BRANCH-COUNT  PIC 9(4) OCCURS 5 TIMES VALUE 0.
+       01  WS-BRANCH-TOTAL  PIC 9(12)V99 OCCURS 5 TIMES VALUE 0.
+       01  WS-SUMM-LINE     PIC 9 VALUE 0.
+       01  WS-SUMM-ROW      PIC 99 VALUE 0.
+
+      * interest rate per account type, applied during
+      *the month-end posting run
+       01  WS-RATE-TABLE.
+           02 FILLER PIC X VALUE "S".
+           02 FILLER PIC 9V9999 VALUE .0150.
+           02 FILLER PIC X VALUE "C".
+           02 FILLER PIC 9V9999 VALUE .0025.
+           02 FILLER PIC X VALUE "D".
+           02 FILLER PIC 9V9999 VALUE .0075.
+       01  WS-RATE-ENTRY REDEFINES WS-RATE-TABLE
+               OCCURS 3 TIMES INDEXED BY RT-IDX.
+           02 RT-ACCT-TYPE PIC X.
+           02 RT-RATE      PIC 9V9999.
+       01  WS-INTEREST     PIC 9(12)V99 VALUE 0.
+       01  WS-POSTED-CNT   PIC 9(5) VALUE 0.
+
+      * every account on PANES loaded once so a later
+      *transaction for the same account carries its balance forward
+      *instead of asking for a fresh Initial Balance
+      * AC-NAME/AC-SN/AC-TYPE-NAME/AC-BRANCH-NAME hold the
+      *descriptive fields carried with each account so the
+      *month-end posting run can rewrite PANES without blanking them
+       01  WS-ACCT-TABLE.
+           02 WS-ACCT-COUNT PIC 9(3) VALUE 0.
+           02 WS-ACCT-ENTRY OCCURS 100 TIMES INDEXED BY AC-IDX.
+              03 AC-NUM         PIC 9(10).
+              03 AC-TYPE        PIC X.
+              03 AC-BAL         PIC S9(12)V99.
+              03 AC-NAME        PIC X(25).
+              03 AC-SN          PIC X(6).
+              03 AC-TYPE-NAME   PIC X(15).
+              03 AC-BRANCH-NAME PIC X(15).
 
        SCREEN SECTION.
        01  SCRE.
@@ -55,12 +156,88 @@
 
        PROCEDURE DIVISION.
        MAIN-RTN.
-           OPEN OUTPUT OUTFILE.
+           DISPLAY SCRE.
+           DISPLAY (8, 25) "(T)ransaction Entry or (I)nterest Posting?".
+           ACCEPT  (8, 70) WS-RUN-MODE.
+
+           EVALUATE WS-RUN-MODE
+               WHEN 'I' WHEN 'i'
+                   PERFORM INTEREST-POSTING-RTN
+               WHEN OTHER
+                   PERFORM TRANSACTION-ENTRY-RTN
+           END-EVALUATE.
+
+           STOP RUN.
+
+       TRANSACTION-ENTRY-RTN.
+           PERFORM LOAD-ACCT-TABLE.
+           OPEN EXTEND OUTFILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT OUTFILE
+           END-IF.
+           PERFORM LOAD-CKPT-RTN.
            PERFORM PROCESS-RTN THRU PROCESS-END
                UNTIL ANS = 'N' OR ANS = 'n'.
            PERFORM SUMMARY-RTN.
            CLOSE OUTFILE.
-           STOP RUN.
+
+      * read every existing account/balance on PANES
+      *into a table before any new transaction is entered
+       LOAD-ACCT-TABLE.
+           OPEN INPUT OUTFILE.
+           IF WS-FILE-STATUS = "35"
+               CLOSE OUTFILE
+           ELSE
+               PERFORM UNTIL LOAD-EOF-SW = 'Y'
+                   READ OUTFILE
+                       AT END MOVE 'Y' TO LOAD-EOF-SW
+                       NOT AT END PERFORM ADD-ACCT-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE OUTFILE
+           END-IF.
+
+       ADD-ACCT-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM FIND-ACCT-ENTRY
+               VARYING AC-IDX FROM 1 BY 1
+               UNTIL AC-IDX > WS-ACCT-COUNT OR WS-FOUND-SW = 'Y'.
+
+      * a new account's balance/type/descriptive fields
+      *are captured here; an existing account's are captured inside
+      *FIND-ACCT-ENTRY itself, at the point of the match, because
+      *AC-IDX no longer points at the match once the PERFORM VARYING
+      *that found it has returned
+           IF WS-FOUND-SW = 'N' AND WS-ACCT-COUNT < 100
+               ADD 1 TO WS-ACCT-COUNT
+               SET AC-IDX TO WS-ACCT-COUNT
+               MOVE FILE-ACCT-NUM       TO AC-NUM(AC-IDX)
+               MOVE FILE-BAL            TO AC-BAL(AC-IDX)
+               MOVE FILE-ACCT-TYPE      TO AC-TYPE(AC-IDX)
+               MOVE FILE-ACCT-NAME      TO AC-NAME(AC-IDX)
+               MOVE FILE-SN             TO AC-SN(AC-IDX)
+               MOVE FILE-ACCT-TYPE-NAME TO AC-TYPE-NAME(AC-IDX)
+               MOVE FILE-BRANCH-NAME    TO AC-BRANCH-NAME(AC-IDX)
+           END-IF.
+
+       FIND-ACCT-ENTRY.
+           IF AC-NUM(AC-IDX) = FILE-ACCT-NUM
+               MOVE 'Y' TO WS-FOUND-SW
+               MOVE FILE-BAL            TO AC-BAL(AC-IDX)
+               MOVE FILE-ACCT-TYPE      TO AC-TYPE(AC-IDX)
+               MOVE FILE-ACCT-NAME      TO AC-NAME(AC-IDX)
+               MOVE FILE-SN             TO AC-SN(AC-IDX)
+               MOVE FILE-ACCT-TYPE-NAME TO AC-TYPE-NAME(AC-IDX)
+               MOVE FILE-BRANCH-NAME    TO AC-BRANCH-NAME(AC-IDX)
+           END-IF.
+
+      * looks up an account's carried-forward balance for the
+      *entry screen, without disturbing its stored balance
+       FIND-ACCT-BAL-RTN.
+           IF AC-NUM(AC-IDX) = IN-ACCT-NUM
+               MOVE 'Y' TO WS-FOUND-SW
+               MOVE AC-BAL(AC-IDX) TO IN-INIT-BAL
+           END-IF.
 
        PROCESS-RTN.
            DISPLAY SCRE.
@@ -121,7 +298,7 @@
            MOVE 'N' TO VALID-SW.
            PERFORM UNTIL VALID-SW = 'Y'
                ACCEPT (14, 40) IN-ACCT-TYPE
-               IF IN-ACCT-TYPE = 'S' OR IN-ACCT-TYPE = 'C' 
+               IF IN-ACCT-TYPE = 'S' OR IN-ACCT-TYPE = 'C'
                OR IN-ACCT-TYPE = 'D'
                    MOVE 'Y' TO VALID-SW
                    DISPLAY (24, 1) "                      "
@@ -139,8 +316,23 @@
            DISPLAY (15, 20) "Account Type Name:".
            DISPLAY (15, 40) DER-ACCT-TYPE-NAME.
 
-           DISPLAY (16, 20) "Initial Balance:".
-           ACCEPT  (16, 40) IN-INIT-BAL.
+      * carry the balance forward for an account already
+      *on file, instead of asking for a fresh Initial Balance;
+      *FIND-ACCT-BAL-RTN captures the matched balance itself, at the
+      *point of the match, since AC-IDX no longer points at the
+      *match once the PERFORM VARYING that found it has returned
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM FIND-ACCT-BAL-RTN
+               VARYING AC-IDX FROM 1 BY 1
+               UNTIL AC-IDX > WS-ACCT-COUNT OR WS-FOUND-SW = 'Y'.
+
+           IF WS-FOUND-SW = 'Y'
+               DISPLAY (16, 20) "Initial Balance (carried forward):"
+               DISPLAY (16, 56) IN-INIT-BAL
+           ELSE
+               DISPLAY (16, 20) "Initial Balance:"
+               ACCEPT  (16, 40) IN-INIT-BAL
+           END-IF.
 
            IF IN-TRANS-TYPE = 'D'
                COMPUTE DER-CURR-BAL = IN-INIT-BAL + IN-AMOUNT
@@ -148,6 +340,13 @@
                COMPUTE DER-CURR-BAL = IN-INIT-BAL - IN-AMOUNT
            END-IF.
 
+      * a Dollar account may never be driven negative
+           IF IN-ACCT-TYPE = 'D' AND DER-CURR-BAL < 0
+               DISPLAY (24, 1) "Withdrawal exceeds Dollar balance."
+               MOVE IN-INIT-BAL TO DER-CURR-BAL
+               GO TO PROCESS-SKIP-WRITE
+           END-IF.
+
            MOVE DER-CURR-BAL TO DISPLAY-BAL.
            DISPLAY (17, 20) "Current Balance:".
            DISPLAY (17, 40) DISPLAY-BAL.
@@ -156,26 +355,15 @@
            MOVE 'N' TO VALID-SW.
            PERFORM UNTIL VALID-SW = 'Y'
                ACCEPT (18, 40) IN-BRANCH-CODE
-               EVALUATE IN-BRANCH-CODE
-                   WHEN "PAR" 
-                       MOVE "Paranaque"   TO DER-BRANCH-NAME
-                       MOVE 'Y' TO VALID-SW
-                   WHEN "PAS" 
-                       MOVE "Pasay"       TO DER-BRANCH-NAME
-                       MOVE 'Y' TO VALID-SW
-                   WHEN "MAN" 
-                       MOVE "Mandaluyong" TO DER-BRANCH-NAME
-                       MOVE 'Y' TO VALID-SW
-                   WHEN "SME" 
-                       MOVE "Sta. Mesa"   TO DER-BRANCH-NAME
-                       MOVE 'Y' TO VALID-SW
-                   WHEN "SJA" 
-                       MOVE "San Juan"    TO DER-BRANCH-NAME
-                       MOVE 'Y' TO VALID-SW
-                   WHEN OTHER 
-                       DISPLAY (24, 1) "Invalid Branch Code.  "
-                       MOVE 'N' TO VALID-SW
-               END-EVALUATE
+               MOVE 'N' TO WS-FOUND-SW
+               PERFORM FIND-BRANCH-RTN
+                   VARYING BR-IDX FROM 1 BY 1
+                   UNTIL BR-IDX > 5 OR WS-FOUND-SW = 'Y'
+               IF WS-FOUND-SW = 'Y'
+                   MOVE 'Y' TO VALID-SW
+               ELSE
+                   DISPLAY (24, 1) "Invalid Branch Code.  "
+               END-IF
            END-PERFORM.
 
            DISPLAY (24, 1) "                      ".
@@ -186,20 +374,112 @@
            MOVE IN-ACCT-NAME      TO FILE-ACCT-NAME.
            MOVE DER-SN      TO FILE-SN.
            MOVE DER-TN      TO FILE-TN.
+           MOVE IN-ACCT-TYPE       TO FILE-ACCT-TYPE.
            MOVE DER-ACCT-TYPE-NAME TO FILE-ACCT-TYPE-NAME.
            MOVE DER-CURR-BAL      TO FILE-BAL.
            MOVE DER-BRANCH-NAME   TO FILE-BRANCH-NAME.
 
            WRITE OUTREC.
+           PERFORM SAVE-CKPT-RTN.
            ADD 1 TO TOTAL-CUST.
+           PERFORM ADD-ACCT-ENTRY.
+
+       PROCESS-SKIP-WRITE.
+           CONTINUE.
 
            DISPLAY (22, 30) "Input Another Record (Y/N)? ".
            ACCEPT ANS.
 
        PROCESS-END.
 
+      * table-driven branch lookup, used both by the entry
+      *screen and (via the per-branch summary tables) by the per-
+      *branch summary; the tally is kept here, at the point of the
+      *match, since BR-IDX no longer points at the match once the
+      *PERFORM VARYING that found it has returned
+       FIND-BRANCH-RTN.
+           IF BR-CODE(BR-IDX) = IN-BRANCH-CODE
+               MOVE 'Y' TO WS-FOUND-SW
+               MOVE BR-NAME(BR-IDX) TO DER-BRANCH-NAME
+               ADD 1 TO WS-BRANCH-COUNT(BR-IDX)
+               ADD DER-CURR-BAL TO WS-BRANCH-TOTAL(BR-IDX)
+           END-IF.
+
        SUMMARY-RTN.
            DISPLAY (23, 30) "Total no. of Customers: ".
            DISPLAY (23, 55) TOTAL-CUST.
-           DISPLAY (25, 20) "Press Enter to Exit".
-           ACCEPT ANS.
\ No newline at end of file
+
+      * per-branch end-of-day summary
+           DISPLAY (25, 10) "Branch            Customers     Total Bal".
+           MOVE 1 TO WS-SUMM-LINE.
+           PERFORM PRINT-BRANCH-SUMMARY-RTN
+               VARYING BR-IDX FROM 1 BY 1 UNTIL BR-IDX > 5.
+
+           DISPLAY (32, 20) "Press Enter to Exit".
+           ACCEPT ANS.
+
+       PRINT-BRANCH-SUMMARY-RTN.
+           COMPUTE WS-SUMM-ROW = 25 + WS-SUMM-LINE.
+           DISPLAY (WS-SUMM-ROW, 10) BR-NAME(BR-IDX).
+           DISPLAY (WS-SUMM-ROW, 30) WS-BRANCH-COUNT(BR-IDX).
+           DISPLAY (WS-SUMM-ROW, 42) WS-BRANCH-TOTAL(BR-IDX).
+           ADD 1 TO WS-SUMM-LINE.
+
+      * month-end interest posting run: re-reads every
+      *account on PANES, adds interest for its account type, and
+      *rewrites the file with the posted balances
+       INTEREST-POSTING-RTN.
+           PERFORM LOAD-ACCT-TABLE.
+
+           PERFORM POST-INTEREST-RTN
+               VARYING AC-IDX FROM 1 BY 1 UNTIL AC-IDX > WS-ACCT-COUNT.
+
+           OPEN OUTPUT OUTFILE.
+           PERFORM WRITE-POSTED-RTN
+               VARYING AC-IDX FROM 1 BY 1 UNTIL AC-IDX > WS-ACCT-COUNT.
+           CLOSE OUTFILE.
+
+           DISPLAY SCRE.
+           DISPLAY (10, 25) "Month-end interest posted to".
+           DISPLAY (11, 25) WS-POSTED-CNT " account(s).".
+           DISPLAY (13, 25) "Press Enter to Exit".
+           ACCEPT ANS.
+
+      * the rate table gets its own index, RT-IDX, instead of
+      *reusing the unrelated 5-occurrence branch table's BR-IDX; the
+      *interest is computed inside FIND-RATE-RTN itself, at the
+      *point of the match, since an index no longer points at the
+      *match once the PERFORM VARYING that found it has returned
+       POST-INTEREST-RTN.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM FIND-RATE-RTN
+               VARYING RT-IDX FROM 1 BY 1 UNTIL RT-IDX > 3
+               OR WS-FOUND-SW = 'Y'.
+
+           IF WS-FOUND-SW = 'Y'
+               ADD 1 TO WS-POSTED-CNT
+           END-IF.
+
+       FIND-RATE-RTN.
+           IF RT-ACCT-TYPE(RT-IDX) = AC-TYPE(AC-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+               COMPUTE WS-INTEREST ROUNDED =
+                   AC-BAL(AC-IDX) * RT-RATE(RT-IDX)
+               ADD WS-INTEREST TO AC-BAL(AC-IDX)
+           END-IF.
+
+      * rewrite each account's own name/SN/type-name/branch-name
+      *back unchanged instead of blanking them out
+       WRITE-POSTED-RTN.
+           MOVE AC-NUM(AC-IDX)        TO FILE-ACCT-NUM.
+           MOVE AC-NAME(AC-IDX)       TO FILE-ACCT-NAME.
+           MOVE AC-SN(AC-IDX)         TO FILE-SN.
+           MOVE "Interest"            TO FILE-TN.
+           MOVE AC-TYPE(AC-IDX)       TO FILE-ACCT-TYPE.
+           MOVE AC-TYPE-NAME(AC-IDX)  TO FILE-ACCT-TYPE-NAME.
+           MOVE AC-BAL(AC-IDX)        TO FILE-BAL.
+           MOVE AC-BRANCH-NAME(AC-IDX) TO FILE-BRANCH-NAME.
+           WRITE OUTREC.
+
+      * shared restart-checkpoint paragraphs
+       COPY CKPTRTN.
