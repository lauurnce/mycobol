@@ -3,7 +3,20 @@
       *AUTHOR. LAWRENCE PANES.
       *DATE-WRITTEN. JANUARY 12, 2026.
       *SECURITY. EXCLUSIVE FOR BSIT 2-4.
-      
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Passing cutoffs now come from a per-year table
+      *                instead of a hardcoded EVALUATE, added a
+      *                per-university pass-rate breakdown, flagged
+      *                perfect/zero scores for review, added a
+      *                topnotcher ranking, and let a run resume from
+      *                a checkpoint instead of losing its running
+      *                totals.
+      *2026-08-08  LP  COUNTER-1/COUNTER-2 were only a single digit
+      *                wide while the checkpoint fields they round-
+      *                trip through hold up to 999, so a batch of 10+
+      *                passers or failures wrapped and restored the
+      *                wrong running totals; both are now PIC 9(3).
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -11,7 +24,13 @@
              OBJECT-COMPUTER. IBM-PC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTFILE ASSIGN TO 'ECNERW'.
+           SELECT OUTFILE ASSIGN TO 'ECNERW'
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT CKPT-FILE ASSIGN TO 'PRCCKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      * shared run-log written alongside ECNERW
+           COPY RUNLOGSL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,7 +39,31 @@
            DATA RECORD IS OUTREC.
        01  OUTREC PIC X(120).
 
+       FD  CKPT-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CKPT-REC.
+       01  CKPT-REC.
+           02 CKPT-PASS PIC 9(3).
+           02 CKPT-FAIL PIC 9(3).
+           02 CKPT-UNIV-PASS PIC 9(3) OCCURS 5 TIMES.
+           02 CKPT-UNIV-FAIL PIC 9(3) OCCURS 5 TIMES.
+           02 CKPT-RANK-COUNT PIC 9(3).
+           02 CKPT-RANK-ENTRY OCCURS 500 TIMES.
+              03 CKPT-RK-ENO PIC 9(10).
+              03 CKPT-RK-ENA PIC X(25).
+              03 CKPT-RK-UN  PIC X(5).
+              03 CKPT-RK-AVE PIC 9V99.
+           02 CKPT-SUSPECT-COUNT PIC 9(3).
+           02 CKPT-SUSPECT-ENTRY OCCURS 100 TIMES.
+              03 CKPT-SU-ENO    PIC 9(10).
+              03 CKPT-SU-REASON PIC X(20).
+
+       COPY RUNLOGFD.
+
        WORKING-STORAGE SECTION.
+      * shared run-log working-storage
+       COPY RUNLOGWS.
+
        01  ENO PIC 9(10) VALUE ZERO.
        01  ENA PIC X(25) VALUE ZERO.
        01  DOB PIC X(20) VALUE ZERO.
@@ -34,10 +77,72 @@
        01  REM PIC X(6) VALUE SPACES.
        01  TNP PIC 99 VALUE ZERO.
        01  TNF PIC 99 VALUE ZERO.
-       01  VALID-SW PIC X VALUE ZERO.
+      * shared validation-loop switches
+           COPY VALSW.
        01  ANS PIC X VALUE ZERO.
-       01  COUNTER-1 PIC 9 VALUE ZERO.
-       01  COUNTER-2 PIC 9 VALUE ZERO.
+      * widened to match CKPT-PASS/CKPT-FAIL so a batch of
+      *10 or more passers/failures doesn't wrap and checkpoint wrong
+       01  COUNTER-1 PIC 9(3) VALUE ZERO.
+       01  COUNTER-2 PIC 9(3) VALUE ZERO.
+
+      * checkpoint/resume support
+       01  WS-OUT-STATUS   PIC XX VALUE SPACES.
+       01  WS-CKPT-STATUS  PIC XX VALUE SPACES.
+       01  WS-RESUMING-SW  PIC X VALUE 'N'.
+
+      * passing cutoff per exam year/course, table-
+      *driven instead of a hardcoded EVALUATE
+       01  WS-EXAM-YEAR    PIC 9(4) VALUE ZERO.
+       01  WS-CUTOFF-NAMES-TABLE.
+           02 FILLER PIC 9(4)  VALUE 2026.
+           02 FILLER PIC 9     VALUE 1.
+           02 FILLER PIC 9V99  VALUE .60.
+           02 FILLER PIC 9(4)  VALUE 2026.
+           02 FILLER PIC 9     VALUE 2.
+           02 FILLER PIC 9V99  VALUE .70.
+           02 FILLER PIC 9(4)  VALUE 2026.
+           02 FILLER PIC 9     VALUE 3.
+           02 FILLER PIC 9V99  VALUE .50.
+       01  WS-CUTOFF-ENTRY REDEFINES WS-CUTOFF-NAMES-TABLE
+               OCCURS 3 TIMES INDEXED BY CO-IDX.
+           02 CO-YEAR  PIC 9(4).
+           02 CO-CC    PIC 9.
+           02 CO-CUTOFF PIC 9V99.
+       01  WS-CUTOFF       PIC 9V99 VALUE ZERO.
+
+      * per-university pass/fail breakdown (UC is
+      *already validated to 1-5, so it doubles as the subscript)
+       01  WS-UNIV-NAMES-TABLE.
+           02 FILLER PIC X(5) VALUE "UP".
+           02 FILLER PIC X(5) VALUE "PUP".
+           02 FILLER PIC X(5) VALUE "DLSU".
+           02 FILLER PIC X(5) VALUE "ADMU".
+           02 FILLER PIC X(5) VALUE "MAPUA".
+       01  WS-UNIV-NAME REDEFINES WS-UNIV-NAMES-TABLE
+               PIC X(5) OCCURS 5 TIMES.
+       01  WS-UNIV-PASS PIC 9(3) OCCURS 5 TIMES VALUE 0.
+       01  WS-UNIV-FAIL PIC 9(3) OCCURS 5 TIMES VALUE 0.
+       01  WS-U-IDX     PIC 9 VALUE 0.
+
+      * scores flagged for manual review
+       01  WS-SUSPECT-TABLE.
+           02 WS-SUSPECT-COUNT PIC 9(3) VALUE 0.
+           02 WS-SUSPECT-ENTRY OCCURS 100 TIMES INDEXED BY SUS-IDX.
+              03 SU-ENO    PIC 9(10).
+              03 SU-REASON PIC X(20).
+
+      * topnotcher ranking
+       01  WS-RANK-TABLE.
+           02 WS-RANK-COUNT PIC 9(3) VALUE 0.
+           02 WS-RANK-ENTRY OCCURS 500 TIMES INDEXED BY RNK-IDX.
+              03 RK-ENO  PIC 9(10).
+              03 RK-ENA  PIC X(25).
+              03 RK-UN   PIC X(5).
+              03 RK-AVE  PIC 9V99.
+              03 RK-USED PIC X VALUE 'N'.
+       01  WS-BEST-AVE   PIC 9V99 VALUE ZERO.
+       01  WS-BEST-IDX   PIC 9(3) VALUE ZERO.
+       01  WS-RANK-NO    PIC 99 VALUE ZERO.
 
        01  HEAD-1.
            02 FILLER PIC X(15) VALUE "Examinee".
@@ -77,15 +182,105 @@
 
        PROCEDURE DIVISION.
        MAIN-RTN.
-           OPEN OUTPUT OUTFILE.
-           WRITE OUTREC FROM HEAD-LINE.
-           WRITE OUTREC FROM HEAD-1.
-           WRITE OUTREC FROM HEAD-2.
-           WRITE OUTREC FROM HEAD-LINE.
+           PERFORM LOAD-CHECKPOINT-RTN.
+
+           IF WS-RESUMING-SW = 'Y'
+               OPEN EXTEND OUTFILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+               WRITE OUTREC FROM HEAD-LINE
+               WRITE OUTREC FROM HEAD-1
+               WRITE OUTREC FROM HEAD-2
+               WRITE OUTREC FROM HEAD-LINE
+           END-IF.
+
+           PERFORM RUNLOG-START-RTN.
+
            PERFORM PROCESS-RTN THRU PROCESS-END
                    UNTIL ANS = 'N' OR ANS = 'n'.
+
+           PERFORM SUMMARY-RTN.
+
+           ADD COUNTER-1 COUNTER-2 GIVING WS-RUNLOG-COUNT.
+           PERFORM RUNLOG-END-RTN.
+
            CLOSE OUTFILE.
-           STOP RUN.
+           GOBACK.
+
+      * resume the running pass/fail totals, the per-university
+      *breakdown, and the topnotcher ranking from the last
+      *interrupted run instead of starting over with only the
+      *two counters restored and everything else at zero
+       LOAD-CHECKPOINT-RTN.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = "35"
+               MOVE 'N' TO WS-RESUMING-SW
+           ELSE
+               READ CKPT-FILE
+                   AT END MOVE 'N' TO WS-RESUMING-SW
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESUMING-SW
+                       MOVE CKPT-PASS TO COUNTER-1
+                       MOVE CKPT-FAIL TO COUNTER-2
+                       PERFORM RESTORE-ONE-UNIV-RTN
+                           VARYING WS-U-IDX FROM 1 BY 1
+                           UNTIL WS-U-IDX > 5
+                       MOVE CKPT-RANK-COUNT TO WS-RANK-COUNT
+                       PERFORM RESTORE-ONE-RANK-RTN
+                           VARYING RNK-IDX FROM 1 BY 1
+                           UNTIL RNK-IDX > WS-RANK-COUNT
+                       MOVE CKPT-SUSPECT-COUNT TO WS-SUSPECT-COUNT
+                       PERFORM RESTORE-ONE-SUSPECT-RTN
+                           VARYING SUS-IDX FROM 1 BY 1
+                           UNTIL SUS-IDX > WS-SUSPECT-COUNT
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       RESTORE-ONE-UNIV-RTN.
+           MOVE CKPT-UNIV-PASS(WS-U-IDX) TO WS-UNIV-PASS(WS-U-IDX).
+           MOVE CKPT-UNIV-FAIL(WS-U-IDX) TO WS-UNIV-FAIL(WS-U-IDX).
+
+       RESTORE-ONE-RANK-RTN.
+           MOVE CKPT-RK-ENO(RNK-IDX) TO RK-ENO(RNK-IDX).
+           MOVE CKPT-RK-ENA(RNK-IDX) TO RK-ENA(RNK-IDX).
+           MOVE CKPT-RK-UN(RNK-IDX)  TO RK-UN(RNK-IDX).
+           MOVE CKPT-RK-AVE(RNK-IDX) TO RK-AVE(RNK-IDX).
+           MOVE 'N' TO RK-USED(RNK-IDX).
+
+       RESTORE-ONE-SUSPECT-RTN.
+           MOVE CKPT-SU-ENO(SUS-IDX)    TO SU-ENO(SUS-IDX).
+           MOVE CKPT-SU-REASON(SUS-IDX) TO SU-REASON(SUS-IDX).
+
+       SAVE-CHECKPOINT-RTN.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE COUNTER-1 TO CKPT-PASS.
+           MOVE COUNTER-2 TO CKPT-FAIL.
+           PERFORM SAVE-ONE-UNIV-RTN
+               VARYING WS-U-IDX FROM 1 BY 1 UNTIL WS-U-IDX > 5.
+           MOVE WS-RANK-COUNT TO CKPT-RANK-COUNT.
+           PERFORM SAVE-ONE-RANK-RTN
+               VARYING RNK-IDX FROM 1 BY 1 UNTIL RNK-IDX > WS-RANK-COUNT.
+           MOVE WS-SUSPECT-COUNT TO CKPT-SUSPECT-COUNT.
+           PERFORM SAVE-ONE-SUSPECT-RTN
+               VARYING SUS-IDX FROM 1 BY 1
+               UNTIL SUS-IDX > WS-SUSPECT-COUNT.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+
+       SAVE-ONE-UNIV-RTN.
+           MOVE WS-UNIV-PASS(WS-U-IDX) TO CKPT-UNIV-PASS(WS-U-IDX).
+           MOVE WS-UNIV-FAIL(WS-U-IDX) TO CKPT-UNIV-FAIL(WS-U-IDX).
+
+       SAVE-ONE-RANK-RTN.
+           MOVE RK-ENO(RNK-IDX) TO CKPT-RK-ENO(RNK-IDX).
+           MOVE RK-ENA(RNK-IDX) TO CKPT-RK-ENA(RNK-IDX).
+           MOVE RK-UN(RNK-IDX)  TO CKPT-RK-UN(RNK-IDX).
+           MOVE RK-AVE(RNK-IDX) TO CKPT-RK-AVE(RNK-IDX).
+
+       SAVE-ONE-SUSPECT-RTN.
+           MOVE SU-ENO(SUS-IDX)    TO CKPT-SU-ENO(SUS-IDX).
+           MOVE SU-REASON(SUS-IDX) TO CKPT-SU-REASON(SUS-IDX).
 
        PROCESS-RTN.
            MOVE SPACES TO REM.
@@ -102,10 +297,13 @@
            DISPLAY (8, 1) 'Date of Birth: '.
            ACCEPT (8, 45) DOB.
 
-           DISPLAY (9, 1) 'University Code: '.
+           DISPLAY (9, 1) 'Exam Year: '.
+           ACCEPT (9, 45) WS-EXAM-YEAR.
+
+           DISPLAY (10, 1) 'University Code: '.
            MOVE 'N' TO VALID-SW.
            PERFORM UNTIL VALID-SW = 'Y'
-               ACCEPT (9, 45) UC
+               ACCEPT (10, 45) UC
                IF UC >= 1 AND UC <= 5
                    MOVE 'Y' TO VALID-SW
                    DISPLAY (23, 1) "                        "
@@ -114,27 +312,14 @@
                END-IF
            END-PERFORM.
 
-           DISPLAY (10, 1) 'University Name: '.
-           EVALUATE UC
-               WHEN 1
-                   MOVE "UP" TO UN
-               WHEN 2
-                   MOVE "PUP" TO UN
-               WHEN 3
-                   MOVE "DLSU" TO UN
-               WHEN 4
-                   MOVE "ADMU" TO UN
-               WHEN 5
-                   MOVE "MAPUA" TO UN
-               WHEN OTHER
-                   CONTINUE
-           END-EVALUATE.
-           DISPLAY (10, 45) UN.
+           DISPLAY (11, 1) 'University Name: '.
+           MOVE WS-UNIV-NAME(UC) TO UN.
+           DISPLAY (11, 45) UN.
 
-           DISPLAY (11, 1) 'Course Code: '.
+           DISPLAY (12, 1) 'Course Code: '.
            MOVE 'N' TO VALID-SW.
            PERFORM UNTIL VALID-SW = 'Y'
-               ACCEPT (11, 45) CC
+               ACCEPT (12, 45) CC
                IF CC >= 1 AND CC <= 3
                    MOVE 'Y' TO VALID-SW
                    DISPLAY (23, 1) "                     "
@@ -143,7 +328,7 @@
                END-IF
            END-PERFORM.
 
-           DISPLAY (12, 1) 'Course Name: '.
+           DISPLAY (13, 1) 'Course Name: '.
            EVALUATE CC
                WHEN 1
                    MOVE "BSIT" TO CN
@@ -154,12 +339,12 @@
                WHEN OTHER
                    CONTINUE
            END-EVALUATE.
-           DISPLAY (12, 45) CN
+           DISPLAY (13, 45) CN
 
-           DISPLAY (13, 1) 'Total No. of Items: '.
+           DISPLAY (14, 1) 'Total No. of Items: '.
            MOVE 'N' TO VALID-SW.
            PERFORM UNTIL VALID-SW = 'Y'
-               ACCEPT (13, 45) TNI
+               ACCEPT (14, 45) TNI
                IF TNI > 0
                    MOVE 'Y' TO VALID-SW
                    DISPLAY (23, 1) "                 "
@@ -168,10 +353,10 @@
                END-IF
            END-PERFORM.
 
-           DISPLAY (14, 1) 'Test Results (Score): '.
+           DISPLAY (15, 1) 'Test Results (Score): '.
            MOVE 'N' TO VALID-SW.
            PERFORM UNTIL VALID-SW = 'Y'
-               ACCEPT (14, 45) TR
+               ACCEPT (15, 45) TR
                IF TR > -1 AND TR <= TNI
                    MOVE 'Y' TO VALID-SW
                    DISPLAY (23, 1) "                        "
@@ -180,34 +365,34 @@
                END-IF
            END-PERFORM.
 
-           DISPLAY (15, 1) 'Remarks: '.
+      * a perfect or a zero score is flagged for review
+           IF TR = TNI
+               PERFORM RECORD-SUSPECT-RTN
+               MOVE "PERFECT SCORE"     TO SU-REASON(SUS-IDX)
+           END-IF.
+           IF TR = 0
+               PERFORM RECORD-SUSPECT-RTN
+               MOVE "ZERO SCORE"        TO SU-REASON(SUS-IDX)
+           END-IF.
+
+           DISPLAY (16, 1) 'Remarks: '.
            COMPUTE AVE = (TR * 1.0) / TNI.
-           EVALUATE CC
-               WHEN 1
-                   IF AVE >= .60
-                       MOVE "PASSED" TO REM
-                   ELSE
-                       MOVE "FAILED" TO REM
-                   END-IF
-               WHEN 2
-                   IF AVE >= .70
-                       MOVE "PASSED" TO REM
-                   ELSE
-                       MOVE "FAILED" TO REM
-                   END-IF
-               WHEN 3
-                   IF AVE >= .50
-                       MOVE "PASSED" TO REM
-                   ELSE
-                       MOVE "FAILED" TO REM
-                   END-IF
-           END-EVALUATE.
-           DISPLAY (15, 45) REM.
+
+      * look up the cutoff for this exam year/course
+           PERFORM FIND-CUTOFF-RTN.
+           IF AVE >= WS-CUTOFF
+               MOVE "PASSED" TO REM
+           ELSE
+               MOVE "FAILED" TO REM
+           END-IF.
+           DISPLAY (16, 45) REM.
 
            IF REM = "PASSED"
                ADD 1 TO COUNTER-1
+               ADD 1 TO WS-UNIV-PASS(UC)
            ELSE
                ADD 1 TO COUNTER-2
+               ADD 1 TO WS-UNIV-FAIL(UC)
            END-IF.
 
            MOVE ENO TO D-ENO.
@@ -219,12 +404,173 @@
 
            WRITE OUTREC FROM DET-LINE.
 
-           DISPLAY (17, 45) "Input Another Record? (Y/N)".
+      * remember this examinee's average for the
+      *topnotcher ranking, before the checkpoint save so a
+      *resumed run also picks the latest entry back up
+           IF WS-RANK-COUNT < 500
+               ADD 1 TO WS-RANK-COUNT
+               SET RNK-IDX TO WS-RANK-COUNT
+               MOVE ENO TO RK-ENO(RNK-IDX)
+               MOVE ENA TO RK-ENA(RNK-IDX)
+               MOVE UN  TO RK-UN(RNK-IDX)
+               MOVE AVE TO RK-AVE(RNK-IDX)
+               MOVE 'N' TO RK-USED(RNK-IDX)
+           END-IF.
+
+           PERFORM SAVE-CHECKPOINT-RTN.
+
+           DISPLAY (18, 45) "Input Another Record? (Y/N)".
            ACCEPT ANS.
 
-           DISPLAY (19, 1) "Total No. of Passed: ".
-           DISPLAY (19, 23) COUNTER-1.
-           DISPLAY (20, 1) "Total No. of Failed: ".
-           DISPLAY (20, 23) COUNTER-2.
+           DISPLAY (20, 1) "Total No. of Passed: ".
+           DISPLAY (20, 23) COUNTER-1.
+           DISPLAY (21, 1) "Total No. of Failed: ".
+           DISPLAY (21, 23) COUNTER-2.
+
+       PROCESS-END.
+
+      * exact year+course match first, then fall back
+      *to that course's cutoff regardless of year if this year was
+      *never configured
+       FIND-CUTOFF-RTN.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM FIND-CUTOFF-EXACT-RTN
+               VARYING CO-IDX FROM 1 BY 1
+               UNTIL CO-IDX > 3 OR WS-FOUND-SW = 'Y'.
+           IF WS-FOUND-SW = 'N'
+               PERFORM FIND-CUTOFF-ANY-YEAR-RTN
+                   VARYING CO-IDX FROM 1 BY 1
+                   UNTIL CO-IDX > 3 OR WS-FOUND-SW = 'Y'
+           END-IF.
+
+       FIND-CUTOFF-EXACT-RTN.
+           IF CO-YEAR(CO-IDX) = WS-EXAM-YEAR AND CO-CC(CO-IDX) = CC
+               MOVE 'Y' TO WS-FOUND-SW
+               MOVE CO-CUTOFF(CO-IDX) TO WS-CUTOFF
+           END-IF.
+
+       FIND-CUTOFF-ANY-YEAR-RTN.
+           IF CO-CC(CO-IDX) = CC
+               MOVE 'Y' TO WS-FOUND-SW
+               MOVE CO-CUTOFF(CO-IDX) TO WS-CUTOFF
+           END-IF.
+
+      * add one flagged row, capped the same way the
+      *other exception tables in this shop are
+       RECORD-SUSPECT-RTN.
+           IF WS-SUSPECT-COUNT < 100
+               ADD 1 TO WS-SUSPECT-COUNT
+               SET SUS-IDX TO WS-SUSPECT-COUNT
+               MOVE ENO TO SU-ENO(SUS-IDX)
+           END-IF.
+
+       SUMMARY-RTN.
+           PERFORM PRINT-UNIV-BREAKDOWN-RTN.
+           PERFORM PRINT-SUSPECT-RTN.
+           PERFORM PRINT-TOPNOTCHER-RTN.
+
+      * per-university pass-rate breakdown
+       PRINT-UNIV-BREAKDOWN-RTN.
+           MOVE SPACES TO OUTREC.
+           WRITE OUTREC AFTER ADVANCING 2 LINES.
+           MOVE "Per-University Breakdown" TO OUTREC.
+           WRITE OUTREC AFTER ADVANCING 1 LINE.
+           WRITE OUTREC FROM HEAD-LINE AFTER ADVANCING 1 LINE.
+           PERFORM PRINT-ONE-UNIV-RTN
+               VARYING WS-U-IDX FROM 1 BY 1 UNTIL WS-U-IDX > 5.
+
+       PRINT-ONE-UNIV-RTN.
+           MOVE SPACES TO OUTREC.
+           STRING WS-UNIV-NAME(WS-U-IDX) DELIMITED BY SIZE
+               "  Passed: " DELIMITED BY SIZE
+               WS-UNIV-PASS(WS-U-IDX) DELIMITED BY SIZE
+               "  Failed: " DELIMITED BY SIZE
+               WS-UNIV-FAIL(WS-U-IDX) DELIMITED BY SIZE
+               INTO OUTREC
+           END-STRING.
+           WRITE OUTREC AFTER ADVANCING 1 LINE.
+
+      * list of scores held for manual review
+       PRINT-SUSPECT-RTN.
+           IF WS-SUSPECT-COUNT > 0
+               MOVE SPACES TO OUTREC
+               WRITE OUTREC AFTER ADVANCING 2 LINES
+               MOVE "Flagged for Manual Review (Perfect/Zero Score)"
+                   TO OUTREC
+               WRITE OUTREC AFTER ADVANCING 1 LINE
+               WRITE OUTREC FROM HEAD-LINE AFTER ADVANCING 1 LINE
+               PERFORM PRINT-ONE-SUSPECT-RTN
+                   VARYING SUS-IDX FROM 1 BY 1
+                   UNTIL SUS-IDX > WS-SUSPECT-COUNT
+           END-IF.
+
+       PRINT-ONE-SUSPECT-RTN.
+           MOVE SPACES TO OUTREC.
+           STRING "Examinee No. " DELIMITED BY SIZE
+               SU-ENO(SUS-IDX) DELIMITED BY SIZE
+               "  Reason: " DELIMITED BY SIZE
+               SU-REASON(SUS-IDX) DELIMITED BY SIZE
+               INTO OUTREC
+           END-STRING.
+           WRITE OUTREC AFTER ADVANCING 1 LINE.
+
+      * top 10 examinees by average, highest first
+       PRINT-TOPNOTCHER-RTN.
+           IF WS-RANK-COUNT > 0
+               MOVE SPACES TO OUTREC
+               WRITE OUTREC AFTER ADVANCING 2 LINES
+               MOVE "Topnotcher Ranking" TO OUTREC
+               WRITE OUTREC AFTER ADVANCING 1 LINE
+               WRITE OUTREC FROM HEAD-LINE AFTER ADVANCING 1 LINE
+               MOVE 0 TO WS-RANK-NO
+               PERFORM PRINT-ONE-RANK-RTN
+                   VARYING WS-RANK-NO FROM 1 BY 1
+                   UNTIL WS-RANK-NO > 10 OR WS-RANK-NO > WS-RANK-COUNT
+           END-IF.
+
+       PRINT-ONE-RANK-RTN.
+           PERFORM FIND-BEST-REMAINING-RTN.
+           IF WS-BEST-IDX > 0
+               SET RNK-IDX TO WS-BEST-IDX
+               MOVE 'Y' TO RK-USED(RNK-IDX)
+               MOVE SPACES TO OUTREC
+               STRING WS-RANK-NO DELIMITED BY SIZE
+                   ". " DELIMITED BY SIZE
+                   RK-ENA(RNK-IDX) DELIMITED BY SIZE
+                   "  (" DELIMITED BY SIZE
+                   RK-UN(RNK-IDX) DELIMITED BY SIZE
+                   ")  Ave: " DELIMITED BY SIZE
+                   RK-AVE(RNK-IDX) DELIMITED BY SIZE
+                   INTO OUTREC
+               END-STRING
+               WRITE OUTREC AFTER ADVANCING 1 LINE
+           END-IF.
+
+       FIND-BEST-REMAINING-RTN.
+           MOVE 0 TO WS-BEST-IDX.
+           PERFORM SEED-BEST-REMAINING-RTN
+               VARYING RNK-IDX FROM 1 BY 1
+               UNTIL RNK-IDX > WS-RANK-COUNT OR WS-BEST-IDX > 0.
+           IF WS-BEST-IDX > 0
+               PERFORM CHECK-ONE-RANK-RTN
+                   VARYING RNK-IDX FROM WS-BEST-IDX BY 1
+                   UNTIL RNK-IDX > WS-RANK-COUNT
+           END-IF.
+
+      * seed the best-so-far from the first unused candidate,
+      *not a literal zero, so a legitimate zero average can win
+       SEED-BEST-REMAINING-RTN.
+           IF RK-USED(RNK-IDX) = 'N'
+               SET WS-BEST-IDX TO RNK-IDX
+               MOVE RK-AVE(RNK-IDX) TO WS-BEST-AVE
+           END-IF.
+
+       CHECK-ONE-RANK-RTN.
+           IF RK-USED(RNK-IDX) = 'N' AND RK-AVE(RNK-IDX) > WS-BEST-AVE
+               MOVE RK-AVE(RNK-IDX) TO WS-BEST-AVE
+               SET WS-BEST-IDX TO RNK-IDX
+           END-IF.
 
-       PROCESS-END.
\ No newline at end of file
+      * shared run-log paragraphs
+       COPY RUNLOGRTN
+           REPLACING ==RUNLOG-PROGNAME== BY =="PRC"==.
