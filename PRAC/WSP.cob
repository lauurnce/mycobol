@@ -5,6 +5,33 @@
       *DATE-WRITTEN. JANUARY.
       *SECURITY. EXCLUSIVE FOR BSIT 2-4.
       *REMARKS. PRACTICE PROGRAM.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Cross-tabulated storm signal against affected
+      *                area, carried the storm count forward between
+      *                runs for a year-over-year comparison, added
+      *                sub-region detail under each island group,
+      *                exported a CSV copy of every record, and grew
+      *                the rainfall warning scale to the full 5-color
+      *                PAGASA system.
+      *2026-08-08  LP  A resumed run was opening ECNERWAL OUTPUT
+      *                unconditionally, which truncated every record
+      *                the checkpoint was supposed to be resuming
+      *                from; it now extends the file and only creates
+      *                it fresh the first time it doesn't exist.
+      *2026-08-08  LP  WSP.CSV had the same unconditional OPEN OUTPUT
+      *                problem, so a resumed run's CSV export ended up
+      *                with only that session's storms while ECNERWAL
+      *                kept the full history; it now extends the same
+      *                way ECNERWAL does.
+      *2026-08-08  LP  FIND-AREA-RTN's caller was reading MA-IDX after
+      *                the PERFORM VARYING that found it had already
+      *                advanced the index past the match, so the sub-
+      *                region list and the cross-tab tally could read
+      *                or update the wrong island group (or run one
+      *                past the end of the table); FIND-AREA-RTN now
+      *                captures the matched index into WS-MATA-IDX
+      *                itself, at the point of the match.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,8 +39,31 @@
        OBJECT-COMPUTER. IBM-PC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTFILE ASSIGN TO "ECNERWAL".
-       
+           SELECT OUTFILE ASSIGN TO "ECNERWAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT HIST-FILE ASSIGN TO "WSPHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT CSV-FILE ASSIGN TO "WSP.CSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+      * a same-run crash/resume checkpoint (WSPHIST above is
+      *year-over-year history, a different thing) carrying the
+      *storm-signal x area cross-tab and the strongest-storm/
+      *most-flooded-area/busiest-month running figures forward,
+      *the same way FPRAC's checkpoint carries its own running
+      *aggregates rather than just a record count
+           SELECT STATE-FILE ASSIGN TO "WSPSTATE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATE-STATUS.
+      * shared run-log written alongside ECNERWAL
+           COPY RUNLOGSL.
+      * restart checkpoint so a rerun can pick up the
+      *count of storms already entered instead of losing track
+           COPY CKPTSEL
+               REPLACING ==CKPT-FILENAME== BY =="WSPCKPT"==.
+
        DATA DIVISION.
        FILE SECTION.
        FD  OUTFILE
@@ -24,9 +74,45 @@
            02 D-TOS PIC X(20).
            02 D-CCRWS PIC X(6).
            02 D-MATA PIC X(10).
+           02 D-SUBREGION PIC X(20).
            02 D-MON PIC X(12).
 
+       FD  HIST-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS HIST-REC.
+       01  HIST-REC.
+           02 HIST-YEAR  PIC 9(4).
+           02 HIST-COUNT PIC 9(3).
+
+      * a CSV copy of every record, for spreadsheets and
+      *mapping tools that can't read the fixed-width OUTFILE
+       FD  CSV-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CSV-LINE.
+       01  CSV-LINE PIC X(100).
+
+       FD  STATE-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS STATE-REC.
+       01  STATE-REC.
+           02 ST-MAXS  PIC 9(3).
+           02 ST-SSY   PIC X(20).
+           02 ST-MRL   PIC 9.
+           02 ST-MFFA  PIC X(10).
+           02 ST-MONTH-COUNT PIC 99 OCCURS 12 TIMES.
+           02 ST-CROSS-TOS OCCURS 5 TIMES.
+              03 ST-CROSS-CNT PIC 9(4) OCCURS 3 TIMES.
+
+       COPY RUNLOGFD.
+       COPY CKPTFD.
+
        WORKING-STORAGE SECTION.
+      * shared run-log working-storage
+       COPY RUNLOGWS.
+
+      * shared restart-checkpoint working-storage
+       COPY CKPTWS.
+
        01  NOS PIC X(20) VALUE SPACES.
        01  WS PIC 9(3) VALUE 0.
        01  TOS PIC X(20) VALUE SPACES.
@@ -50,7 +136,69 @@
        01  MMNS              PIC X(12) VALUE SPACES.
 
        01  ANS PIC X VALUE SPACES.
-       01  VALID-SW PIC X VALUE SPACES.
+
+      * shared validation-loop switches
+           COPY VALSW.
+
+      * the full 5-color PAGASA rainfall warning scale,
+      *table-driven instead of a 3-way hardcoded EVALUATE
+       01  WS-RAIN-NAMES-TABLE.
+           02 FILLER PIC X(6)  VALUE "GREEN".
+           02 FILLER PIC X(20) VALUE "No Advisory".
+           02 FILLER PIC X(6)  VALUE "YELLOW".
+           02 FILLER PIC X(20) VALUE "Response Monitor".
+           02 FILLER PIC X(6)  VALUE "ORANGE".
+           02 FILLER PIC X(20) VALUE "Response Alert".
+           02 FILLER PIC X(6)  VALUE "RED".
+           02 FILLER PIC X(20) VALUE "Response Evacuation".
+           02 FILLER PIC X(6)  VALUE "PURPLE".
+           02 FILLER PIC X(20) VALUE "Extreme Emergency".
+       01  WS-RAIN-ENTRY REDEFINES WS-RAIN-NAMES-TABLE
+               OCCURS 5 TIMES INDEXED BY RW-IDX.
+           02 RW-CODE   PIC X(6).
+           02 RW-ACTION PIC X(20).
+
+      * storm signal x affected area cross-tabulation.
+      *TOS-IDX mirrors the five wind-speed bands above.
+       01  WS-TOS-IDX PIC 9 VALUE 0.
+       01  WS-MATA-IDX PIC 9 VALUE 0.
+       01  WS-CROSS-TAB.
+           02 WS-CROSS-TOS OCCURS 5 TIMES.
+              03 WS-CROSS-CNT PIC 9(4) OCCURS 3 TIMES VALUE 0.
+
+      * sub-region detail under each island group
+       01  WS-AREA-NAMES-TABLE.
+           02 FILLER PIC X(10) VALUE "LUZON".
+           02 FILLER PIC X(20) VALUE "NCR".
+           02 FILLER PIC X(20) VALUE "CALABARZON".
+           02 FILLER PIC X(20) VALUE "ILOCOS REGION".
+           02 FILLER PIC X(10) VALUE "VISAYAS".
+           02 FILLER PIC X(20) VALUE "CEBU".
+           02 FILLER PIC X(20) VALUE "ILOILO".
+           02 FILLER PIC X(20) VALUE "LEYTE".
+           02 FILLER PIC X(10) VALUE "MINDANAO".
+           02 FILLER PIC X(20) VALUE "DAVAO REGION".
+           02 FILLER PIC X(20) VALUE "CARAGA".
+           02 FILLER PIC X(20) VALUE "ZAMBOANGA PENINSULA".
+       01  WS-AREA-ENTRY REDEFINES WS-AREA-NAMES-TABLE
+               OCCURS 3 TIMES INDEXED BY MA-IDX.
+           02 MA-NAME PIC X(10).
+           02 MA-SUBREGION PIC X(20) OCCURS 3 TIMES.
+       01  WS-SUB-CODE   PIC 9 VALUE 0.
+       01  SUB-REGION    PIC X(20) VALUE SPACES.
+
+      * this run's storm count is compared against the
+      *last run's, carried forward in WSPHIST
+       01  WS-OUT-STATUS   PIC XX VALUE SPACES.
+       01  WS-CSV-STATUS   PIC XX VALUE SPACES.
+       01  WS-HIST-STATUS  PIC XX VALUE SPACES.
+       01  WS-STATE-STATUS PIC XX VALUE SPACES.
+       01  WS-HAVE-HIST-SW PIC X VALUE 'N'.
+       01  WS-CURRENT-YEAR PIC 9(4) VALUE 2025.
+       01  WS-PREV-YEAR    PIC 9(4) VALUE 0.
+       01  WS-PREV-COUNT   PIC 9(3) VALUE 0.
+       01  WS-STORM-COUNT  PIC 9(3) VALUE 0.
+       01  WS-XTAB-ROW     PIC 99 VALUE 0.
 
        SCREEN SECTION.
        01  SCRE.
@@ -58,12 +206,110 @@
 
        PROCEDURE DIVISION.
        MAIN-RTN.
-           OPEN OUTPUT OUTFILE.
+           PERFORM LOAD-HISTORY-RTN.
+      * a resumed run must not truncate the records the
+      *checkpoint is resuming from
+           OPEN EXTEND OUTFILE.
+           IF WS-OUT-STATUS = "35"
+               OPEN OUTPUT OUTFILE
+           END-IF.
+           OPEN EXTEND CSV-FILE.
+           IF WS-CSV-STATUS = "35"
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           PERFORM RUNLOG-START-RTN.
+           PERFORM LOAD-CKPT-RTN.
+           PERFORM LOAD-STATE-RTN.
+           MOVE WS-PRIOR-COUNT TO WS-STORM-COUNT.
            PERFORM PROCESS-RTN THRU PROCESS-END
                UNTIL ANS = 'N' OR ANS = 'n'.
            PERFORM SUMMARY-RTN.
+           PERFORM SAVE-HISTORY-RTN.
+           MOVE WS-STORM-COUNT TO WS-RUNLOG-COUNT.
+           PERFORM RUNLOG-END-RTN.
            CLOSE OUTFILE.
-           STOP RUN.
+           CLOSE CSV-FILE.
+           GOBACK.
+
+      * read the count left behind by the last run
+       LOAD-HISTORY-RTN.
+           OPEN INPUT HIST-FILE.
+           IF WS-HIST-STATUS = "35"
+               MOVE 'N' TO WS-HAVE-HIST-SW
+           ELSE
+               READ HIST-FILE
+                   AT END MOVE 'N' TO WS-HAVE-HIST-SW
+                   NOT AT END
+                       MOVE 'Y' TO WS-HAVE-HIST-SW
+                       MOVE HIST-YEAR  TO WS-PREV-YEAR
+                       MOVE HIST-COUNT TO WS-PREV-COUNT
+               END-READ
+               CLOSE HIST-FILE
+           END-IF.
+
+       SAVE-HISTORY-RTN.
+           OPEN OUTPUT HIST-FILE.
+           MOVE WS-CURRENT-YEAR TO HIST-YEAR.
+           MOVE WS-STORM-COUNT  TO HIST-COUNT.
+           WRITE HIST-REC.
+           CLOSE HIST-FILE.
+
+      * carry the strongest-storm/most-flooded-area/cross-tab
+      *running figures forward across a crash/resume within the
+      *same run - LOAD-CKPT-RTN's shared checkpoint only restores
+      *the record count, not these aggregates
+       LOAD-STATE-RTN.
+           OPEN INPUT STATE-FILE.
+           IF WS-STATE-STATUS NOT = "35"
+               READ STATE-FILE
+                   NOT AT END
+                       MOVE ST-MAXS TO MAXS
+                       MOVE ST-SSY  TO SSY
+                       MOVE ST-MRL  TO MRL
+                       MOVE ST-MFFA TO MFFA
+                       PERFORM RESTORE-ONE-MONTH-RTN
+                           VARYING IDX FROM 1 BY 1 UNTIL IDX > 12
+                       PERFORM RESTORE-ONE-XTAB-ROW-RTN
+                           VARYING WS-TOS-IDX FROM 1 BY 1
+                           UNTIL WS-TOS-IDX > 5
+               END-READ
+               CLOSE STATE-FILE
+           END-IF.
+
+       RESTORE-ONE-MONTH-RTN.
+           MOVE ST-MONTH-COUNT(IDX) TO MONTH-COUNT(IDX).
+
+       RESTORE-ONE-XTAB-ROW-RTN.
+           PERFORM RESTORE-ONE-XTAB-CELL-RTN
+               VARYING WS-MATA-IDX FROM 1 BY 1 UNTIL WS-MATA-IDX > 3.
+
+       RESTORE-ONE-XTAB-CELL-RTN.
+           MOVE ST-CROSS-CNT(WS-TOS-IDX, WS-MATA-IDX) TO
+               WS-CROSS-CNT(WS-TOS-IDX, WS-MATA-IDX).
+
+       SAVE-STATE-RTN.
+           OPEN OUTPUT STATE-FILE.
+           MOVE MAXS TO ST-MAXS.
+           MOVE SSY  TO ST-SSY.
+           MOVE MRL  TO ST-MRL.
+           MOVE MFFA TO ST-MFFA.
+           PERFORM SAVE-ONE-MONTH-RTN
+               VARYING IDX FROM 1 BY 1 UNTIL IDX > 12.
+           PERFORM SAVE-ONE-XTAB-ROW-RTN
+               VARYING WS-TOS-IDX FROM 1 BY 1 UNTIL WS-TOS-IDX > 5.
+           WRITE STATE-REC.
+           CLOSE STATE-FILE.
+
+       SAVE-ONE-MONTH-RTN.
+           MOVE MONTH-COUNT(IDX) TO ST-MONTH-COUNT(IDX).
+
+       SAVE-ONE-XTAB-ROW-RTN.
+           PERFORM SAVE-ONE-XTAB-CELL-RTN
+               VARYING WS-MATA-IDX FROM 1 BY 1 UNTIL WS-MATA-IDX > 3.
+
+       SAVE-ONE-XTAB-CELL-RTN.
+           MOVE WS-CROSS-CNT(WS-TOS-IDX, WS-MATA-IDX) TO
+               ST-CROSS-CNT(WS-TOS-IDX, WS-MATA-IDX).
 
        PROCESS-RTN.
            DISPLAY SCRE.
@@ -73,6 +319,7 @@
 
            DISPLAY (6, 1) 'Name of Storm: '.
            ACCEPT (6, 45) NOS.
+           ADD 1 TO WS-STORM-COUNT.
 
            DISPLAY (7, 1) 'Wind Speed (in kmph): '.
            MOVE 'N' TO VALID-SW
@@ -80,14 +327,19 @@
            EVALUATE WS
                WHEN 0 THRU 62
                    MOVE "LOW PRESSURE AREA" TO TOS
+                   MOVE 1 TO WS-TOS-IDX
                WHEN 63 THRU 88
                    MOVE "TROPICAL DEPRESSION" TO TOS
+                   MOVE 2 TO WS-TOS-IDX
                WHEN 89 THRU 118
                    MOVE "TYPHOON SIGNAL NO.3" TO TOS
+                   MOVE 3 TO WS-TOS-IDX
                WHEN 119 THRU 184
                    MOVE "TYPHOON SIGNAL NO.4" TO TOS
+                   MOVE 4 TO WS-TOS-IDX
                WHEN 185 THRU 999
                    MOVE "TYPHOON SIGNAL NO.5" TO TOS
+                   MOVE 5 TO WS-TOS-IDX
            END-EVALUATE.
 
            IF WS >= MAXS
@@ -97,31 +349,22 @@
 
            DISPLAY (8, 1) 'Type of Storm: '.
            DISPLAY (8, 45) TOS.
-           
+
+      * table-driven lookup across all five colors
            DISPLAY (9, 1) 'Color Coded Rainfall Warning System: '.
            MOVE 'N' TO VALID-SW.
            PERFORM UNTIL VALID-SW = 'Y'
-           ACCEPT (9, 45) CCRWS
-           EVALUATE CCRWS
-               WHEN "YELLOW"
-                   MOVE "Response Monitor" TO AR
-                   MOVE 1 TO CRL
+               ACCEPT (9, 45) CCRWS
+               MOVE 'N' TO WS-FOUND-SW
+               PERFORM FIND-RAIN-LEVEL-RTN
+                   VARYING RW-IDX FROM 1 BY 1
+                   UNTIL RW-IDX > 5 OR WS-FOUND-SW = 'Y'
+               IF WS-FOUND-SW = 'Y'
                    MOVE 'Y' TO VALID-SW
                    DISPLAY (23, 1) "                   "
-               WHEN "ORANGE"
-                   MOVE "Response Alert" TO AR
-                   MOVE 2 TO CRL
-                   MOVE 'Y' TO VALID-SW
-                   DISPLAY (23, 1) "                   "
-               WHEN "RED"
-                   MOVE "Response Evacuation" TO AR
-                   MOVE 3 TO CRL
-                   MOVE 'Y' TO VALID-SW
-                   DISPLAY (23, 1) "                   "
-               WHEN OTHER
+               ELSE
                    DISPLAY (23, 1) "Invalid Input!"
-                   MOVE 'N' TO VALID-SW
-           END-EVALUATE
+               END-IF
            END-PERFORM.
 
            DISPLAY (10, 1) 'Action/Response: '.
@@ -130,32 +373,53 @@
            DISPLAY (11, 1) 'Most Affected or Target Area: '.
            MOVE 'N' TO VALID-SW.
            PERFORM UNTIL VALID-SW = 'Y'
-           ACCEPT (11, 45) MATA
-           EVALUATE MATA
-               WHEN "LUZON"
-                   MOVE 'Y' TO VALID-SW
-                   DISPLAY (23, 1) "                   "
-               WHEN "VISAYAS"
+               ACCEPT (11, 45) MATA
+               MOVE 'N' TO WS-FOUND-SW
+               PERFORM FIND-AREA-RTN
+                   VARYING MA-IDX FROM 1 BY 1
+                   UNTIL MA-IDX > 3 OR WS-FOUND-SW = 'Y'
+               IF WS-FOUND-SW = 'Y'
                    MOVE 'Y' TO VALID-SW
                    DISPLAY (23, 1) "                   "
-               WHEN "MINDANAO"
+               ELSE
+                   DISPLAY (23, 1) "Invalid Input!"
+               END-IF
+           END-PERFORM.
+
+      * which sub-region within that island group;
+      *WS-MATA-IDX was captured by FIND-AREA-RTN at match time, since
+      *MA-IDX itself no longer points at the match once the PERFORM
+      *VARYING that found it has returned
+           DISPLAY (12, 1) 'Sub-Region (1-3): '.
+           DISPLAY (12, 33) MA-SUBREGION(WS-MATA-IDX, 1).
+           DISPLAY (12, 54) MA-SUBREGION(WS-MATA-IDX, 2).
+           DISPLAY (12, 75) MA-SUBREGION(WS-MATA-IDX, 3).
+           MOVE 'N' TO VALID-SW.
+           PERFORM UNTIL VALID-SW = 'Y'
+               ACCEPT (13, 45) WS-SUB-CODE
+               IF WS-SUB-CODE >= 1 AND WS-SUB-CODE <= 3
                    MOVE 'Y' TO VALID-SW
                    DISPLAY (23, 1) "                   "
-               WHEN OTHER
-                   DISPLAY (23, 1) "Invalid Input!"
-                   MOVE 'N' TO VALID-SW
-           END-EVALUATE
+               ELSE
+                   DISPLAY (23, 1) "1-3 Only!"
+               END-IF
            END-PERFORM.
+           MOVE MA-SUBREGION(WS-MATA-IDX, WS-SUB-CODE) TO SUB-REGION.
+           DISPLAY (14, 1) 'Sub-Region Name: '.
+           DISPLAY (14, 45) SUB-REGION.
+
+      * tally this record into the cross-tab
+           ADD 1 TO WS-CROSS-CNT(WS-TOS-IDX, WS-MATA-IDX).
 
            IF CRL >= MRL
                MOVE CRL TO MRL
                MOVE MATA TO MFFA
            END-IF.
 
-           DISPLAY (12, 1) 'Month Occurred (1-12): '.
+           DISPLAY (15, 1) 'Month Occurred (1-12): '.
            MOVE 'N' TO VALID-SW.
            PERFORM UNTIL VALID-SW = 'Y'
-               ACCEPT (12, 45) MONO
+               ACCEPT (15, 45) MONO
                    IF MONO > 0 AND MONO <= 12
                        MOVE 'Y' TO VALID-SW
                        DISPLAY (23, 1) "                "
@@ -187,14 +451,50 @@
            MOVE TOS TO D-TOS.
            MOVE CCRWS TO D-CCRWS.
            MOVE MATA TO D-MATA.
+           MOVE SUB-REGION TO D-SUBREGION.
            MOVE MON TO D-MON.
 
            WRITE OUTREC.
+           PERFORM WRITE-CSV-RTN.
+           PERFORM SAVE-CKPT-RTN.
+           PERFORM SAVE-STATE-RTN.
 
-           DISPLAY (14, 30) 'Input Another Record?'.
-           ACCEPT ANS. 
+           DISPLAY (17, 30) 'Input Another Record?'.
+           ACCEPT ANS.
        PROCESS-END.
 
+       FIND-RAIN-LEVEL-RTN.
+           IF RW-CODE(RW-IDX) = CCRWS
+               MOVE 'Y' TO WS-FOUND-SW
+               MOVE RW-ACTION(RW-IDX) TO AR
+               COMPUTE CRL = RW-IDX - 1
+           END-IF.
+
+       FIND-AREA-RTN.
+           IF MA-NAME(MA-IDX) = MATA
+               MOVE 'Y' TO WS-FOUND-SW
+               MOVE MA-IDX TO WS-MATA-IDX
+           END-IF.
+
+      * one comma-separated line per record - NOS is free-text
+      *operator input and TOS/SUB-REGION carry embedded spaces of
+      *their own ("TROPICAL DEPRESSION", "ZAMBOANGA PENINSULA"), so
+      *all three trim trailing padding with FUNCTION TRIM instead of
+      *DELIMITED BY, which would either cut the value short at its
+      *first embedded space or, when there's only a single trailing
+      *pad byte, not trim at all
+       WRITE-CSV-RTN.
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(NOS) DELIMITED BY SIZE ","
+               FUNCTION TRIM(TOS) DELIMITED BY SIZE ","
+               CCRWS DELIMITED BY SPACE ","
+               MATA DELIMITED BY SPACE ","
+               FUNCTION TRIM(SUB-REGION) DELIMITED BY SIZE ","
+               MON DELIMITED BY SPACE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+
        SUMMARY-RTN.
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 12
                IF MONTH-COUNT(IDX) >= MAX-MONTH-COUNT
@@ -214,7 +514,7 @@
                        WHEN 12 MOVE "December" TO MMNS
                    END-EVALUATE
                END-IF
-           END-PERFORM. 
+           END-PERFORM.
 
            DISPLAY (16, 1) 'The Strongest Storm in a Year is: '.
            DISPLAY (16, 45) SSY.
@@ -225,5 +525,48 @@
            DISPLAY (18, 1) 'The Month with the Most Storms'.
            DISPLAY (18, 45) MMNS.
 
+           PERFORM PRINT-CROSS-TAB-RTN.
+           PERFORM PRINT-YEAR-COMPARE-RTN.
+
            DISPLAY (22, 20) 'Press Enter to Exit'.
-           ACCEPT ANS.
\ No newline at end of file
+           ACCEPT ANS.
+
+      * print the signal x area cross-tabulation
+       PRINT-CROSS-TAB-RTN.
+           DISPLAY (25, 1) "Signal vs Area:  Luzon  Visayas  Mindanao".
+           PERFORM PRINT-CROSS-TAB-ROW-RTN
+               VARYING WS-TOS-IDX FROM 1 BY 1 UNTIL WS-TOS-IDX > 5.
+
+       PRINT-CROSS-TAB-ROW-RTN.
+           COMPUTE WS-XTAB-ROW = 25 + WS-TOS-IDX.
+           DISPLAY (WS-XTAB-ROW, 1) WS-TOS-IDX.
+           DISPLAY (WS-XTAB-ROW, 18) WS-CROSS-CNT(WS-TOS-IDX, 1).
+           DISPLAY (WS-XTAB-ROW, 26) WS-CROSS-CNT(WS-TOS-IDX, 2).
+           DISPLAY (WS-XTAB-ROW, 35) WS-CROSS-CNT(WS-TOS-IDX, 3).
+
+      * this run's count against the last run's
+       PRINT-YEAR-COMPARE-RTN.
+           DISPLAY (19, 1) 'Storms This Run: '.
+           DISPLAY (19, 45) WS-STORM-COUNT.
+           IF WS-HAVE-HIST-SW = 'Y'
+               DISPLAY (20, 1) 'Storms Last Run: '
+               DISPLAY (20, 45) WS-PREV-COUNT
+               IF WS-STORM-COUNT > WS-PREV-COUNT
+                   DISPLAY (21, 1) 'Trend: MORE storms than last run.'
+               ELSE
+                   IF WS-STORM-COUNT < WS-PREV-COUNT
+                       DISPLAY (21, 1) 'Trend: FEWER storms.'
+                   ELSE
+                       DISPLAY (21, 1) 'Trend: SAME as last run.'
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY (20, 1) 'No prior-run history found.'
+           END-IF.
+
+      * shared run-log paragraphs
+       COPY RUNLOGRTN
+           REPLACING ==RUNLOG-PROGNAME== BY =="WSP"==.
+
+      * shared restart-checkpoint paragraphs
+       COPY CKPTRTN.
