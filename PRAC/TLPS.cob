@@ -5,6 +5,22 @@
       *DATE-WRITTEN. JANUARY 19.
       *SECURITY. EXCLUSIVE FOR BSIT 2-4.
       *REMARKS. PRACTICE PROGRAM.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Grew the survey to eight shows with a table-
+      *                driven name/network lookup, kept a monthly
+      *                breakdown instead of only a full-year total,
+      *                added a full ranked leaderboard, and rolled
+      *                totals up to the network level.
+      *2026-08-08  LP  A resumed run was opening LAWR OUTPUT
+      *                unconditionally, which truncated every record
+      *                the checkpoint was supposed to be resuming
+      *                from; it now extends the file and only creates
+      *                it fresh the first time it doesn't exist.
+      *2026-08-08  LP  MW-INDEX was declared PIC 9 but driven up to
+      *                12 by the monthly breakdown report, so the
+      *                PERFORM VARYING against it could never exit;
+      *                widened to PIC 99.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,8 +28,24 @@
        OBJECT-COMPUTER. IBM-PC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTFILE ASSIGN TO "LAWR".
-       
+           SELECT OUTFILE ASSIGN TO "LAWR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+      * shared run-log written alongside LAWR
+           COPY RUNLOGSL.
+      * restart checkpoint so a rerun can pick up the
+      *count of shows already entered instead of losing track
+           COPY CKPTSEL
+               REPLACING ==CKPT-FILENAME== BY =="TLPSCKPT"==.
+      * LAWR mixes raw survey rows with printed report lines
+      *under one FD, so a resumed run can't tell them apart by
+      *re-reading LAWR - the running totals behind the monthly
+      *breakdown/leaderboard/network rollup are carried instead
+      *in this second, program-specific state file
+           SELECT STATE-FILE ASSIGN TO "TLPSSTATE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  OUTFILE
@@ -24,43 +56,157 @@
            02 D-NOTS PIC X(25).
            02 D-NOV PIC 9(6).
 
+      * a flat text line sharing the same file so
+      *the breakdown/leaderboard/network reports can be printed to it
+       01  RPT-LINE PIC X(80).
+
+       COPY RUNLOGFD.
+       COPY CKPTFD.
+
+       FD  STATE-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS STATE-REC.
+       01  STATE-REC.
+           02 ST-TOTALS PIC 9(7) OCCURS 8 TIMES.
+           02 ST-TIMES  PIC X(16) OCCURS 8 TIMES.
+           02 ST-NAMES  PIC X(25) OCCURS 8 TIMES.
+           02 ST-MONTH-SHOW OCCURS 8 TIMES.
+              03 ST-MONTH-TOTAL PIC 9(7) OCCURS 12 TIMES.
+           02 ST-NETWORK-TOTAL PIC 9(7) OCCURS 2 TIMES.
+
        WORKING-STORAGE SECTION.
+      * shared run-log working-storage
+       COPY RUNLOGWS.
+
+      * shared restart-checkpoint working-storage
+       COPY CKPTWS.
+
+       01  WS-OUT-STATUS PIC XX VALUE SPACES.
+       01  WS-STATE-STATUS PIC XX VALUE SPACES.
        01  SC PIC 9 VALUE 0.
-       01  NOTS PIC X(20) VALUE SPACES.
+       01  NOTS PIC X(25) VALUE SPACES.
        01  MC PIC 99 VALUE 0.
        01  MN PIC X(12) VALUE SPACES.
        01  TC PIC 9 VALUE 0.
        01  AIRT PIC X(16) VALUE SPACES.
        01  NOV PIC 9(6) VALUE 0.
 
-       01  VALID-SW PIC X VALUE SPACES.
+      * shared validation-loop switches
+           COPY VALSW.
        01  ANS PIC X VALUE SPACES.
+       01  WS-SESSION-COUNT PIC 9(5) VALUE 0.
+
+      * grown from four shows to eight, table-driven
+      *instead of a hardcoded EVALUATE
+       01  WS-SHOW-NAMES-TABLE.
+           02 FILLER PIC X(25) VALUE "Eat Bulaga".
+           02 FILLER PIC X(8)  VALUE "GMA".
+           02 FILLER PIC X(25) VALUE "It's Showtime".
+           02 FILLER PIC X(8)  VALUE "ABS-CBN".
+           02 FILLER PIC X(25) VALUE "PBB".
+           02 FILLER PIC X(8)  VALUE "ABS-CBN".
+           02 FILLER PIC X(25) VALUE "Probinsiano".
+           02 FILLER PIC X(8)  VALUE "ABS-CBN".
+           02 FILLER PIC X(25) VALUE "24 Oras".
+           02 FILLER PIC X(8)  VALUE "GMA".
+           02 FILLER PIC X(25) VALUE "TV Patrol".
+           02 FILLER PIC X(8)  VALUE "ABS-CBN".
+           02 FILLER PIC X(25) VALUE "La Vida Lena".
+           02 FILLER PIC X(8)  VALUE "GMA".
+           02 FILLER PIC X(25) VALUE "Batang Quiapo".
+           02 FILLER PIC X(8)  VALUE "ABS-CBN".
+       01  WS-SHOW-ENTRY REDEFINES WS-SHOW-NAMES-TABLE
+               OCCURS 8 TIMES INDEXED BY SH-IDX.
+           02 SH-NAME    PIC X(25).
+           02 SH-NETWORK PIC X(8).
+
+      * network-level rollup
+       01  WS-NETWORK-NAMES-TABLE.
+           02 FILLER PIC X(10) VALUE "ABS-CBN".
+           02 FILLER PIC X(10) VALUE "GMA".
+       01  WS-NETWORK-NAME REDEFINES WS-NETWORK-NAMES-TABLE
+               PIC X(10) OCCURS 2 TIMES.
+       01  WS-NETWORK-TOTAL PIC 9(7) OCCURS 2 TIMES VALUE 0.
+       01  WS-NET-IDX       PIC 9 VALUE 0.
 
        01  ARRAYS.
-           05 STORED-TOTALS PIC 9(7) OCCURS 4 TIMES VALUE 0.
-           05 STORED-TIMES PIC X(16) OCCURS 4 TIMES VALUE SPACES.
-           05 STORED-NAMES PIC X(25) OCCURS 4 TIMES VALUE SPACES.
-           
+           05 STORED-TOTALS PIC 9(7) OCCURS 8 TIMES VALUE 0.
+           05 STORED-TIMES PIC X(16) OCCURS 8 TIMES VALUE SPACES.
+           05 STORED-NAMES PIC X(25) OCCURS 8 TIMES VALUE SPACES.
+
+      * viewers kept per show per month, not only as a
+      *full-year total per show
+       01  WS-MONTH-TOTALS.
+           05 WS-MONTH-SHOW OCCURS 8 TIMES.
+              10 WS-MONTH-TOTAL PIC 9(7) OCCURS 12 TIMES VALUE 0.
+
        01  I PIC 9 VALUE 0.
-       01  MW-INDEX PIC 9 VALUE 0.
+      * widened to PIC 99 -- varies up to 12, which a
+      *single digit can never reach, making the loop run forever
+       01  MW-INDEX PIC 99 VALUE 0.
 
        01  MWTVS PIC X(25) VALUE SPACES.
        01  MAXTV PIC 9(6) VALUE 0.
        01  MWAIRT PIC X(16) VALUE SPACES.
        01  DISPLAY-MAX PIC 9(6).
 
+      * full ranked leaderboard, not just the winner
+       01  WS-RANK-USED  PIC X OCCURS 8 TIMES VALUE 'N'.
+       01  WS-BEST-IDX   PIC 9 VALUE 0.
+       01  WS-BEST-TOTAL PIC 9(7) VALUE 0.
+       01  WS-RANK-NO    PIC 9 VALUE 0.
+
+       01  REPORT-TITLE-LINE.
+           02 RT-TEXT PIC X(40).
+           02 FILLER  PIC X(40) VALUE SPACES.
+
+       01  MONTH-LINE.
+           02 ML-MONTH PIC X(12).
+           02 FILLER   PIC X(3)  VALUE SPACES.
+           02 ML-SHOW  PIC X(25).
+           02 FILLER   PIC X(3)  VALUE SPACES.
+           02 ML-TOTAL PIC Z(6)9.
+           02 FILLER   PIC X(30) VALUE SPACES.
+
+       01  RANK-LINE.
+           02 RL-NO      PIC Z9.
+           02 FILLER     PIC X(2)  VALUE SPACES.
+           02 RL-SHOW    PIC X(25).
+           02 FILLER     PIC X(3)  VALUE SPACES.
+           02 RL-NETWORK PIC X(8).
+           02 FILLER     PIC X(3)  VALUE SPACES.
+           02 RL-TOTAL   PIC Z(6)9.
+           02 FILLER     PIC X(30) VALUE SPACES.
+
+       01  NETWORK-LINE.
+           02 NL-NAME  PIC X(10).
+           02 FILLER   PIC X(3)  VALUE SPACES.
+           02 NL-TOTAL PIC Z(6)9.
+           02 FILLER   PIC X(59) VALUE SPACES.
+
        SCREEN SECTION.
        01  SCRE.
            02 DISPLAY BLANK SCREEN.
 
        PROCEDURE DIVISION.
        MAIN-RTN.
-           OPEN OUTPUT OUTFILE.
+      * a resumed run must not truncate the records the
+      *checkpoint is resuming from
+           OPEN EXTEND OUTFILE.
+           IF WS-OUT-STATUS = "35"
+               OPEN OUTPUT OUTFILE
+           END-IF.
+           PERFORM RUNLOG-START-RTN.
+           PERFORM LOAD-CKPT-RTN.
+           PERFORM LOAD-STATE-RTN.
+           MOVE WS-PRIOR-COUNT TO WS-SESSION-COUNT.
            PERFORM PROCESS-RTN THRU PROCESS-END
                UNTIL ANS = 'N' OR ANS = 'n'
            PERFORM SUMMARY-RTN.
+           MOVE WS-SESSION-COUNT TO WS-RUNLOG-COUNT.
+           PERFORM RUNLOG-END-RTN.
            CLOSE OUTFILE.
-           STOP RUN.
+           GOBACK.
 
        PROCESS-RTN.
            DISPLAY SCRE.
@@ -72,24 +218,15 @@
            MOVE 'N' TO VALID-SW.
            PERFORM UNTIL VALID-SW = 'Y'
            ACCEPT (6, 45) SC
-               IF SC >= 1 AND SC <= 4
+               IF SC >= 1 AND SC <= 8
                    MOVE 'Y' TO VALID-SW
                    DISPLAY (24, 1) "            "
-               ELSE 
+               ELSE
                    DISPLAY (24, 1) "Invalid Show Code."
                END-IF
            END-PERFORM.
 
-           EVALUATE SC
-               WHEN 1
-                   MOVE "Eat Bulaga" TO NOTS
-               WHEN 2
-                   MOVE "Its Showtime" TO NOTS
-               WHEN 3
-                   MOVE "PBB" TO NOTS
-               WHEN 4
-                   MOVE "Probinsiano" TO NOTS
-           END-EVALUATE.
+           MOVE SH-NAME(SC) TO NOTS.
 
            DISPLAY (7, 1) "Name of the Show: ".
            DISPLAY (7, 45) NOTS.
@@ -101,7 +238,7 @@
                IF MC >= 1 AND MC <= 12
                    MOVE 'Y' TO VALID-SW
                    DISPLAY (24, 1) "             "
-               ELSE 
+               ELSE
                    DISPLAY (24, 1) "Invalid Month Code."
                END-IF
            END-PERFORM.
@@ -143,7 +280,7 @@
                    MOVE "8:00 - 10:00 pm" TO AIRT
            END-EVALUATE.
 
-           DISPLAY (11, 1) "Airtime: ".  
+           DISPLAY (11, 1) "Airtime: ".
            DISPLAY (11, 45) AIRT.
 
            DISPLAY (12, 1) "Number of Televiewers: ".
@@ -153,6 +290,13 @@
            MOVE AIRT TO STORED-TIMES(SC).
            MOVE NOTS TO STORED-NAMES(SC).
 
+      * also keep the month dimension
+           ADD NOV TO WS-MONTH-TOTAL(SC, MC).
+
+      * roll the viewers up to the show's network
+           PERFORM FIND-NETWORK-RTN
+               VARYING WS-NET-IDX FROM 1 BY 1 UNTIL WS-NET-IDX > 2.
+
            DISPLAY (14, 1) "Input Another Record (Y/N)?".
            ACCEPT ANS.
 
@@ -161,12 +305,74 @@
            MOVE NOV TO D-NOV.
 
            WRITE OUTREC.
+           ADD 1 TO WS-SESSION-COUNT.
+           PERFORM SAVE-CKPT-RTN.
+           PERFORM SAVE-STATE-RTN.
        PROCESS-END.
 
+       FIND-NETWORK-RTN.
+           IF WS-NETWORK-NAME(WS-NET-IDX) = SH-NETWORK(SC)
+               ADD NOV TO WS-NETWORK-TOTAL(WS-NET-IDX)
+           END-IF.
+
+      * carry the show/month/network running totals forward
+      *between sessions, since re-reading LAWR can't separate
+      *its survey rows from its printed report lines
+       LOAD-STATE-RTN.
+           OPEN INPUT STATE-FILE.
+           IF WS-STATE-STATUS NOT = "35"
+               READ STATE-FILE
+                   NOT AT END
+                       PERFORM RESTORE-ONE-SHOW-RTN
+                           VARYING I FROM 1 BY 1 UNTIL I > 8
+                       PERFORM RESTORE-ONE-NET-RTN
+                           VARYING WS-NET-IDX FROM 1 BY 1
+                           UNTIL WS-NET-IDX > 2
+               END-READ
+               CLOSE STATE-FILE
+           END-IF.
+
+       RESTORE-ONE-SHOW-RTN.
+           MOVE ST-TOTALS(I) TO STORED-TOTALS(I).
+           MOVE ST-TIMES(I)  TO STORED-TIMES(I).
+           MOVE ST-NAMES(I)  TO STORED-NAMES(I).
+           PERFORM RESTORE-ONE-MONTH-RTN
+               VARYING MC FROM 1 BY 1 UNTIL MC > 12.
+
+       RESTORE-ONE-MONTH-RTN.
+           MOVE ST-MONTH-TOTAL(I, MC) TO WS-MONTH-TOTAL(I, MC).
+
+       RESTORE-ONE-NET-RTN.
+           MOVE ST-NETWORK-TOTAL(WS-NET-IDX) TO
+               WS-NETWORK-TOTAL(WS-NET-IDX).
+
+       SAVE-STATE-RTN.
+           OPEN OUTPUT STATE-FILE.
+           PERFORM SAVE-ONE-SHOW-RTN
+               VARYING I FROM 1 BY 1 UNTIL I > 8.
+           PERFORM SAVE-ONE-NET-RTN
+               VARYING WS-NET-IDX FROM 1 BY 1 UNTIL WS-NET-IDX > 2.
+           WRITE STATE-REC.
+           CLOSE STATE-FILE.
+
+       SAVE-ONE-SHOW-RTN.
+           MOVE STORED-TOTALS(I) TO ST-TOTALS(I).
+           MOVE STORED-TIMES(I)  TO ST-TIMES(I).
+           MOVE STORED-NAMES(I)  TO ST-NAMES(I).
+           PERFORM SAVE-ONE-MONTH-RTN
+               VARYING MC FROM 1 BY 1 UNTIL MC > 12.
+
+       SAVE-ONE-MONTH-RTN.
+           MOVE WS-MONTH-TOTAL(I, MC) TO ST-MONTH-TOTAL(I, MC).
+
+       SAVE-ONE-NET-RTN.
+           MOVE WS-NETWORK-TOTAL(WS-NET-IDX) TO
+               ST-NETWORK-TOTAL(WS-NET-IDX).
+
        SUMMARY-RTN.
            MOVE 0 TO MAXTV.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
                IF STORED-TOTALS(I) >= MAXTV
                    MOVE STORED-TOTALS(I) TO MAXTV
                    MOVE STORED-TIMES(I) TO MWAIRT
@@ -183,5 +389,118 @@
            DISPLAY (18, 1) "Airtime: ".
            DISPLAY (18, 45) MWAIRT.
 
+           PERFORM PRINT-MONTHLY-BREAKDOWN-RTN.
+           PERFORM PRINT-LEADERBOARD-RTN.
+           PERFORM PRINT-NETWORK-ROLLUP-RTN.
+
            DISPLAY (22, 20) 'Press Enter to Exit'.
-           ACCEPT ANS.
\ No newline at end of file
+           ACCEPT ANS.
+
+      * monthly breakdown, one line per show/month with
+      *at least one viewer recorded
+       PRINT-MONTHLY-BREAKDOWN-RTN.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 2 LINES.
+           MOVE "Monthly Breakdown" TO RT-TEXT.
+           WRITE RPT-LINE FROM REPORT-TITLE-LINE AFTER ADVANCING 1 LINE.
+           PERFORM PRINT-ONE-MONTH-RTN
+               VARYING I FROM 1 BY 1 UNTIL I > 8.
+
+       PRINT-ONE-MONTH-RTN.
+           PERFORM PRINT-ONE-MONTH-CELL-RTN
+               VARYING MW-INDEX FROM 1 BY 1 UNTIL MW-INDEX > 12.
+
+       PRINT-ONE-MONTH-CELL-RTN.
+           IF WS-MONTH-TOTAL(I, MW-INDEX) > 0
+               MOVE SPACES TO MONTH-LINE
+               PERFORM MOVE-MONTH-NAME-RTN
+               MOVE SH-NAME(I) TO ML-SHOW
+               MOVE WS-MONTH-TOTAL(I, MW-INDEX) TO ML-TOTAL
+               WRITE RPT-LINE FROM MONTH-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+
+       MOVE-MONTH-NAME-RTN.
+           EVALUATE MW-INDEX
+               WHEN 1 MOVE "JANUARY" TO ML-MONTH
+               WHEN 2 MOVE "FEBRUARY" TO ML-MONTH
+               WHEN 3 MOVE "MARCH" TO ML-MONTH
+               WHEN 4 MOVE "APRIL" TO ML-MONTH
+               WHEN 5 MOVE "MAY" TO ML-MONTH
+               WHEN 6 MOVE "JUNE" TO ML-MONTH
+               WHEN 7 MOVE "JULY" TO ML-MONTH
+               WHEN 8 MOVE "AUGUST" TO ML-MONTH
+               WHEN 9 MOVE "SEPTEMBER" TO ML-MONTH
+               WHEN 10 MOVE "OCTOBER" TO ML-MONTH
+               WHEN 11 MOVE "NOVEMBER" TO ML-MONTH
+               WHEN 12 MOVE "DECEMBER" TO ML-MONTH
+           END-EVALUATE.
+
+      * every show ranked by total viewers, not just
+      *the single winner
+       PRINT-LEADERBOARD-RTN.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 2 LINES.
+           MOVE "Full Leaderboard" TO RT-TEXT.
+           WRITE RPT-LINE FROM REPORT-TITLE-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'N' TO WS-RANK-USED(1).
+           MOVE 'N' TO WS-RANK-USED(2).
+           MOVE 'N' TO WS-RANK-USED(3).
+           MOVE 'N' TO WS-RANK-USED(4).
+           MOVE 'N' TO WS-RANK-USED(5).
+           MOVE 'N' TO WS-RANK-USED(6).
+           MOVE 'N' TO WS-RANK-USED(7).
+           MOVE 'N' TO WS-RANK-USED(8).
+           PERFORM PRINT-ONE-RANK-RTN
+               VARYING WS-RANK-NO FROM 1 BY 1 UNTIL WS-RANK-NO > 8.
+
+       PRINT-ONE-RANK-RTN.
+           MOVE 0 TO WS-BEST-IDX.
+           PERFORM SEED-BEST-SHOW-RTN
+               VARYING I FROM 1 BY 1 UNTIL I > 8 OR WS-BEST-IDX > 0.
+           IF WS-BEST-IDX > 0
+               PERFORM CHECK-ONE-SHOW-RTN
+                   VARYING I FROM WS-BEST-IDX BY 1 UNTIL I > 8
+               MOVE 'Y' TO WS-RANK-USED(WS-BEST-IDX)
+               MOVE SPACES TO RANK-LINE
+               MOVE WS-RANK-NO TO RL-NO
+               MOVE SH-NAME(WS-BEST-IDX) TO RL-SHOW
+               MOVE SH-NETWORK(WS-BEST-IDX) TO RL-NETWORK
+               MOVE WS-BEST-TOTAL TO RL-TOTAL
+               WRITE RPT-LINE FROM RANK-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+
+      * seed the best-so-far from the first unused show,
+      *not a literal zero, so a zero-total show can still win
+       SEED-BEST-SHOW-RTN.
+           IF WS-RANK-USED(I) = 'N'
+               MOVE I TO WS-BEST-IDX
+               MOVE STORED-TOTALS(I) TO WS-BEST-TOTAL
+           END-IF.
+
+       CHECK-ONE-SHOW-RTN.
+           IF WS-RANK-USED(I) = 'N' AND STORED-TOTALS(I) > WS-BEST-TOTAL
+               MOVE STORED-TOTALS(I) TO WS-BEST-TOTAL
+               MOVE I TO WS-BEST-IDX
+           END-IF.
+
+      * ABS-CBN vs GMA rollup
+       PRINT-NETWORK-ROLLUP-RTN.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 2 LINES.
+           MOVE "Network Rollup" TO RT-TEXT.
+           WRITE RPT-LINE FROM REPORT-TITLE-LINE AFTER ADVANCING 1 LINE.
+           PERFORM PRINT-ONE-NETWORK-RTN
+               VARYING WS-NET-IDX FROM 1 BY 1 UNTIL WS-NET-IDX > 2.
+
+       PRINT-ONE-NETWORK-RTN.
+           MOVE SPACES TO NETWORK-LINE.
+           MOVE WS-NETWORK-NAME(WS-NET-IDX) TO NL-NAME.
+           MOVE WS-NETWORK-TOTAL(WS-NET-IDX) TO NL-TOTAL.
+           WRITE RPT-LINE FROM NETWORK-LINE AFTER ADVANCING 1 LINE.
+
+      * shared run-log paragraphs
+       COPY RUNLOGRTN
+           REPLACING ==RUNLOG-PROGNAME== BY =="TLPS"==.
+
+      * shared restart-checkpoint paragraphs
+       COPY CKPTRTN.
