@@ -6,6 +6,18 @@
       *DATE-COMPILED. JANUARY 9, 2026.
       *SECURITY. EXCLUSIVE FOR BSIT 2-4.
       *REMARKS. ENHANCED PROGRAM.
+      *
+      *MODIFICATION HISTORY:
+      *2026-08-08  LP  Fixed the remark never being saved to the
+      *                output record, added a CONDITIONAL tier between
+      *                PASSED and FAILED, stored decoded course/type
+      *                names on the output record, and added a batch
+      *                input mode for unattended runs.
+      *2026-08-08  LP  A resumed run was opening STUDSOUT OUTPUT
+      *                unconditionally, which truncated every record
+      *                the checkpoint was supposed to be resuming
+      *                from; it now extends the file and only creates
+      *                it fresh the first time it doesn't exist.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,7 +25,15 @@
        OBJECT-COMPUTER. IBM-PC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTFILE ASSIGN TO 'STUDSOUT'.
+           SELECT OUTFILE ASSIGN TO 'STUDSOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT BATCH-FILE ASSIGN TO 'STUBATCH'
+               ORGANIZATION IS SEQUENTIAL.
+      * restart checkpoint so a rerun can pick up the
+      *count of records already entered instead of losing track
+           COPY CKPTSEL
+               REPLACING ==CKPT-FILENAME== BY =="STUCKPT"==.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,44 +44,158 @@
            02 D-SNO PIC 9(5).
            02 D-SNA PIC X(25).
            02 D-CRS PIC 9.
+           02 D-CRSNAME PIC X(10).
            02 D-YRSEC PIC X(5).
            02 D-STYPE PIC 9.
+           02 D-STYPENAME PIC X(12).
            02 D-MIDG PIC 9V99.
            02 D-FING PIC 9V99.
            02 D-AVE PIC 9V99.
-           02 D-REM PIC X(6).
+           02 D-REM PIC X(11).
+
+      * one unattended record per line, same fields a
+      *user would otherwise key in interactively
+       FD  BATCH-FILE
+           LABEL RECORD IS STANDARD.
+       01  BATCH-REC.
+           02 B-SNO PIC 9(5).
+           02 B-SNA PIC X(25).
+           02 B-CRS PIC 9.
+           02 B-YRSEC PIC X(5).
+           02 B-STYPE PIC 9.
+           02 B-MIDG PIC 9V99.
+           02 B-FING PIC 9V99.
+
+       COPY CKPTFD.
 
        WORKING-STORAGE SECTION.
+      * shared restart-checkpoint working-storage
+       COPY CKPTWS.
+
+       01  WS-OUT-STATUS PIC XX VALUE SPACES.
        01  SNO PIC 9(5) VALUE ZERO.
        01  SNA PIC X(25) VALUE ZERO.
-       01  CRS PIC 9 VALUE ZERO. 
+       01  CRS PIC 9 VALUE ZERO.
        01  YRSEC PIC X(5) VALUE ZERO.
        01  STYPE PIC 9 VALUE ZERO.
        01  MIDG PIC 9V99 VALUE ZERO.
        01  FING PIC 9V99 VALUE ZERO.
        01  AVE PIC 9V99 VALUE ZERO.
-       01  REM PIC X(6) VALUE SPACES.
-       01  VALID PIC X VALUE 'N'.
+       01  REM PIC X(11) VALUE SPACES.
+       01  CRSNAME PIC X(10) VALUE SPACES.
+       01  STYPENAME PIC X(12) VALUE SPACES.
+       01  VALID-SW PIC X VALUE 'N'.
        01  ANS PIC X VALUE 'Y'.
+       01  RUN-MODE PIC X VALUE 'I'.
+       01  BATCH-EOF-SW PIC X VALUE 'N'.
        01  DISP-AVE PIC 9.999 VALUE ZERO.
-       
+
+      * batch records that fail the same validation the
+      *interactive path enforces are flagged here instead of
+      *being written with stale/decoded names
+       01  WS-BATCH-REJECT-COUNT PIC 999 VALUE ZERO.
+       01  WS-BATCH-REJECT-REASON PIC X(20) VALUE SPACES.
+       01  WS-BATCH-REJECT-TABLE.
+           02 WS-BR-ENTRY OCCURS 100 TIMES INDEXED BY BR-IDX.
+              03 WS-BR-SNO    PIC 9(5).
+              03 WS-BR-REASON PIC X(20).
+
        SCREEN SECTION.
-       01  SCRE. 
+       01  SCRE.
            02 BLANK SCREEN.
 
        PROCEDURE DIVISION.
        MAIN-RTN.
-           OPEN OUTPUT OUTFILE.
-           PERFORM PROCESS-RTN THRU PROCESS-END
-               UNTIL ANS = 'N' OR ANS = 'n'.
+      * a resumed run must not truncate the records the
+      *checkpoint is resuming from
+           OPEN EXTEND OUTFILE.
+           IF WS-OUT-STATUS = "35"
+               OPEN OUTPUT OUTFILE
+           END-IF.
+           PERFORM LOAD-CKPT-RTN.
+           DISPLAY SCRE.
+           DISPLAY '(I)nteractive or (B)atch Entry? ' LINE 3 COLUMN 1.
+           ACCEPT RUN-MODE LINE 3 COLUMN 35.
+           IF RUN-MODE = 'B' OR RUN-MODE = 'b'
+               PERFORM BATCH-RTN
+           ELSE
+               PERFORM PROCESS-RTN THRU PROCESS-END
+                   UNTIL ANS = 'N' OR ANS = 'n'
+           END-IF.
            CLOSE OUTFILE.
            STOP RUN.
 
+      * read STUBATCH straight through with no prompts
+       BATCH-RTN.
+           OPEN INPUT BATCH-FILE.
+           READ BATCH-FILE AT END MOVE 'Y' TO BATCH-EOF-SW.
+           PERFORM BATCH-ONE-RTN UNTIL BATCH-EOF-SW = 'Y'.
+           CLOSE BATCH-FILE.
+           PERFORM PRINT-BATCH-REJECTS-RTN.
+
+       BATCH-ONE-RTN.
+           MOVE B-SNO TO SNO.
+           MOVE B-SNA TO SNA.
+           MOVE B-CRS TO CRS.
+           MOVE B-YRSEC TO YRSEC.
+           MOVE B-STYPE TO STYPE.
+           MOVE B-MIDG TO MIDG.
+           MOVE B-FING TO FING.
+
+      * the same range checks the interactive path enforces
+      *before it ever reaches DERIVE-AND-WRITE-RTN
+           EVALUATE TRUE
+               WHEN CRS NOT = 1 AND CRS NOT = 2
+                   MOVE "Invalid Course" TO WS-BATCH-REJECT-REASON
+                   PERFORM RECORD-BATCH-REJECT-RTN
+               WHEN STYPE NOT = 1 AND STYPE NOT = 2
+                   MOVE "Invalid Type" TO WS-BATCH-REJECT-REASON
+                   PERFORM RECORD-BATCH-REJECT-RTN
+               WHEN MIDG NOT GREATER THAN 0.99
+                       OR MIDG NOT LESS THAN 5.01
+                   MOVE "Invalid Midterm Grade"
+                       TO WS-BATCH-REJECT-REASON
+                   PERFORM RECORD-BATCH-REJECT-RTN
+               WHEN FING NOT GREATER THAN 0.99
+                       OR FING NOT LESS THAN 5.01
+                   MOVE "Invalid Final Grade" TO WS-BATCH-REJECT-REASON
+                   PERFORM RECORD-BATCH-REJECT-RTN
+               WHEN OTHER
+                   PERFORM DERIVE-AND-WRITE-RTN
+           END-EVALUATE.
+           READ BATCH-FILE AT END MOVE 'Y' TO BATCH-EOF-SW.
+
+      * file one rejected batch record; it never reaches
+      *DERIVE-AND-WRITE-RTN
+       RECORD-BATCH-REJECT-RTN.
+           IF WS-BATCH-REJECT-COUNT < 100
+               ADD 1 TO WS-BATCH-REJECT-COUNT
+               SET BR-IDX TO WS-BATCH-REJECT-COUNT
+               MOVE B-SNO TO WS-BR-SNO(BR-IDX)
+               MOVE WS-BATCH-REJECT-REASON TO WS-BR-REASON(BR-IDX)
+           END-IF.
+
+      * exception section for the batch run, same idiom as
+      *the other report programs' rejected/skipped listings
+       PRINT-BATCH-REJECTS-RTN.
+           IF WS-BATCH-REJECT-COUNT > 0
+               DISPLAY ' '
+               DISPLAY 'Batch records rejected: '
+                   WS-BATCH-REJECT-COUNT
+               PERFORM PRINT-ONE-BATCH-REJECT-RTN
+                   VARYING BR-IDX FROM 1 BY 1
+                   UNTIL BR-IDX > WS-BATCH-REJECT-COUNT
+           END-IF.
+
+       PRINT-ONE-BATCH-REJECT-RTN.
+           DISPLAY '  SNO: ' WS-BR-SNO(BR-IDX)
+               '  Reason: ' WS-BR-REASON(BR-IDX).
+
        PROCESS-RTN.
            DISPLAY SCRE.
            DISPLAY 'PUP' LINE 1 COLUMN 38.
            DISPLAY 'CCIS' LINE 2 COLUMN 38.
-       
+
            DISPLAY 'Student Number: ' LINE 5 COLUMN 1.
            ACCEPT SNO LINE 5 COLUMN 40.
 
@@ -69,11 +203,11 @@
            ACCEPT SNA LINE 6 COLUMN 40.
 
            DISPLAY 'Course: ' LINE 7 COLUMN 1.
-           MOVE 'N' TO VALID. 
-           PERFORM UNTIL VALID = 'Y'
+           MOVE 'N' TO VALID-SW.
+           PERFORM UNTIL VALID-SW = 'Y'
                ACCEPT CRS LINE 7 COLUMN 40
                IF CRS = 1 OR CRS = 2
-                   MOVE 'Y' TO VALID
+                   MOVE 'Y' TO VALID-SW
                    DISPLAY '                         ' LINE 23 COLUMN 1
                ELSE
                    DISPLAY 'Invalid Course (1-2 Only)' LINE 23 COLUMN 1
@@ -82,13 +216,13 @@
 
            DISPLAY 'Year & Section: ' LINE 8 COLUMN 1.
            ACCEPT YRSEC LINE 8 COLUMN 40.
-           
+
            DISPLAY 'Student Type: ' LINE 9 COLUMN 1.
-           MOVE 'N' TO VALID. 
-           PERFORM UNTIL VALID = 'Y'
+           MOVE 'N' TO VALID-SW.
+           PERFORM UNTIL VALID-SW = 'Y'
                ACCEPT STYPE LINE 9 COLUMN 40
                IF STYPE = 1 OR STYPE = 2
-                   MOVE 'Y' TO VALID
+                   MOVE 'Y' TO VALID-SW
                    DISPLAY '                       ' LINE 23 COLUMN 1
                ELSE
                    DISPLAY 'Invalid Type (1-2 Only)' LINE 23 COLUMN 1
@@ -96,11 +230,11 @@
            END-PERFORM.
 
            DISPLAY 'Midterm Grade: ' LINE 10 COLUMN 1.
-           MOVE 'N' TO VALID. 
-           PERFORM UNTIL VALID = 'Y'
+           MOVE 'N' TO VALID-SW.
+           PERFORM UNTIL VALID-SW = 'Y'
                ACCEPT MIDG LINE 10 COLUMN 40
                IF MIDG GREATER THAN 0.99 AND LESS THAN 5.01
-                   MOVE 'Y' TO VALID
+                   MOVE 'Y' TO VALID-SW
                    DISPLAY '                         ' LINE 23 COLUMN 1
                ELSE
                    DISPLAY 'Invalid Grade (1.00-5.00)' LINE 23 COLUMN 1
@@ -108,39 +242,70 @@
            END-PERFORM.
 
            DISPLAY 'Final Grade: ' LINE 11 COLUMN 1.
-           MOVE 'N' TO VALID. 
-           PERFORM UNTIL VALID = 'Y'
+           MOVE 'N' TO VALID-SW.
+           PERFORM UNTIL VALID-SW = 'Y'
                ACCEPT FING LINE 11 COLUMN 40
                IF FING GREATER THAN 0.99 AND LESS THAN 5.01
-                   MOVE 'Y' TO VALID
+                   MOVE 'Y' TO VALID-SW
                    DISPLAY '                       ' LINE 23 COLUMN 1
                ELSE
                    DISPLAY 'Invalid Grade (1.00-5.00)' LINE 23 COLUMN 1
                END-IF
            END-PERFORM.
 
+           PERFORM DERIVE-AND-WRITE-RTN.
+
+           DISPLAY "Enter Another Record? (Y/N)" LINE 15 COLUMN 1.
+           ACCEPT ANS.
+       PROCESS-END.
+
+      * derive the average/remark/decoded names and
+      *write the record; shared by the interactive and batch paths
+       DERIVE-AND-WRITE-RTN.
            DISPLAY 'Average: ' LINE 12 COLUMN 1.
-           COMPUTE AVE = (MIDG + FING) / 2
+           COMPUTE AVE = (MIDG + FING) / 2.
            MOVE AVE TO DISP-AVE.
            DISPLAY DISP-AVE LINE 12 COLUMN 40.
 
+      * a CONDITIONAL tier between PASSED and FAILED
            DISPLAY 'Remarks: ' LINE 13 COLUMN 1.
-           IF AVE LESS THAN 3.01
-               DISPLAY "PASSED" LINE 13 COLUMN 40           
+           IF AVE LESS THAN 2.51
+               MOVE "PASSED" TO REM
            ELSE
-               DISPLAY "FAILED" LINE 13 COLUMN 40.
+               IF AVE LESS THAN 3.01
+                   MOVE "CONDITIONAL" TO REM
+               ELSE
+                   MOVE "FAILED" TO REM
+               END-IF
+           END-IF.
+           DISPLAY REM LINE 13 COLUMN 40.
+
+      * decode the course/type codes to names
+           EVALUATE CRS
+               WHEN 1 MOVE "BSCS" TO CRSNAME
+               WHEN 2 MOVE "BSIT" TO CRSNAME
+           END-EVALUATE.
+           EVALUATE STYPE
+               WHEN 1 MOVE "REGULAR" TO STYPENAME
+               WHEN 2 MOVE "IRREGULAR" TO STYPENAME
+           END-EVALUATE.
 
            MOVE SNO TO D-SNO.
            MOVE SNA TO D-SNA.
            MOVE CRS TO D-CRS.
+           MOVE CRSNAME TO D-CRSNAME.
            MOVE YRSEC TO D-YRSEC.
            MOVE STYPE TO D-STYPE.
+           MOVE STYPENAME TO D-STYPENAME.
            MOVE MIDG TO D-MIDG.
            MOVE FING TO D-FING.
            MOVE AVE TO D-AVE.
            MOVE REM TO D-REM.
 
-           DISPLAY "Enter Another Record? (Y/N)" LINE 15 COLUMN 1
-           ACCEPT ANS.
+      * REM is now set above before this WRITE, so the
+      *remark actually reaches the output record
            WRITE OUTREC.
-       PROCESS-END.
\ No newline at end of file
+           PERFORM SAVE-CKPT-RTN.
+
+      * shared restart-checkpoint paragraphs
+       COPY CKPTRTN.
